@@ -0,0 +1,119 @@
+************************************************************************
+104534* 104534 09/08/26 JCV RUTINA COMPARTIDA DE CURSOR DE PAGINACION  *
+104539* 104539 09/08/26 JCV AGREGA CACHE DE ACCESO POR TOKEN           *
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** RUTINA DE PERSISTENCIA DEL CURSOR DE PAGINACION POR TOKEN  **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEOCURS.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
+      *------------------ REGISTRO DEL ARCHIVO DE CURSORES ------------*
+       01  REG-CURSLOG.
+           02  CURSLOG-CLAVE.
+               04  CURSLOG-TOKEN           PIC X(20).
+               04  CURSLOG-PROGRAMA        PIC X(08).
+           02  CURSLOG-SECUENCIA           PIC X(24).
+104539     02  CURSLOG-ACCESO              PIC X(01).
+           02  CURSLOG-FECHA               PIC S9(7)  COMP-3.
+           02  CURSLOG-HORA                PIC S9(7)  COMP-3.
+      *------------------ COMMAREA RUTINA BSEOCURS ----------------*
+           COPY BSEOCUCA.
+      *---------------*
+       LINKAGE SECTION.
+      *---------------*
+104539 01  DFHCOMMAREA          PIC X(64).
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+           MOVE DFHCOMMAREA            TO CUR-COMMAREA.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           MOVE '00'                   TO CUR-COD-RESPTA.
+           EVALUATE CUR-MODO
+              WHEN 'G'
+                 PERFORM GRABAR-CURSOR
+              WHEN 'L'
+                 PERFORM LEER-CURSOR
+              WHEN OTHER
+                 MOVE '04'             TO CUR-COD-RESPTA
+           END-EVALUATE.
+      *---------------*
+       GRABAR-CURSOR.
+      *---------------*
+           MOVE CUR-TOKEN               TO CURSLOG-TOKEN.
+           MOVE CUR-PROGRAMA            TO CURSLOG-PROGRAMA.
+           MOVE CUR-SECUENCIA           TO CURSLOG-SECUENCIA.
+104539     MOVE CUR-ACCESO              TO CURSLOG-ACCESO.
+           MOVE CUR-FECHA               TO CURSLOG-FECHA.
+           MOVE CUR-HORA                TO CURSLOG-HORA.
+           EXEC CICS WRITE FILE     ('CURSLOG')
+                          FROM       (REG-CURSLOG)
+                          LENGTH     (LENGTH OF REG-CURSLOG)
+                          RIDFLD     (CURSLOG-CLAVE)
+                          RESP       (WE-RC)
+           END-EXEC.
+           IF WE-RC = DFHRESP(DUPREC) OR DFHRESP(DUPKEY)
+              EXEC CICS READ FILE   ('CURSLOG')
+                             INTO   (REG-CURSLOG)
+                             RIDFLD (CURSLOG-CLAVE)
+                             UPDATE
+                             RESP   (WE-RC)
+              END-EXEC
+              MOVE CUR-SECUENCIA        TO CURSLOG-SECUENCIA
+104539        MOVE CUR-ACCESO           TO CURSLOG-ACCESO
+              MOVE CUR-FECHA            TO CURSLOG-FECHA
+              MOVE CUR-HORA             TO CURSLOG-HORA
+              EXEC CICS REWRITE FILE  ('CURSLOG')
+                             FROM      (REG-CURSLOG)
+                             LENGTH    (LENGTH OF REG-CURSLOG)
+                             RESP      (WE-RC)
+              END-EXEC
+           END-IF.
+           IF WE-RC NOT = DFHRESP(NORMAL)
+              MOVE '04'                 TO CUR-COD-RESPTA
+           END-IF.
+      *---------------*
+       LEER-CURSOR.
+      *---------------*
+           MOVE CUR-TOKEN               TO CURSLOG-TOKEN.
+           MOVE CUR-PROGRAMA            TO CURSLOG-PROGRAMA.
+           EXEC CICS READ FILE      ('CURSLOG')
+                          INTO       (REG-CURSLOG)
+                          RIDFLD     (CURSLOG-CLAVE)
+                          RESP       (WE-RC)
+           END-EXEC.
+           IF WE-RC = DFHRESP(NORMAL)
+              MOVE CURSLOG-SECUENCIA    TO CUR-SECUENCIA
+104539        MOVE CURSLOG-ACCESO       TO CUR-ACCESO
+              MOVE '00'                 TO CUR-COD-RESPTA
+           ELSE
+              MOVE SPACES               TO CUR-SECUENCIA
+104539        MOVE SPACES               TO CUR-ACCESO
+              MOVE '04'                 TO CUR-COD-RESPTA
+           END-IF.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+           MOVE CUR-COMMAREA           TO DFHCOMMAREA.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
