@@ -0,0 +1,128 @@
+************************************************************************
+***   * 104522 09/08/26 JCV PROCESO BATCH EXTRACCION CARTERA DESCONTADA*
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** PROCESO EXTRACCLETRAFACTURA - LOTE                         **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEB006.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARCH-CARTERA        ASSIGN TO CARTERA
+                                        ORGANIZATION IS SEQUENTIAL.
+           SELECT  ARCH-EXTRACTO       ASSIGN TO EXTRACTO
+                                        ORGANIZATION IS SEQUENTIAL.
+      *=============*
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------------ CARTERA DE DOCUMENTOS A EXTRAER -------------*
+       FD  ARCH-CARTERA
+           RECORDING MODE IS F.
+       01  REG-CARTERA.
+           02  CART-TI-DOCU-PR             PIC X(02).
+           02  CART-NU-DOCU-PR             PIC X(10).
+      *------------------ EXTRACTO DE CARTERA DESCONTADA --------------*
+       FD  ARCH-EXTRACTO
+           RECORDING MODE IS F.
+       01  REG-EXTRACTO.
+           02  EXT-NROINT                  PIC X(10).
+           02  EXT-NOMACEP                 PIC X(40).
+           02  EXT-TIPDOCACEP              PIC X(02).
+           02  EXT-NUMDOCACEP              PIC X(11).
+           02  EXT-IMPORI                  PIC S9(13)V99.
+           02  EXT-SALACT                  PIC S9(13)V99.
+           02  EXT-INTDIFORI               PIC S9(13)V99.
+           02  EXT-INTGANADO               PIC S9(13)V99.
+           02  EXT-DIASORI                 PIC 9(05).
+           02  EXT-DIASPEN                 PIC 9(05).
+           02  EXT-STATUS                  PIC X(30).
+      *=======================*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  WE-EOF-CARTERA              PIC X(01)  VALUE SPACES.
+           02  WE-CONT-LEIDOS              PIC 9(07)  VALUE ZEROS.
+           02  WE-CONT-GRABADOS            PIC 9(07)  VALUE ZEROS.
+           02  WE-CONT-ERRORES             PIC 9(07)  VALUE ZEROS.
+      *--- COPY PARA RUTINA CLLOCRM02 ($PR) --------------------------*
+           COPY CL02CRM.
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+           OPEN INPUT   ARCH-CARTERA.
+           OPEN OUTPUT  ARCH-EXTRACTO.
+           PERFORM  LEER-CARTERA.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           PERFORM UNTIL WE-EOF-CARTERA = 'S'
+              PERFORM  LLAMAR-CLOCRM02
+              PERFORM  LEER-CARTERA
+           END-PERFORM.
+      *--------------*
+       LEER-CARTERA.
+      *--------------*
+           READ ARCH-CARTERA
+                AT END
+                   MOVE 'S'              TO WE-EOF-CARTERA
+                NOT AT END
+                   ADD  1                TO WE-CONT-LEIDOS
+           END-READ.
+      *-----------------*
+       LLAMAR-CLOCRM02.
+      *-----------------*
+           INITIALIZE                     CRM-CO-COMMAREA.
+           MOVE 029                    TO CRM-CO-NRO-TRAMA.
+           MOVE '$PR'                  TO CRM-CO-ID-APLI.
+           MOVE '003'                  TO CRM-CO-ID-BANCO.
+           MOVE CART-TI-DOCU-PR        TO CRM-CO-TIPDOC.
+           MOVE CART-NU-DOCU-PR        TO CRM-CO-NUMERO.
+           CALL 'CLOCRM02'  USING      CRM-CO-COMMAREA.
+           EVALUATE  CRM-CO-COD-RETORNO
+              WHEN +0000
+                    PERFORM  ARMAR-REGISTRO-SALIDA
+                    PERFORM  GRABAR-EXTRACTO
+              WHEN  OTHER
+                    ADD  1                TO WE-CONT-ERRORES
+           END-EVALUATE.
+      *-----------------------*
+       ARMAR-REGISTRO-SALIDA.
+      *-----------------------*
+           MOVE CRM-CO-NUMERO-29       TO EXT-NROINT.
+           MOVE CRM-CO-NOM-ACEP        TO EXT-NOMACEP.
+           MOVE CRM-CO-TIPDOC-IDEN     TO EXT-TIPDOCACEP.
+           MOVE CRM-CO-NRODOC-IDEN     TO EXT-NUMDOCACEP.
+           MOVE CRM-CO-MNTO-ORIG-29    TO EXT-IMPORI.
+           MOVE CRM-CO-SALDO-29        TO EXT-SALACT.
+           MOVE CRM-CO-INT-DIFORI      TO EXT-INTDIFORI.
+           MOVE CRM-CO-INT-GANADO      TO EXT-INTGANADO.
+           MOVE CRM-CO-DIAS-ORIG       TO EXT-DIASORI.
+           MOVE CRM-CO-DIAS-PEN        TO EXT-DIASPEN.
+           MOVE CRM-CO-DESCR-SITUAC-29 TO EXT-STATUS.
+      *-----------------*
+       GRABAR-EXTRACTO.
+      *-----------------*
+           WRITE REG-EXTRACTO.
+           ADD  1                       TO WE-CONT-GRABADOS.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+           CLOSE  ARCH-CARTERA.
+           CLOSE  ARCH-EXTRACTO.
+           DISPLAY 'BSEB006 DOCUMENTOS LEIDOS   = ' WE-CONT-LEIDOS.
+           DISPLAY 'BSEB006 DOCUMENTOS GRABADOS = ' WE-CONT-GRABADOS.
+           DISPLAY 'BSEB006 DOCUMENTOS EN ERROR = ' WE-CONT-ERRORES.
+           STOP RUN.
