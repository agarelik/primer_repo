@@ -0,0 +1,21 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARGRUPOSLIQUID. -----*
+       01  REG-BSEC005O.
+           02  BSEC005O-FLAG-CONTINUIDAD   PIC X(01).
+           02  BSEC005O-SECUENCIA-PRIMERO  PIC X(24).
+           02  BSEC005O-SECUENCIA-ULTIMO   PIC X(24).
+           02  BSEC005O-CANLIQ             PIC 9(03).
+           02  BSEC005O-DETALLE  OCCURS  50  TIMES
+                                 INDEXED BY BX5.
+               04  BSEC005O-SECUENCIA-OCCURS   PIC X(24).
+               04  BSEC005O-FECHACIERRE        PIC 9(08).
+               04  BSEC005O-FECHAPAGO          PIC 9(08).
+      *    ---------- RESUMEN POR FECHACIERRE ---------------------*
+           02  BSEC005O-CANT-RESUMEN       PIC 9(02).
+           02  BSEC005O-RESUMEN  OCCURS  10  TIMES
+                                 INDEXED BY BX5R.
+               04  BSEC005O-RESUMEN-FECHACIERRE  PIC 9(08).
+               04  BSEC005O-RESUMEN-CANTIDAD     PIC 9(05).
+           02  BSEC005O-RESUMEN-TOTAL      PIC 9(05).
+104534     02  BSEC005O-TOKEN-CURSOR       PIC X(20).
+104545     02  BSEC005O-RESUMEN-INCOMPLETO PIC X(01).
+104545     02  FILLER                      PIC X(42).
