@@ -0,0 +1,13 @@
+      *------------------ CUERPO COMMAREA RUTINA SRMR031 ----------------*
+           02  RM-ACCION                   PIC X(01).
+           02  RM-FUNCTION                 PIC X(01).
+           02  RM-CTL1-CUST-I              PIC X(04).
+           02  RM-CTL2-CUST-I              PIC X(04).
+           02  RM-CTL3-CUST-I              PIC X(04).
+           02  RM-CTL4-CUST-I              PIC X(04).
+           02  RM-TIN-CD                   PIC X(01).
+           02  RM-TIN                      PIC X(11).
+           02  RM-CUST-NBR-I               PIC X(14).
+           02  RM-CUST-NBR-O               PIC X(14).
+           02  RM-RETURN-CODE              PIC X(02).
+           02  FILLER                      PIC X(100).
