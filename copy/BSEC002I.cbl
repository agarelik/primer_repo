@@ -0,0 +1,9 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARCOBRANZAJUD. ------*
+       01  REG-BSEC002I.
+           02  BSEC002I-ID-APLI            PIC X(03).
+           02  BSEC002I-CODENT             PIC X(03).
+           02  BSEC002I-TI-DOCU-CL         PIC X(02).
+           02  BSEC002I-NU-DOCU-CL         PIC X(10).
+      *    ------- BUSQUEDA ALTERNA POR NUMERO DE CUENTA --------------*
+           02  BSEC002I-CTAAFI             PIC X(10).
+           02  FILLER                      PIC X(16253).
