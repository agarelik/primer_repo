@@ -0,0 +1,14 @@
+      *------------------ CUERPO COMMAREA RUTINA SRMR007 ---------------*
+           02  RM7-ACCION                  PIC X(01).
+           02  RM7-CUST-CTLS               PIC X(16).
+           02  RM7-CUST-NBR                PIC X(14).
+           02  RM7-RETURN-CODE             PIC X(02).
+           02  RM7-QTY-DOMICILIOS          PIC 9(02).
+           02  RM7-DOMICILIO  OCCURS  10  TIMES
+                              INDEXED BY  RM7-IX.
+               04  RM7-TIPO-DOMICILIO      PIC X(06).
+               04  RM7-DIRECCION           PIC X(40).
+      *    ------ ACTUALIZACION DE DOMICILIO (RM7-ACCION = 'A') -------*
+           02  RM7-TIPO-DOM-ACTUALIZAR     PIC X(06).
+           02  RM7-DIR-ACTUALIZAR          PIC X(40).
+           02  FILLER                      PIC X(53).
