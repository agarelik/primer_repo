@@ -0,0 +1,13 @@
+      *------------------ CUERPO COMMAREA RUTINA SRMR013 ----------------*
+           02  RM-REL-CUSTOMER-FOR-ACCOUNT.
+               03  RM-ACCION                   PIC X(01).
+               03  RM-FUNCTION                 PIC X(01).
+               03  RM-FROM-ENT-CD              PIC X(02).
+               03  RM-FROM-APPL-CD             PIC X(02).
+               03  RM-ACCT-NBR                 PIC X(28).
+               03  RM-ACCT-CTLS                PIC X(16).
+               03  RM-RETURN-CODE              PIC X(02).
+               03  RM-RETURN-CODE-NOTOPEN      PIC X(02).
+               03  RMCMACRL-CUST-KEY  OCCURS  10  TIMES
+                                      PIC X(30).
+           02  FILLER                      PIC X(20).
