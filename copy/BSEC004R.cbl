@@ -0,0 +1,28 @@
+      *------------------ CUERPO COMMAREA RUTINA BSER004 ---------------*
+           02  BS4-FLAG-CONTINUIDAD       PIC X(01).
+           02  BS4-RETURN-CODE            PIC X(02).
+           02  BS4-CODIGO-UNICO           PIC X(10).
+           02  BS4-SECUENCIA-INPUT        PIC 9(08).
+           02  BS4-OPCION-NEXT-PREV       PIC X(04).
+           02  BS4-FILTRO                 PIC X(01).
+           02  BS4-QTY-REGISTROS          PIC 9(05).
+           02  BS4-SECUENCIA-PRIMERO      PIC 9(08).
+           02  BS4-SECUENCIA-ULTIMO       PIC 9(08).
+           02  BS4-ERROR-MESSAGE          PIC X(60).
+           02  BS4-DETALLE  OCCURS  25  TIMES
+                            INDEXED BY  BS4-IX.
+               04  BS4-APLICATIVO         PIC X(03).
+               04  BS4-ID-DOCU            PIC X(50).
+               04  BS4-SECUENCIA-OUTPUT   PIC 9(08).
+               04  BS4-PROD-CRM           PIC X(04).
+               04  BS4-TIP-PROD-CRM       PIC X(04).
+               04  BS4-SI-DOCU            PIC X(02).
+               04  BS4-SI-CNTA            PIC X(02).
+               04  BS4-SI-DOCU-APLI       PIC X(02).
+               04  BS4-CO-TNDA-IM         PIC X(03).
+               04  BS4-NU-CNTA-IM         PIC X(14).
+               04  BS4-CO-TNDA-ST         PIC X(03).
+               04  BS4-NU-CNTA-ST         PIC X(14).
+               04  BS4-NU-DOCU            PIC X(20).
+               04  BS4-MONEDA             PIC X(05).
+           02  FILLER                     PIC X(200).
