@@ -0,0 +1,18 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARDOCXGIRADOR -------*
+       01  REG-BSEC007I.
+           02  BSEC007I-ID-APLI            PIC X(03).
+           02  BSEC007I-CODENT             PIC X(03).
+           02  BSEC007I-CODIGO-UNICO       PIC X(18).
+           02  BSEC007I-SECUENCIA-PR       PIC X(10).
+           02  BSEC007I-OPCION-NEXT-PREV   PIC X(04).
+           02  BSEC007I-TI-DOCU-PR         PIC X(02).
+           02  BSEC007I-NU-DOCU-PR         PIC X(10).
+      *    -------- MODO EXPOSICION AGREGADA POR ACEPTANTE ------------*
+           02  BSEC007I-MODO-EXPOSICION    PIC X(01).
+           02  BSEC007I-FILTRO-SITUACION   PIC X(02).
+      *    -------- BUSQUEDA POR NOMBRE DE ACEPTANTE ------------------*
+           02  BSEC007I-MODO-BUSQUEDA      PIC X(01).
+           02  BSEC007I-NOMBRE-ACEPTANTE   PIC X(40).
+104534     02  BSEC007I-TOKEN-CURSOR       PIC X(20).
+104543     02  BSEC007I-MAX-OCCURS-CANAL   PIC 9(05).
+104543     02  FILLER                      PIC X(16162).
