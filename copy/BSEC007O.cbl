@@ -0,0 +1,21 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARDOCXGIRADOR -------*
+       01  REG-BSEC007O.
+           02  BSEC007O-FLAG-CONTINUIDAD   PIC X(01).
+           02  BSEC007O-SECUENCIA-PRIMERO  PIC X(10).
+           02  BSEC007O-SECUENCIA-ULTIMO   PIC X(10).
+           02  BSEC007O-CANTIDAD-ACEP      PIC 9(03).
+           02  BSEC007O-DETALLE  OCCURS  50  TIMES
+                                 INDEXED BY BX7.
+               04  BSEC007O-PROD           PIC X(04).
+               04  BSEC007O-AUTOGEN        PIC X(10).
+               04  BSEC007O-FECVCTO        PIC 9(08).
+               04  BSEC007O-NOMACEP        PIC X(40).
+               04  BSEC007O-SITUACION      PIC X(02).
+               04  BSEC007O-SALACT         PIC S9(13)V99.
+               04  BSEC007O-FLAGRET        PIC X(01).
+104544         04  BSEC007O-MOTIVO-RETEN   PIC X(02).
+      *    ---------- EXPOSICION AGREGADA POR ACEPTANTE -----------*
+           02  BSEC007O-EXPOSICION-TOTAL   PIC S9(13)V99.
+           02  BSEC007O-EXPOSICION-CANT    PIC 9(05).
+104534     02  BSEC007O-TOKEN-CURSOR       PIC X(20).
+104544     02  FILLER                      PIC X(060).
