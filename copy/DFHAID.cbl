@@ -0,0 +1,37 @@
+      *------------------ CONSTANTES ESTANDAR DE ATENCION CICS --------*
+       01  DFHAID.
+           02  DFHNULL                     PIC X       VALUE SPACE.
+           02  DFHENTER                    PIC X       VALUE SPACE.
+           02  DFHCLEAR                    PIC X       VALUE SPACE.
+           02  DFHPEN                      PIC X       VALUE SPACE.
+           02  DFHOPID                     PIC X       VALUE SPACE.
+           02  DFHPA1                      PIC X       VALUE SPACE.
+           02  DFHPA2                      PIC X       VALUE SPACE.
+           02  DFHPA3                      PIC X       VALUE SPACE.
+           02  DFHPF1                      PIC X       VALUE SPACE.
+           02  DFHPF2                      PIC X       VALUE SPACE.
+           02  DFHPF3                      PIC X       VALUE SPACE.
+           02  DFHPF4                      PIC X       VALUE SPACE.
+           02  DFHPF5                      PIC X       VALUE SPACE.
+           02  DFHPF6                      PIC X       VALUE SPACE.
+           02  DFHPF7                      PIC X       VALUE SPACE.
+           02  DFHPF8                      PIC X       VALUE SPACE.
+           02  DFHPF9                      PIC X       VALUE SPACE.
+           02  DFHPF10                     PIC X       VALUE SPACE.
+           02  DFHPF11                     PIC X       VALUE SPACE.
+           02  DFHPF12                     PIC X       VALUE SPACE.
+           02  DFHPF13                     PIC X       VALUE SPACE.
+           02  DFHPF14                     PIC X       VALUE SPACE.
+           02  DFHPF15                     PIC X       VALUE SPACE.
+           02  DFHPF16                     PIC X       VALUE SPACE.
+           02  DFHPF17                     PIC X       VALUE SPACE.
+           02  DFHPF18                     PIC X       VALUE SPACE.
+           02  DFHPF19                     PIC X       VALUE SPACE.
+           02  DFHPF20                     PIC X       VALUE SPACE.
+           02  DFHPF21                     PIC X       VALUE SPACE.
+           02  DFHPF22                     PIC X       VALUE SPACE.
+           02  DFHPF23                     PIC X       VALUE SPACE.
+           02  DFHPF24                     PIC X       VALUE SPACE.
+           02  DFHMSRE                     PIC X       VALUE SPACE.
+           02  DFHSTRF                     PIC X       VALUE SPACE.
+           02  DFHTRIG                     PIC X       VALUE SPACE.
