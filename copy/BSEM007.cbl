@@ -0,0 +1,36 @@
+      *------------------ TABLA DE MENSAJES BSEO007 -------------------*
+       01  WT01-TABLA-MENSAJES.
+           02  FILLER                  PIC X(64)  VALUE
+                '001*TRANSACCION EXITOSA
+      -         '-BSEO007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '002*ERROR EN RUTINA
+      -         '-BSEO007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '003*ERROR EN RUTINA
+      -         '-PROCRM30'.
+           02  FILLER                  PIC X(64)  VALUE
+                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
+      -         '-BSEO007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '005*APLICATIVO DEBE SER $PR
+      -         '-BSEO007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '006*ENTIDAD DEBE SER 003
+      -         '-BSEO007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '007*NUMERO SECUENCIA DEBE SER NUMERICO
+      -         '-BSEO007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '008*OPCION PAGINACION DEBE SER NEXT O PREV
+      -         '-BSEO007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '009*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
+      -         '-BSEO007 '.
+       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
+           02  FILLER  OCCURS   9  TIMES.
+               04  WT01-COD-MSG        PIC 9(03).
+               04  FILLER              PIC X(01).
+               04  WT01-TXT-MSG.
+                   06  WT01-MSG-DSC    PIC X(51).
+                   06  WT01-MSG-PRG    PIC X(09).
