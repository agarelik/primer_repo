@@ -0,0 +1,16 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARPRELIQ. -----------*
+       01  REG-BSEC003I.
+           02  BSEC003I-ID-APLI            PIC X(03).
+           02  BSEC003I-CODENT             PIC X(03).
+           02  BSEC003I-TI-DOCU-CL         PIC X(02).
+           02  BSEC003I-NU-DOCU-CL         PIC X(10).
+      *    ------- BUSQUEDA ALTERNA POR NUMERO DE CUENTA --------------*
+           02  BSEC003I-CTAAFI             PIC X(10).
+           02  BSEC003I-FECPREL            PIC 9(08).
+           02  BSEC003I-TIPPREL            PIC X(01).
+           02  BSEC003I-NVOIMP             PIC S9(13)V99.
+      *    ------------- PROYECCION MULTI-FECHA DE AMORTIZACION -------*
+           02  BSEC003I-CANT-FECHAS        PIC 9(02).
+           02  BSEC003I-FECHAS-LOTE  OCCURS  10  TIMES
+                                     PIC 9(08).
+           02  FILLER                      PIC X(16155).
