@@ -0,0 +1,22 @@
+      *------------------ COMMAREA RUTINA ATCO088 ----------------------*
+       01  ATC88TCL.
+           02  TCL-IDE-APP                 PIC X(03).
+           02  TCL-COD-ENTIDA              PIC 9(03).
+           02  TCL-COD-UNICO               PIC X(10).
+           02  TCL-IDE-SECUENC             PIC X(07).
+           02  TCL-FLG-LECTURA             PIC X(04).
+           02  TCL-FLG-CONTINUA            PIC X(01).
+           02  TCL-COD-RESPTA              PIC 9(02).
+           02  TCL-MSG-RESPTA              PIC X(45).
+           02  TCL-NUM-ELEMEN              PIC 9(05).
+           02  TCL-DETALLE  OCCURS  25  TIMES
+                            INDEXED BY  TCL-IX.
+               04  TCL-COD-SECUENC         PIC 9(08).
+               04  TCL-NUM-CTATAR          PIC X(07).
+               04  TCL-PAN                 PIC X(16).
+               04  TCL-COD-PRODUC          PIC X(04).
+               04  TCL-TIP-PRODUC          PIC X(04).
+               04  TCL-FLAG-EXTRA          PIC X(01).
+               04  TCL-COD-MONCTA          PIC X(05).
+104536         04  TCL-FEC-VCTO            PIC 9(08).
+104547     02  FILLER                      PIC X(001).
