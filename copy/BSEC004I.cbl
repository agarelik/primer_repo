@@ -0,0 +1,15 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARLISTACLIENTES -----*
+       01  REG-BSEC004I.
+           02  BSEC004I-TIPO-DATO-BUSQUEDA PIC X(02).
+           02  BSEC004I-DATO-BUSQUEDA      PIC X(18).
+           02  BSEC004I-TIPO-DOC-PRODUCTO  PIC X(02).
+           02  BSEC004I-TIPO-DOC-IDENTIDAD PIC X(02).
+      *    ------------- ACTUALIZACION DE DATOS DE CONTACTO -----------*
+           02  BSEC004I-MODO-OPERACION     PIC X(01).
+           02  BSEC004I-EMAIL-NUEVO        PIC X(40).
+      *    --------- BUSQUEDA EN LOTE DE CODIGOS UNICOS -------------*
+104535     02  BSEC004I-CANT-CODIGOS       PIC 9(02).
+104535     02  BSEC004I-CODIGOS-LOTE  OCCURS  20  TIMES
+104535                                 PIC X(18).
+104543     02  BSEC004I-MAX-OCCURS-CANAL   PIC 9(05).
+104543     02  FILLER                      PIC X(15952).
