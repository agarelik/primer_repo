@@ -0,0 +1,41 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARPRODUCTOS ---------*
+       01  REG-BSEC001O.
+           02  BSEC001O-FLAG-CONTINUIDAD    PIC X(01).
+           02  BSEC001O-SECUENCIA-PRIMERO   PIC 9(08).
+           02  BSEC001O-SECUENCIA-ULTIMO    PIC 9(08).
+           02  BSEC001O-CANTIDAD-PRODUCTOS  PIC 9(05).
+           02  BSEC001O-DETALLE  OCCURS  50  TIMES
+                                 INDEXED BY  BX1.
+               04  BSEC001O-ID-APLI          PIC X(03).
+               04  BSEC001O-ID-DOCU          PIC X(50).
+               04  BSEC001O-SECUENCIA-OCCURS PIC 9(08).
+               04  BSEC001O-CODIGO-PRODUCTO  PIC X(04).
+               04  BSEC001O-TIPO-PRODUCTO    PIC X(04).
+               04  BSEC001O-ESTADO           PIC X(03).
+               04  BSEC001O-SI-DOCU          PIC X(02).
+               04  BSEC001O-SI-CNTA          PIC X(02).
+               04  BSEC001O-SI-DOCU-APLI     PIC X(02).
+               04  BSEC001O-NUM-DOCU         PIC X(20).
+               04  BSEC001O-MONEDA-DESC      PIC X(10).
+      *        --------- HISTORIA DE CAMBIOS DE ESTADO DE TARJETA ------*
+               04  BSEC001O-CANT-HIST-ESTADO PIC 9(02).
+               04  BSEC001O-HIST-ESTADO  OCCURS  5  TIMES
+                                         INDEXED BY  BX1H.
+                   06  BSEC001O-HIST-FECHA-CAMBIO PIC 9(08).
+                   06  BSEC001O-HIST-ESTADO-CD    PIC X(02).
+                   06  BSEC001O-HIST-MOTIVO       PIC X(30).
+      *        --------- ATRIBUTOS DE PRODUCTO (FLAGS NOMBRADOS) ------*
+               04  BSEC001O-CANT-ATRIB       PIC 9(02).
+               04  BSEC001O-ATRIB  OCCURS  8  TIMES
+                                   INDEXED BY  BX1A.
+                   06  BSEC001O-ATRIB-NOMBRE PIC X(10).
+                   06  BSEC001O-ATRIB-VALOR  PIC X(01).
+104534     02  BSEC001O-TOKEN-CURSOR         PIC X(20).
+      *        --------- WARNINGS ACTIVOS POR RUTINA DE ORIGEN --------*
+104538     02  BSEC001O-CANT-WARNINGS        PIC 9(01).
+104538     02  BSEC001O-WARNINGS  OCCURS  5  TIMES
+104538                            INDEXED BY  BX1W.
+104538         04  BSEC001O-WARN-RUTINA      PIC X(08).
+104538         04  BSEC001O-WARN-COD-RESPTA  PIC 9(02).
+104538         04  BSEC001O-WARN-COD-MENSAJE PIC 9(03).
+104538     02  FILLER                        PIC X(024).
