@@ -0,0 +1,45 @@
+      *------------------ TABLA DE MENSAJES BSEO005 -------------------*
+       01  WT01-TABLA-MENSAJES.
+           02  FILLER                  PIC X(64)  VALUE
+                '001*TRANSACCION EXITOSA
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '002*ERROR AVISAR A SISTEMAS
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '003*RC=XX ERROR EN RUTINA
+      -         '-ATCO082 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '005*APLICATIVO DEBE SER SAT
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '006*ENTIDAD DEBE SER NUMERICO
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '007*ENTIDAD DEBE SER 003
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '008*GRUPO LIQUIDACION DEBE SER NUMERICO
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '009*NUMERO SECUENCIA DEBE SER NUMERICO
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '010*OPCION PAGINACION DEBE SER NEXT O PREV
+      -         '-BSEO005 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '011*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
+      -         '-BSEO005 '.
+104521     02  FILLER                  PIC X(64)  VALUE
+104521          '012*GRUPO DE LIQUIDACION NO EXISTE
+104521-         '-BSEO005 '.
+       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
+104521     02  FILLER  OCCURS  12  TIMES.
+               04  WT01-COD-MSG        PIC 9(03).
+               04  FILLER              PIC X(01).
+               04  WT01-TXT-MSG.
+                   06  WT01-MSG-DSC    PIC X(51).
+                   06  WT01-MSG-PRG    PIC X(09).
