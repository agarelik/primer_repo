@@ -0,0 +1,24 @@
+      *------------------ TABLA DE MENSAJES BSEO009 -------------------*
+       01  WT01-TABLA-MENSAJES.
+           02  FILLER                  PIC X(64)  VALUE
+                '001*TRANSACCION EXITOSA
+      -         '-BSEO009 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '002*ERROR EN RUTINA
+      -         '-BSEO009 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '003*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
+      -         '-BSEO009 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
+      -         '-BSEO009 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '005*CLIENTE NO ENCONTRADO
+      -         '-BSEO009 '.
+       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
+           02  FILLER  OCCURS   5  TIMES.
+               04  WT01-COD-MSG        PIC 9(03).
+               04  FILLER              PIC X(01).
+               04  WT01-TXT-MSG.
+                   06  WT01-MSG-DSC    PIC X(51).
+                   06  WT01-MSG-PRG    PIC X(09).
