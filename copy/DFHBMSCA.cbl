@@ -0,0 +1,17 @@
+      *------------------ CONSTANTES ESTANDAR DE ATRIBUTOS BMS ---------*
+       01  DFHBMSCA.
+           02  DFHBMPEM                    PIC X       VALUE SPACE.
+           02  DFHBMPRO                    PIC X       VALUE SPACE.
+           02  DFHBMASK                    PIC X       VALUE SPACE.
+           02  DFHBMUNP                    PIC X       VALUE SPACE.
+           02  DFHBMUNN                    PIC X       VALUE SPACE.
+           02  DFHBMPRF                    PIC X       VALUE SPACE.
+           02  DFHBMASF                    PIC X       VALUE SPACE.
+           02  DFHBMUNI                    PIC X       VALUE SPACE.
+           02  DFHDFHATTR                  PIC X       VALUE SPACE.
+           02  DFHBMFSE                    PIC X       VALUE SPACE.
+           02  DFHBMPRD                    PIC X       VALUE SPACE.
+           02  DFHNUM                      PIC X       VALUE SPACE.
+           02  DFHBRT                      PIC X       VALUE SPACE.
+           02  DFHDRK                      PIC X       VALUE SPACE.
+           02  DFHUNIM                     PIC X       VALUE SPACE.
