@@ -0,0 +1,39 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARCOBRANZAJUD. ------*
+       01  REG-BSEC002O.
+           02  BSEC002O-CTAAFI             PIC X(10).
+           02  BSEC002O-NROBOVEDA          PIC X(10).
+           02  BSEC002O-CODGL              PIC X(04).
+           02  BSEC002O-DESCODGL           PIC X(30).
+           02  BSEC002O-CODSIT             PIC X(02).
+           02  BSEC002O-DESCODSIT          PIC X(30).
+           02  BSEC002O-SECTORISTA         PIC X(30).
+           02  BSEC002O-FECINGRESO         PIC 9(08).
+           02  BSEC002O-IMPORI             PIC S9(13)V99.
+           02  BSEC002O-SALACT             PIC S9(13)V99.
+           02  BSEC002O-INTANT             PIC S9(13)V99.
+           02  BSEC002O-INTCOM             PIC S9(13)V99.
+           02  BSEC002O-INTMOR             PIC S9(13)V99.
+           02  BSEC002O-GASTOS             PIC S9(13)V99.
+           02  BSEC002O-SEGUROS            PIC S9(13)V99.
+           02  BSEC002O-GASPROORI          PIC S9(13)V99.
+           02  BSEC002O-HONPRO             PIC S9(13)V99.
+           02  BSEC002O-GASPROT            PIC S9(13)V99.
+           02  BSEC002O-IGV                PIC S9(13)V99.
+           02  BSEC002O-TASINTCOM          PIC S9(03)V99.
+           02  BSEC002O-TASINTMOR          PIC S9(03)V99.
+           02  BSEC002O-TASHONCLI          PIC S9(03)V99.
+           02  BSEC002O-CODESTUDIO         PIC X(04).
+           02  BSEC002O-DESESTUDIO         PIC X(30).
+           02  BSEC002O-PRODORIGEN         PIC X(04).
+           02  BSEC002O-FECVENCIM          PIC 9(08).
+           02  BSEC002O-SIMMONEDA          PIC X(02).
+           02  BSEC002O-DESMONEDA          PIC X(10).
+      *    -------- HISTORIA DE ESTADOS DE COBRANZA JUDICIAL ----------*
+           02  BSEC002O-CANT-HIST-SIT      PIC 9(02).
+           02  BSEC002O-HIST-SIT  OCCURS  5  TIMES
+                                   INDEXED BY  BX2H.
+               04  BSEC002O-HIST-FECHA     PIC 9(08).
+               04  BSEC002O-HIST-CODSIT    PIC X(02).
+               04  BSEC002O-HIST-DESCODSIT PIC X(30).
+               04  BSEC002O-HIST-SALACT    PIC S9(13)V99.
+           02  FILLER                      PIC X(15723).
