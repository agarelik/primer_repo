@@ -0,0 +1,36 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARLISTACLIENTES -----*
+       01  REG-BSEC004O.
+           02  BSEC004O-FLAG-CONTINUIDAD   PIC X(01).
+           02  BSEC004O-ULTIMO-REGISTRO    PIC X(01).
+           02  BSEC004O-CANTIDAD-CLIENTES  PIC 9(02).
+      *    ------------- ACTUALIZACION DE DATOS DE CONTACTO -----------*
+           02  BSEC004O-COD-ACTUALIZACION  PIC X(01).
+           02  BSEC004O-DETALLE  OCCURS  20  TIMES
+                                 INDEXED BY BX4.
+               04  BSEC004O-CODIGO-UNICO        PIC X(14).
+               04  BSEC004O-TIPO-PERSONA        PIC X(01).
+               04  BSEC004O-ACT-DATOS           PIC 9(08).
+               04  BSEC004O-APELLIDO-PATERNO    PIC X(25).
+               04  BSEC004O-APELLIDO-MATERNO    PIC X(25).
+               04  BSEC004O-PRIMER-NOMBRE       PIC X(25).
+               04  BSEC004O-SEGUNDO-NOMBRE      PIC X(25).
+               04  BSEC004O-NOMBRE-EMPRESA      PIC X(40).
+               04  BSEC004O-SEXO                PIC X(01).
+               04  BSEC004O-ESTCIVIL            PIC X(01).
+               04  BSEC004O-COD-SEG             PIC X(02).
+               04  BSEC004O-DES-SEG             PIC X(13).
+               04  BSEC004O-SEGM-IMG            PIC X(04).
+               04  BSEC004O-FECHA-NACIMIENTO    PIC 9(08).
+               04  BSEC004O-TIPO-DOC-IDENTIDAD  PIC X(01).
+               04  BSEC004O-NUME-DOC-IDENTIDAD  PIC X(11).
+               04  BSEC004O-TIPO-CALIF-CLIENTE  PIC X(02).
+               04  BSEC004O-EMAIL               PIC X(40).
+               04  BSEC004O-FECHA-CLIENTE-IB    PIC 9(08).
+      *        --------- OTROS DATOS DE CONTACTO (SRMR007) ------------*
+               04  BSEC004O-EMAIL-TRABAJO       PIC X(40).
+               04  BSEC004O-TELEFONO-CASA       PIC X(40).
+               04  BSEC004O-TELEFONO-OFICINA    PIC X(40).
+      *        --------- DATOS DE TARJETA (RNCORTC / BSEOTRJ) ---------*
+104541        04  BSEC004O-TIPO-PRODUCTO-TARJ  PIC X(02).
+104541        04  BSEC004O-ESTADO-TARJETA      PIC X(01).
+           02  FILLER                      PIC X(19).
