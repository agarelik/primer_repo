@@ -0,0 +1,8 @@
+      *------------------ COMMAREA RUTINA BSEAUDIT --------------------*
+       01  AUD-COMMAREA.
+           02  AUD-PROGRAMA                PIC X(08).
+           02  AUD-OPERACION               PIC X(25).
+           02  AUD-USER-ID                 PIC X(08).
+           02  AUD-COD-RESPUESTA           PIC 9(02).
+           02  AUD-FECHA                   PIC S9(7)     COMP-3.
+           02  AUD-HORA                    PIC S9(7)     COMP-3.
