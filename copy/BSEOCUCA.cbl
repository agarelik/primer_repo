@@ -0,0 +1,13 @@
+      *------------------ COMMAREA RUTINA BSEOCURS (CURSOR)------------*
+       01  CUR-COMMAREA.
+           02  CUR-MODO                    PIC X(01).
+      *        'G' GRABA CURSOR  /  'L' LEE CURSOR
+           02  CUR-TOKEN                   PIC X(20).
+           02  CUR-PROGRAMA                PIC X(08).
+           02  CUR-SECUENCIA               PIC X(24).
+104539     02  CUR-ACCESO                  PIC X(01).
+104539*        'T' ACCESO YA VALIDADO PARA ESTE TOKEN
+           02  CUR-FECHA                   PIC S9(7)   COMP-3.
+           02  CUR-HORA                    PIC S9(7)   COMP-3.
+           02  CUR-COD-RESPTA              PIC X(02).
+      *        '00' OK  /  '04' TOKEN NO ENCONTRADO
