@@ -0,0 +1,14 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARGRUPOSLIQUID. -----*
+       01  REG-BSEC005I.
+           02  BSEC005I-ID-APL             PIC X(03).
+           02  BSEC005I-CODENT             PIC X(03).
+           02  BSEC005I-NU-CNTA-SA         PIC X(10).
+           02  BSEC005I-ID-DOCU            PIC X(18).
+           02  BSEC005I-GRUPOLIQ           PIC 9(06).
+           02  BSEC005I-SECUENCIA-SAT      PIC X(24).
+           02  BSEC005I-OPCION-NEXT-PREV   PIC X(04).
+      *    -------------- MODO RESUMEN POR FECHACIERRE ----------------*
+           02  BSEC005I-MODO-RESUMEN       PIC X(01).
+104534     02  BSEC005I-TOKEN-CURSOR       PIC X(20).
+104543     02  BSEC005I-MAX-OCCURS-CANAL   PIC 9(05).
+104543     02  FILLER                      PIC X(16187).
