@@ -0,0 +1,8 @@
+      *------------------ COMMAREA RUTINA CLOCRM00 ----------------------*
+       01  REGCL-CRM-NIVEL1.
+           02  CRM-CL1-TIPO                PIC X(02).
+           02  CRM-CL1-NRODOCA             PIC X(08).
+           02  CRM-CL1-CODUNI              PIC X(10).
+           02  CRM-CL1-RETORNO             PIC X(02).
+           02  CRM-CL1-MENSAJE             PIC X(60).
+           02  FILLER                      PIC X(100).
