@@ -0,0 +1,11 @@
+      *------------------ COMMAREA RUTINA RNCORTC ------------------------*
+       01  RNC01TRC.
+           02  TRC-CODENT                  PIC X(04).
+           02  TRC-FUNCION                 PIC X(03).
+           02  TRC-PANCOM-P                PIC X(16).
+           02  TRC-RC                      PIC X(02).
+           02  TRC-CODCLI                  PIC X(14).
+           02  TRC-MESSAGE                 PIC X(60).
+104541     02  TRC-TIPO-PRODUCTO           PIC X(02).
+104541     02  TRC-ESTADO                  PIC X(01).
+           02  FILLER                      PIC X(097).
