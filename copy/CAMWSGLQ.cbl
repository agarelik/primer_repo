@@ -0,0 +1,11 @@
+      *------------------ TABLA DE GRUPOS DE LIQUIDACION --------------*
+       01  WM-TABLA-GRUPOLIQ.
+           02  FILLER              PIC 9(06)  VALUE 000101.
+           02  FILLER              PIC 9(06)  VALUE 000102.
+           02  FILLER              PIC 9(06)  VALUE 000103.
+           02  FILLER              PIC 9(06)  VALUE 000201.
+           02  FILLER              PIC 9(06)  VALUE 000202.
+       01  TB-RGRUPOLIQ  REDEFINES  WM-TABLA-GRUPOLIQ
+                         OCCURS  5  TIMES
+                         INDEXED BY  W2.
+           02  TB-GRUPOLIQ         PIC 9(06).
