@@ -0,0 +1,9 @@
+      *------------------ COMMAREA GENERAL DEL BUS DE SERVICIOS -------*
+       01  REG-COMMAREA-BSE.
+           02  BSE-CODIGO-OPERACION        PIC X(25).
+           02  BSE-USER-ID                 PIC X(08).
+           02  BSE-CODIGO-RESPUESTA        PIC 9(02).
+           02  BSE-CODIGO-MENSAJE          PIC 9(03).
+           02  BSE-DESCR-MENSAJE           PIC X(60).
+           02  BSE-LONGITUD-OUTPUT         PIC 9(05).
+           02  BSE-DATOS                   PIC X(16281).
