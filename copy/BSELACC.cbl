@@ -0,0 +1,13 @@
+      *---------- BUSQUEDA DE LA REGLA EN WX-TABLA-BSETACC -----------*
+104545     MOVE 'N'                 TO WX-SW-FOUND-BSETACC.
+104545     MOVE 'N'                 TO WX-T-RESTRINGE-ACCESO.
+104545     SET WX-IX-BSETACC        TO 1.
+104545     SEARCH WX-OFICIAL-OCCURS
+104545        AT END
+104545           MOVE 'N'           TO WX-SW-FOUND-BSETACC
+104545        WHEN WX-COD-OFICIAL-TAB (WX-IX-BSETACC) =
+104545             WX-OFICIAL-BSETACC
+104545           MOVE 'S'           TO WX-SW-FOUND-BSETACC
+104545           MOVE WX-RESTRINGE-TAB (WX-IX-BSETACC)
+104545             TO WX-T-RESTRINGE-ACCESO
+104545     END-SEARCH.
