@@ -0,0 +1,9 @@
+      *------------------ CUERPO COMMAREA RUTINA BSEOUSU ---------------*
+       01  REG-COMMAREA-USU.
+           02  USU-ID-USUARIO              PIC X(08).
+           02  USU-COD-RETORNO             PIC X(02).
+           02  USU-FLAG-E                  PIC X(01).
+           02  USU-FLAG-O                  PIC X(01).
+           02  USU-FLAG-D                  PIC X(01).
+           02  USU-MENSAJE                 PIC X(60).
+           02  FILLER                      PIC X(100).
