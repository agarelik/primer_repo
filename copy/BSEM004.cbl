@@ -0,0 +1,147 @@
+      *------------------ TABLA DE MENSAJES BSEO004 -------------------*
+       01  WT01-TABLA-MENSAJES.
+           02  FILLER                  PIC X(64)  VALUE
+                '001*TRANSACCION EXITOSA
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '002*OPCION NO VALIDA
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '003*ERROR CICS EN RUTINA
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '004*CODIGO DE CLIENTE NO VALIDO
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '005*CODIGO DE CLIENTE NO EXISTE
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '006*NUMERO DE CUENTA NO EXISTE
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '007*ARCHIVO CERRADO
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '008*ERROR CICS EN RUTINA
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '009*ERROR EN RUTINA
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '010*CODIGO DE CLIENTE NO VALIDO
+      -         '-SRMR007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '011*CLIENTE NO TIENE DIRECCION DE CORREO
+      -         '-SRMR007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '012*ARCHIVO CERRADO
+      -         '-SRMR007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '013*ERROR CICS EN RUTINA
+      -         '-SRMR007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '014*ERROR EN RUTINA
+      -         '-SRMR007 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '015*NUMERO DE CUENTA NO VALIDA
+      -         '-SRMR013 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '016*NUMERO DE CUENTA NO EXISTE
+      -         '-SRMR013 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '017*ARCHIVO CERRADO
+      -         '-SRMR013 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '018*ERROR CICS EN RUTINA
+      -         '-SRMR013 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '019*ERROR EN RUTINA
+      -         '-SRMR013 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '020*CUENTA EXISTE PERO SIN CLIENTES
+      -         '-SRMR013 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '021*ERROR EN RUTINA
+      -         '-CLOCRM00'.
+           02  FILLER                  PIC X(64)  VALUE
+                '022*DOCUMENTO EXISTE PERO SIN CLIENTES
+      -         '-CLOCRM00'.
+           02  FILLER                  PIC X(64)  VALUE
+                '023*DOCUMENTO INGRESADO NO ES PAGARE
+      -         '-CLOCRM00'.
+           02  FILLER                  PIC X(64)  VALUE
+                '024*DOCUMENTO INGRESADO NO ES LEASING
+      -         '-CLOCRM00'.
+           02  FILLER                  PIC X(64)  VALUE
+                '025*ERROR EN RUTINA
+      -         '-RNCORTC '.
+           02  FILLER                  PIC X(64)  VALUE
+                '026*TARJETA DE CREDITO EXISTE PERO SIN CLIENTES
+      -         '-RNCORTC '.
+           02  FILLER                  PIC X(64)  VALUE
+                '027*ERROR EN RUTINA
+      -         '-BSEOTRJ '.
+           02  FILLER                  PIC X(64)  VALUE
+                '028*TARJETA DE DEBITO EXISTE PERO SIN CLIENTES
+      -         '-BSEOTRJ '.
+           02  FILLER                  PIC X(64)  VALUE
+                '029*ERROR EN RUTINA
+      -         '-BSEOUSU '.
+           02  FILLER                  PIC X(64)  VALUE
+                '030*USUARIO NO AUTORIZADO A CONSULTAR EMPLEADOS
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '031*SE EXCLUYERON EMPLEADOS TITULARES DE LA CUENTA
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '032*TIPO DE DOCUMENTO INVALIDO
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '033*ERROR AL LLAMAR PROGRAMA XXXXXXXX
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '034*NUMERO SECUENCIA DEBE SER NUMERICO
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '035*OPCION PAGINACION DEBE SER NEXT O PREV
+      -         '-BSEO004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '036*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
+      -         '-BSEO004 '.
+FO6174     02  FILLER                  PIC X(64)  VALUE
+FO6174          '037*CONTROLES NO NUMERICOS
+FO6174-         '-SRMR031 '.
+FO6174     02  FILLER                  PIC X(64)  VALUE
+FO6174          '038*CODIGO UNICO NO EXISTE
+FO6174-         '-SRMR031 '.
+FO6174     02  FILLER                  PIC X(64)  VALUE
+FO6174          '039*DOCUMENTO DE IDENTIDAD NO EXISTE
+FO6174-         '-SRMR031 '.
+FO6174     02  FILLER                  PIC X(64)  VALUE
+FO6174          '040*ERROR CICS EN RUTINA
+FO6174-         '-SRMR031 '.
+FO6174     02  FILLER                  PIC X(64)  VALUE
+FO6174          '041*ERROR EN RUTINA
+FO6174-         '-SRMR031 '.
+FO6174     02  FILLER                  PIC X(64)  VALUE
+FO6174          '042*DOCUMENTO DE IDENTIDAD EXISTE PERO SIN CLIENTES
+FO6174-         '-SRMR031 '.
+104517     02  FILLER                  PIC X(64)  VALUE
+104517          '043*ERROR AL ACTUALIZAR DOMICILIO DEL CLIENTE
+104517-         '-SRMR007 '.
+104519     02  FILLER                  PIC X(64)  VALUE
+104519          '044*NUMERO DE TARJETA INVALIDO
+104519-         '-BSEO004 '.
+104537     02  FILLER                  PIC X(64)  VALUE
+104537          '045*TIPO DE DOCUMENTO DE IDENTIDAD INVALIDO
+104537-         '-BSEO004 '.
+104546     02  FILLER                  PIC X(64)  VALUE
+104546          '046*CANTIDAD DE CODIGOS EN LOTE EXCEDE EL MAXIMO
+104546-         '-BSEO004 '.
+       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
+104546     02  FILLER  OCCURS   46  TIMES.
+               04  WT01-COD-MSG        PIC 9(03).
+               04  FILLER              PIC X(01).
+               04  WT01-TXT-MSG.
+                   06  WT01-MSG-DSC    PIC X(51).
+                   06  WT01-MSG-PRG    PIC X(09).
