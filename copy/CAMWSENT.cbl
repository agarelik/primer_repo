@@ -0,0 +1,7 @@
+      *------------------ TABLA DE ENTIDADES VALIDAS ------------------*
+       01  WM-TABLA-ENTIDADES.
+           02  FILLER              PIC X(03)  VALUE '003'.
+       01  TB-RENTIDADES  REDEFINES  WM-TABLA-ENTIDADES
+                          OCCURS  1  TIMES
+                          INDEXED BY  W4.
+           02  TB-ENTIDAD          PIC X(03).
