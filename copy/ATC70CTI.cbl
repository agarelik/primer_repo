@@ -0,0 +1,21 @@
+      *------------------ COMMAREA RUTINA ATCO070 ----------------------*
+       01  ATC70CTI.
+           02  CTI-IDE-APP                 PIC X(03).
+           02  CTI-COD-ENTIDA              PIC 9(03).
+           02  CTI-NUM-CTATAR              PIC X(07).
+           02  CTI-PAN                     PIC X(16).
+           02  CTI-COD-RESPTA              PIC 9(02).
+           02  CTI-MSG-RESPTA              PIC X(45).
+           02  CTI-FEC-BAJCTA              PIC 9(08).
+           02  CTI-COD-MOTBAJA             PIC X(02).
+           02  CTI-DES-MOTBAJA             PIC X(30).
+           02  CTI-DES-TIPO                PIC X(20).
+      *    -------------- HISTORIA DE CAMBIOS DE ESTADO -----------------*
+           02  CTI-NUM-CAMBIOS             PIC 9(02).
+           02  CTI-HISTORIA  OCCURS  5  TIMES
+                             INDEXED BY  CTI-IXH.
+               04  CTI-HIST-FECHA          PIC 9(08).
+               04  CTI-HIST-COD-ESTADO     PIC X(02).
+               04  CTI-HIST-COD-MOTBAJA    PIC X(02).
+               04  CTI-HIST-DES-MOTBAJA    PIC X(30).
+           02  FILLER                      PIC X(100).
