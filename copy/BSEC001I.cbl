@@ -0,0 +1,12 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARPRODUCTOS ---------*
+       01  REG-BSEC001I.
+           02  BSEC001I-CODIGO-UNICO       PIC X(18).
+           02  BSEC001I-SECUENCIA          PIC X(08).
+           02  BSEC001I-OPCION-NEXT-PREV   PIC X(04).
+      *    ------------- EXTRACCION POR LOTE DE CODIGOS UNICOS ---------*
+           02  BSEC001I-CANT-CODIGOS       PIC 9(02).
+           02  BSEC001I-CODIGOS-LOTE  OCCURS  10  TIMES
+                                       PIC X(18).
+104534     02  BSEC001I-TOKEN-CURSOR       PIC X(20).
+104543     02  BSEC001I-MAX-OCCURS-CANAL   PIC 9(05).
+104543     02  FILLER                      PIC X(16044).
