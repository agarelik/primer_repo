@@ -0,0 +1,32 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARCLIENTE360 --------*
+       01  REG-BSEC009O.
+           02  BSEC009O-FLAG-CONTINUIDAD    PIC X(01).
+           02  BSEC009O-SECUENCIA-PRIMERO   PIC 9(08).
+           02  BSEC009O-SECUENCIA-ULTIMO    PIC 9(08).
+      *    ------------- DATOS DEL CLIENTE (CONSULTARLISTACLIENTES) ---*
+           02  BSEC009O-CODIGO-UNICO        PIC X(14).
+           02  BSEC009O-TIPO-PERSONA        PIC X(01).
+           02  BSEC009O-APELLIDO-PATERNO    PIC X(25).
+           02  BSEC009O-APELLIDO-MATERNO    PIC X(25).
+           02  BSEC009O-PRIMER-NOMBRE       PIC X(25).
+           02  BSEC009O-SEGUNDO-NOMBRE      PIC X(25).
+           02  BSEC009O-NOMBRE-EMPRESA      PIC X(40).
+           02  BSEC009O-TIPO-DOC-IDENTIDAD  PIC X(01).
+           02  BSEC009O-NUME-DOC-IDENTIDAD  PIC X(11).
+           02  BSEC009O-EMAIL               PIC X(40).
+      *    ------------- PRODUCTOS Y TARJETAS (CONSULTARPRODUCTOS) ----*
+           02  BSEC009O-CANTIDAD-PRODUCTOS  PIC 9(05).
+           02  BSEC009O-DETALLE  OCCURS  50  TIMES
+                                 INDEXED BY  BX9.
+               04  BSEC009O-ID-APLI          PIC X(03).
+               04  BSEC009O-ID-DOCU          PIC X(50).
+               04  BSEC009O-SECUENCIA-OCCURS PIC 9(08).
+               04  BSEC009O-CODIGO-PRODUCTO  PIC X(04).
+               04  BSEC009O-TIPO-PRODUCTO    PIC X(04).
+               04  BSEC009O-ESTADO           PIC X(03).
+               04  BSEC009O-SI-DOCU          PIC X(02).
+               04  BSEC009O-SI-CNTA          PIC X(02).
+               04  BSEC009O-SI-DOCU-APLI     PIC X(02).
+               04  BSEC009O-NUM-DOCU         PIC X(20).
+               04  BSEC009O-MONEDA-DESC      PIC X(10).
+           02  FILLER                        PIC X(10652).
