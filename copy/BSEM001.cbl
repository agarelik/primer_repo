@@ -0,0 +1,78 @@
+      *------------------ TABLA DE MENSAJES BSEO001 -------------------*
+       01  WT01-TABLA-MENSAJES.
+           02  FILLER                  PIC X(64)  VALUE
+                '001*TRANSACCION EXITOSA
+      -         '-BSEO001 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '002*ERROR AVISAR A SISTEMAS
+      -         '-BSEO001 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '003*NUMERO SECUENCIA DEBE SER NUMERICO
+      -         '-BSEO001 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '004*OPCION PAGINACION DEBE SER NEXT
+      -         '-BSEO001 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '005*CODIGO UNICO DEL CLIENTE NO VALIDO
+      -         '-BSER004 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '006*RC=XX ERROR EN RUTINA
+      -         '-ATCO070 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '007*RC=XX ERROR EN RUTINA
+      -         '-ATCO088 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '008*CODIGO DE CLIENTE NO VALIDO
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '009*CODIGO DE CLIENTE NO EXISTE
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '010*NUMERO DE CUENTA NO EXISTE
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '011*ARCHIVO CERRADO
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '012*ERROR CICS EN RUTINA
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '013*ERROR EN RUTINA
+      -         '-SRMR011 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '014*ERROR EN RUTINA
+      -         '-BSEOUSU '.
+           02  FILLER                  PIC X(64)  VALUE
+                '015*USUARIO NO AUTORIZADO A CONSULTAR EMPLEADOS
+      -         '-BSEO001 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '016*INFORMACION DE PRODUCTOS CON ACCESO RESTRINGIDO
+      -         '-SCLO039 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '017*ERROR CICS EN RUTINA SCLO039
+      -         '-SCLO039 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '018*ERROR DB2 EN RUTINA SCLO039
+      -         '-SCLO039 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '019*ERROR EN RUTINA SCLO039
+      -         '-SCLO039 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '020*ERROR AL LLAMAR PROGRAMA XXXXXXXX
+      -         '-BSEO001 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '021*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
+      -         '-BSEO001 '.
+104514     02  FILLER                  PIC X(64)  VALUE
+104514          '022*MONEDA XX NO REGISTRADA EN TABLA
+104514-         '-BSEO001 '.
+104546     02  FILLER                  PIC X(64)  VALUE
+104546          '023*CANTIDAD DE CODIGOS EN LOTE EXCEDE EL MAXIMO
+104546-         '-BSEO001 '.
+       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
+           02  FILLER  OCCURS  23  TIMES.
+               04  WT01-COD-MSG        PIC 9(03).
+               04  FILLER              PIC X(01).
+               04  WT01-TXT-MSG.
+                   06  WT01-MSG-DSC    PIC X(51).
+                   06  WT01-MSG-PRG    PIC X(09).
