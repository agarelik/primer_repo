@@ -0,0 +1,21 @@
+      *------------------ TABLA DE REGLAS DE ACCESO POR OFICIAL -------*
+104545 01  WX-TABLA-BSETACC.
+104545     02  FILLER.
+104545         04  FILLER  PIC X(01) VALUE 'E'.
+104545         04  FILLER  PIC X(01) VALUE 'S'.
+104545     02  FILLER.
+104545         04  FILLER  PIC X(01) VALUE 'O'.
+104545         04  FILLER  PIC X(01) VALUE 'S'.
+104545     02  FILLER.
+104545         04  FILLER  PIC X(01) VALUE 'D'.
+104545         04  FILLER  PIC X(01) VALUE 'S'.
+104545 01  FILLER  REDEFINES  WX-TABLA-BSETACC.
+104545     02  WX-OFICIAL-OCCURS  OCCURS  3  TIMES
+104545                           INDEXED BY  WX-IX-BSETACC.
+104545         04  WX-COD-OFICIAL-TAB       PIC X(01).
+104545         04  WX-RESTRINGE-TAB         PIC X(01).
+      *------------------ CAMPOS DE TRABAJO DE LA REGLA ACTUAL --------*
+104545 01  WX-CAMPOS-BSETACC.
+104545     02  WX-OFICIAL-BSETACC          PIC X(01)  VALUE SPACES.
+104545     02  WX-SW-FOUND-BSETACC         PIC X(01)  VALUE 'N'.
+104545     02  WX-T-RESTRINGE-ACCESO       PIC X(01)  VALUE 'N'.
