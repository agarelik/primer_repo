@@ -0,0 +1,30 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARPRELIQ. -----------*
+       01  REG-BSEC003O.
+           02  BSEC003O-AMORTIZ            PIC S9(13)V99.
+           02  BSEC003O-INTVIGENTE         PIC S9(13)V99.
+           02  BSEC003O-INTMORAT           PIC S9(13)V99.
+           02  BSEC003O-INTCOMPEN          PIC S9(13)V99.
+           02  BSEC003O-DIASVIG            PIC 9(05).
+           02  BSEC003O-DIASVEN            PIC 9(05).
+           02  BSEC003O-PROTCOBJ           PIC S9(13)V99.
+           02  BSEC003O-GASTOS             PIC S9(13)V99.
+           02  BSEC003O-HONPRO             PIC S9(13)V99.
+           02  BSEC003O-IGV                PIC S9(13)V99.
+           02  BSEC003O-TOTPAGAR           PIC S9(13)V99.
+      *    ------------- PROYECCION MULTI-FECHA DE AMORTIZACION -------*
+           02  BSEC003O-CANT-PROYECCION    PIC 9(02).
+           02  BSEC003O-PROYECCION  OCCURS  10  TIMES
+                                    INDEXED BY  BX3.
+               04  BSEC003O-FECHA-PROYECTADA  PIC 9(08).
+               04  BSEC003O-AMORTIZ-P         PIC S9(13)V99.
+               04  BSEC003O-INTVIGENTE-P      PIC S9(13)V99.
+               04  BSEC003O-INTMORAT-P        PIC S9(13)V99.
+               04  BSEC003O-INTCOMPEN-P       PIC S9(13)V99.
+               04  BSEC003O-DIASVIG-P         PIC 9(05).
+               04  BSEC003O-DIASVEN-P         PIC 9(05).
+               04  BSEC003O-PROTCOBJ-P        PIC S9(13)V99.
+               04  BSEC003O-GASTOS-P          PIC S9(13)V99.
+               04  BSEC003O-HONPRO-P          PIC S9(13)V99.
+               04  BSEC003O-IGV-P             PIC S9(13)V99.
+               04  BSEC003O-TOTPAGAR-P        PIC S9(13)V99.
+           02  FILLER                      PIC X(14468).
