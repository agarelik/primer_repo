@@ -0,0 +1,10 @@
+      *------------------ TABLA DE MONEDAS ----------------------------*
+       01  WM-TABLA-MONEDAS.
+           02  FILLER              PIC X(12)  VALUE '01SOLES     '.
+           02  FILLER              PIC X(12)  VALUE '02DOLARES   '.
+           02  FILLER              PIC X(12)  VALUE '03EUROS     '.
+       01  TB-RMONEDAS  REDEFINES  WM-TABLA-MONEDAS
+                        OCCURS  3  TIMES
+                        INDEXED BY  W1.
+           02  TB-CODIGO       PIC X(02).
+           02  TB-NOMBREM      PIC X(10).
