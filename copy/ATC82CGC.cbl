@@ -0,0 +1,20 @@
+      *------------------ COMMAREA RUTINA ATCO082 -----------------------*
+       01  ATC82CGC.
+           02  CGC-IDE-APP                 PIC X(03).
+           02  CGC-COD-ENTIDA              PIC X(03).
+           02  CGC-IDE-DOCUME              PIC X(18).
+           02  CGC-COD-GRULIQ              PIC 9(06).
+           02  CGC-IDE-SECUENC             PIC X(24).
+           02  CGC-FLG-LECTURA             PIC X(04).
+           02  CGC-COD-RESPTA              PIC 9(02).
+           02  CGC-MSG-RESPTA              PIC X(45).
+           02  CGC-NUM-ELEMEN              PIC 9(05).
+           02  CGC-FLG-CONTINUA            PIC X(01).
+           02  CGC-SEC-INICIAL             PIC X(24).
+           02  CGC-SEC-FINAL               PIC X(24).
+           02  CGC-DETALLE  OCCURS  25  TIMES
+                            INDEXED BY  CGC-IX.
+               04  CGC-PTR-IDEREG          PIC X(24).
+               04  CGC-FEC-CIERRE          PIC 9(08).
+               04  CGC-FEC-PAGO            PIC 9(08).
+           02  FILLER                      PIC X(100).
