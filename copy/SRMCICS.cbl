@@ -0,0 +1,27 @@
+      *------------------ CUERPO COMMAREA RUTINA SRMR011 --------------*
+           02  RM-ACCION                   PIC X(01).
+           02  RM-FUNCTION                 PIC X(01).
+           02  RM-CUST-CTLS-I               PIC X(16).
+           02  RM-CUST-NBR-I               PIC X(14).
+           02  RM-RETURN-CODE              PIC X(02).
+           02  RM-RETURN-CODE-NOTOPEN      PIC X(02).
+           02  RMCMRTCS-DATA.
+               04  RMCMRTCS-OFF-EMP-DIR-CD       PIC X(01).
+               04  RMCMRTCS-CUST-TYP-CD          PIC X(01).
+               04  RMCMRTCS-DT-LST-CUST-CONTACT  PIC 9(06).
+               04  RMCMRTCS-NAME-LINE-1          PIC X(40).
+               04  RMCMRTCS-PATERNAL-NAME        PIC X(25).
+               04  RMCMRTCS-MATERNAL-NAME        PIC X(25).
+               04  RMCMRTCS-FIRST-NAME           PIC X(25).
+               04  RMCMRTCS-SECOND-NAME          PIC X(25).
+               04  RMCMRTCS-FLAG-CLIE-EXCEP      PIC X(02).
+               04  RMCMRTCS-ID-SEGM-IMG          PIC X(04).
+               04  RMCMRTCS-TIN-CD               PIC X(01).
+               04  RMCMRTCS-TIN                  PIC X(11).
+               04  RMCMRTCS-CUST-QUAL-CD         PIC X(02).
+               04  RMCMRTCS-ADDED-DT             PIC 9(08).
+           02  RMCMPECS-DATA.
+               04  RMCMPECS-GENDER-CD            PIC X(01).
+               04  RMCMPECS-MARIT-CD             PIC X(01).
+               04  RMCMPECS-DOB                  PIC 9(08).
+           02  FILLER                      PIC X(200).
