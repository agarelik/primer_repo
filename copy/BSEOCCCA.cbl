@@ -0,0 +1,6 @@
+      *------------------ COMMAREA RUTINA BSEOCCLG --------------------*
+       01  OCC-COMMAREA.
+           02  OCC-PROGRAMA                PIC X(08).
+           02  OCC-RUTINA                  PIC X(08).
+           02  OCC-FECHA                   PIC S9(7)     COMP-3.
+           02  OCC-HORA                    PIC S9(7)     COMP-3.
