@@ -0,0 +1,104 @@
+      *------------------ COMMAREA RUTINA CLOCRM02 ---------------------*
+       01  CRM-CO-COMMAREA.
+           02  CRM-CO-NRO-TRAMA            PIC 9(03).
+           02  CRM-CO-ID-APLI              PIC X(03).
+           02  CRM-CO-ID-BANCO             PIC X(03).
+           02  CRM-CO-TIPDOC               PIC X(02).
+           02  CRM-CO-NUMERO               PIC X(10).
+      *    ------ BUSQUEDA POR NUMERO DE CUENTA (CTAAFI) --------------*
+           02  CRM-CO-TIPO-BUSQ            PIC X(01).
+           02  CRM-CO-CUENTA-BUSQ          PIC X(10).
+           02  CRM-CO-COD-RETORNO          PIC S9(04).
+           02  CRM-CO-MENSAJE              PIC X(60).
+           02  CRM-CO-CUENTA-36            PIC X(10).
+           02  CRM-CO-NUMERO-36            PIC X(10).
+           02  CRM-CO-COD-GL               PIC X(04).
+           02  CRM-CO-DESC-GL              PIC X(30).
+           02  CRM-CO-SITUAC-36            PIC X(02).
+           02  CRM-CO-DESCR-SITUAC-36      PIC X(30).
+           02  CRM-CO-SECTORISTA           PIC X(30).
+           02  CRM-CO-FEC-ING-36           PIC 9(08).
+           02  CRM-CO-IMPO-ORIG            PIC S9(13)V99.
+           02  CRM-CO-SALACT               PIC S9(13)V99.
+           02  CRM-CO-INTANT               PIC S9(13)V99.
+           02  CRM-CO-INTCOM               PIC S9(13)V99.
+           02  CRM-CO-INTMOR               PIC S9(13)V99.
+           02  CRM-CO-GASTOS               PIC S9(13)V99.
+           02  CRM-CO-SEGUROS              PIC S9(13)V99.
+           02  CRM-CO-GASTO-PRDORI         PIC S9(13)V99.
+           02  CRM-CO-HONPRO               PIC S9(13)V99.
+           02  CRM-CO-GASPROT              PIC S9(13)V99.
+           02  CRM-CO-IGV                  PIC S9(13)V99.
+           02  CRM-TASINTCOM               PIC S9(03)V99.
+           02  CRM-TASINTMOR               PIC S9(03)V99.
+           02  CRM-TASHONCLI               PIC S9(03)V99.
+           02  CRM-CO-COD-ESTUDIO          PIC X(04).
+           02  CRM-CO-DESC-ESTUDIO         PIC X(30).
+           02  CRM-CO-PROD-ORIGEN          PIC X(04).
+           02  CRM-CO-FEC-VEN-36           PIC 9(08).
+           02  CRM-CO-MONEDA-36            PIC X(02).
+           02  CRM-CO-DESCR-MON-36         PIC X(10).
+           02  CRM-CO-FECHA-PRQ            PIC 9(08).
+           02  CRM-CO-TIP-PRLQ             PIC X(01).
+           02  CRM-CO-IMP-PAGO             PIC S9(13)V99.
+           02  CRM-CO-AMORTI-37            PIC S9(13)V99.
+           02  CRM-CO-INTVIG-37            PIC S9(13)V99.
+           02  CRM-CO-INTMOR-37            PIC S9(13)V99.
+           02  CRM-CO-INTCOM-37            PIC S9(13)V99.
+           02  CRM-CO-DIASVIG-37           PIC 9(05).
+           02  CRM-CO-DIASVEN-37           PIC 9(05).
+           02  CRM-CO-GASPRT-37            PIC S9(13)V99.
+           02  CRM-CO-GASTOS-37            PIC S9(13)V99.
+           02  CRM-CO-HONPRO-37            PIC S9(13)V99.
+           02  CRM-CO-IGV-37               PIC S9(13)V99.
+           02  CRM-CO-TOTPAG-37            PIC S9(13)V99.
+           02  CRM-CO-NUMERO-29            PIC X(10).
+           02  CRM-CO-NOM-ACEP             PIC X(40).
+           02  CRM-CO-DIR-ACEP             PIC X(40).
+           02  CRM-CO-TIPDOC-IDEN          PIC X(02).
+           02  CRM-CO-NRODOC-IDEN          PIC X(11).
+           02  CRM-CO-MNTO-ORIG-29         PIC S9(13)V99.
+           02  CRM-CO-SALDO-29             PIC S9(13)V99.
+           02  CRM-CO-DESEMBOLSO           PIC 9(08).
+           02  CRM-CO-INT-DIFORI           PIC S9(13)V99.
+           02  CRM-CO-INT-GANADO           PIC S9(13)V99.
+           02  CRM-CO-DESCR-SITUAC-29      PIC X(30).
+           02  CRM-CO-DIAS-ORIG            PIC 9(05).
+           02  CRM-CO-DIAS-PEN             PIC 9(05).
+           02  CRM-CO-INT-COMPEN           PIC S9(13)V99.
+           02  CRM-CO-INT-MORAT            PIC S9(13)V99.
+           02  CRM-CO-FEC-ING-29           PIC 9(08).
+           02  CRM-CO-FEC-VCTO-29          PIC 9(08).
+           02  CRM-CO-FEC-MMTO-29          PIC 9(08).
+           02  CRM-CO-SITUAC-29            PIC X(01).
+           02  CRM-CO-FEC-DEVCAN-29        PIC 9(08).
+           02  CRM-CO-NUM-RENOV-29         PIC 9(03).
+           02  CRM-CO-CODUNICO-30          PIC X(10).
+           02  CRM-CO-SECUEN-30            PIC X(10).
+           02  CRM-CO-FLAGLEC-30           PIC X(04).
+      *    ------ BUSQUEDA TRAMA 030 POR NOMBRE ACEPTANTE ------------*
+           02  CRM-CO-TIPO-BUSQ-30         PIC X(01).
+           02  CRM-CO-NOMACEP-BUSQ-30      PIC X(40).
+           02  CRM-CO-NRO-DCTOS            PIC 9(05).
+           02  CRM-CO-FLAG-CONT            PIC X(01).
+           02  CRM-CO-SECUENC-INI-30       PIC X(10).
+           02  CRM-CO-SECUENC-FIN-30       PIC X(10).
+           02  CRM-CO-DETALLE-30  OCCURS  20  TIMES
+                                  INDEXED BY  CRM-IX-30.
+               04  CRM-CO-PROD-30          PIC X(04).
+               04  CRM-CO-NUMERO-30        PIC X(10).
+               04  CRM-CO-FECVTO-30        PIC 9(08).
+               04  CRM-CO-NOMACEP-30       PIC X(40).
+               04  CRM-CO-SITUAC-30        PIC X(02).
+               04  CRM-CO-SALDO-30         PIC S9(13)V99.
+               04  CRM-CO-FLAG-RETEN-30    PIC X(01).
+104544         04  CRM-CO-MOTIVO-RETEN-30  PIC X(02).
+      *    -------- HISTORIA DE ESTADOS DE COBRANZA JUDICIAL ----------*
+           02  CRM-CO-NUM-HIST-SIT         PIC 9(02).
+           02  CRM-CO-HIST-SIT  OCCURS  5  TIMES
+                                 INDEXED BY  CRM-IXH.
+               04  CRM-CO-HIST-FECHA       PIC 9(08).
+               04  CRM-CO-HIST-CODSIT      PIC X(02).
+               04  CRM-CO-HIST-DESCODSIT   PIC X(30).
+               04  CRM-CO-HIST-SALACT      PIC S9(13)V99.
+           02  FILLER                      PIC X(09).
