@@ -0,0 +1,7 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARCLIENTE360 --------*
+       01  REG-BSEC009I.
+           02  BSEC009I-TIPO-DATO-BUSQUEDA PIC X(02).
+           02  BSEC009I-DATO-BUSQUEDA      PIC X(18).
+           02  BSEC009I-TIPO-DOC-PRODUCTO  PIC X(02).
+           02  BSEC009I-TIPO-DOC-IDENTIDAD PIC X(02).
+           02  FILLER                      PIC X(16257).
