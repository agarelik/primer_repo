@@ -0,0 +1,27 @@
+      *------------------ TABLA DE MENSAJES BSEO003 -------------------*
+       01  WT01-TABLA-MENSAJES.
+           02  FILLER                  PIC X(64)  VALUE
+                '001*TRANSACCION EXITOSA
+      -         '-BSEO003 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '002*ERROR EN RUTINA
+      -         '-BSEO003 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '003*ERROR EN RUTINA
+      -         '-CLOCRM37'.
+           02  FILLER                  PIC X(64)  VALUE
+                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
+      -         '-BSEO003 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '005*APLICATIVO DEBE SER $CL
+      -         '-BSEO003 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '006*ENTIDAD DEBE SER 003
+      -         '-BSEO003 '.
+       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
+           02  FILLER  OCCURS   6  TIMES.
+               04  WT01-COD-MSG        PIC 9(03).
+               04  FILLER              PIC X(01).
+               04  WT01-TXT-MSG.
+                   06  WT01-MSG-DSC    PIC X(51).
+                   06  WT01-MSG-PRG    PIC X(09).
