@@ -0,0 +1,9 @@
+      *------------------ TRAMA DE ENTRADA CONSULTARDESCTOLETRAFAC ----*
+       01  REG-BSEC006I.
+           02  BSEC006I-ID-APLI            PIC X(03).
+           02  BSEC006I-CODENT             PIC X(03).
+           02  BSEC006I-TI-DOCU-PR         PIC X(02).
+           02  BSEC006I-NU-DOCU-PR         PIC X(10).
+      *    ------- MODO 'P' PROYECTA CUOTAS DE PAGO A FECVCTO ---------*
+           02  BSEC006I-MODO-PROY          PIC X(01).
+           02  FILLER                      PIC X(16264).
