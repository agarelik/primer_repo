@@ -0,0 +1,27 @@
+      *------------------ TABLA DE MENSAJES BSEO006 -------------------*
+       01  WT01-TABLA-MENSAJES.
+           02  FILLER                  PIC X(64)  VALUE
+                '001*TRANSACCION EXITOSA
+      -         '-BSEO006 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '002*ERROR EN RUTINA
+      -         '-BSEO006 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '003*ERROR EN RUTINA
+      -         '-PROCRM29'.
+           02  FILLER                  PIC X(64)  VALUE
+                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
+      -         '-BSEO006 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '005*APLICATIVO DEBE SER $PR
+      -         '-BSEO006 '.
+           02  FILLER                  PIC X(64)  VALUE
+                '006*ENTIDAD DEBE SER 003
+      -         '-BSEO006 '.
+       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
+           02  FILLER  OCCURS   6  TIMES.
+               04  WT01-COD-MSG        PIC 9(03).
+               04  FILLER              PIC X(01).
+               04  WT01-TXT-MSG.
+                   06  WT01-MSG-DSC    PIC X(51).
+                   06  WT01-MSG-PRG    PIC X(09).
