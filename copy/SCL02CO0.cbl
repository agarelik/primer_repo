@@ -0,0 +1,6 @@
+      *------------------ CUERPO COMMAREA RUTINA SCLO039 ---------------*
+           02  SCL-COD-USUARIO             PIC X(08).
+           02  SCL-COD-CLIENTE             PIC X(08).
+           02  SCL-COD-MAPA                PIC X(08).
+           02  SCL-CRETORNO                PIC X(02).
+           02  FILLER                      PIC X(100).
