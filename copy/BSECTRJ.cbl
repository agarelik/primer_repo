@@ -0,0 +1,13 @@
+      *------------------ COMMAREA RUTINA BSEOTRJ -------------------------*
+       01  REG-COMMAREA-TRJ.
+           02  TRJ-FUNCION                 PIC X(03).
+           02  TRJ-OPCION                  PIC X(01).
+           02  TRJ-NU-TARJ-I               PIC X(16).
+           02  TRJ-COD-RETORNO             PIC X(02).
+           02  TRJ-MENSAJE                 PIC X(60).
+           02  TRJ-ID-CLIE                 PIC X(14)
+                            OCCURS  4  TIMES
+                            INDEXED BY  TRJ-IX.
+104541     02  TRJ-TIPO-PRODUCTO           PIC X(02).
+104541     02  TRJ-ESTADO                  PIC X(01).
+           02  FILLER                      PIC X(097).
