@@ -0,0 +1,18 @@
+      *---------- BUSQUEDA DE LA OPERACION EN WX-TABLA-BSETOPER --------*
+           MOVE 'N'                 TO WX-SW-FOUND-BSETOPER.
+           SET WX-IX-BSETOPER       TO 1.
+           SEARCH WX-OPERACION-OCCURS
+              AT END
+                 MOVE 'N'           TO WX-SW-FOUND-BSETOPER
+              WHEN WX-COD-OPER-TAB (WX-IX-BSETOPER) =
+                   WX-OPERACION-BSETOPER
+                 MOVE 'S'           TO WX-SW-FOUND-BSETOPER
+                 MOVE WX-NRO-MAX-OCCURS-TRAMA-TAB (WX-IX-BSETOPER)
+                   TO WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+                 MOVE WX-NRO-MAX-OCCURS-RUTINA-TAB (WX-IX-BSETOPER)
+                   TO WX-T-NRO-MAX-OCCURS-RUTINA
+                 MOVE WX-LONG-PARTE-FIJA-TRAMA-TAB (WX-IX-BSETOPER)
+                   TO WX-T-LONG-PARTE-FIJA-TRAMA-OUT
+                 MOVE WX-LONG-CADA-OCCUR-TRAMA-TAB (WX-IX-BSETOPER)
+                   TO WX-T-LONG-CADA-OCCUR-TRAMA-OUT
+           END-SEARCH.
