@@ -0,0 +1,67 @@
+      *------------------ TABLA DE OPERACIONES DEL BUS ----------------*
+       01  WX-TABLA-BSETOPER.
+           02  FILLER.
+               04  FILLER  PIC X(25) VALUE 'CONSULTARPRODUCTOS'.
+               04  FILLER  PIC 9(05) VALUE 00050.
+               04  FILLER  PIC 9(05) VALUE 00025.
+               04  FILLER  PIC 9(05) VALUE 00022.
+104545         04  FILLER  PIC 9(05) VALUE 00400.
+           02  FILLER.
+               04  FILLER  PIC X(25) VALUE 'CONSULTARCOBRANZAJUDICIAL'.
+               04  FILLER  PIC 9(05) VALUE 00001.
+               04  FILLER  PIC 9(05) VALUE 00001.
+               04  FILLER  PIC 9(05) VALUE 00000.
+               04  FILLER  PIC 9(05) VALUE 00362.
+           02  FILLER.
+               04  FILLER  PIC X(25) VALUE 'CONSULTARPRELIQCOBRANZAJU'.
+               04  FILLER  PIC 9(05) VALUE 00001.
+               04  FILLER  PIC 9(05) VALUE 00001.
+               04  FILLER  PIC 9(05) VALUE 00000.
+               04  FILLER  PIC 9(05) VALUE 00145.
+           02  FILLER.
+               04  FILLER  PIC X(25) VALUE 'CONSULTARLISTACLIENTES'.
+               04  FILLER  PIC 9(05) VALUE 00020.
+               04  FILLER  PIC 9(05) VALUE 00001.
+               04  FILLER  PIC 9(05) VALUE 00004.
+104545         04  FILLER  PIC 9(05) VALUE 00377.
+           02  FILLER.
+               04  FILLER  PIC X(25) VALUE 'CONSULTARGRUPOSLIQUIDACIO'.
+               04  FILLER  PIC 9(05) VALUE 00050.
+               04  FILLER  PIC 9(05) VALUE 00025.
+               04  FILLER  PIC 9(05) VALUE 00052.
+               04  FILLER  PIC 9(05) VALUE 00040.
+           02  FILLER.
+               04  FILLER  PIC X(25) VALUE 'CONSULTARDESCUENTOLETRAFA'.
+               04  FILLER  PIC 9(05) VALUE 00001.
+               04  FILLER  PIC 9(05) VALUE 00001.
+               04  FILLER  PIC 9(05) VALUE 00000.
+               04  FILLER  PIC 9(05) VALUE 00284.
+           02  FILLER.
+               04  FILLER  PIC X(25) VALUE 'CONSULTARDOCUMENTOSPORGIR'.
+               04  FILLER  PIC 9(05) VALUE 00050.
+               04  FILLER  PIC 9(05) VALUE 00020.
+               04  FILLER  PIC 9(05) VALUE 00024.
+104545         04  FILLER  PIC 9(05) VALUE 00082.
+104533     02  FILLER.
+104533         04  FILLER  PIC X(25) VALUE 'CONSULTARCLIENTE360'.
+104533         04  FILLER  PIC 9(05) VALUE 00050.
+104533         04  FILLER  PIC 9(05) VALUE 00001.
+104533         04  FILLER  PIC 9(05) VALUE 00229.
+104533         04  FILLER  PIC 9(05) VALUE 00108.
+       01  FILLER  REDEFINES  WX-TABLA-BSETOPER.
+104533     02  WX-OPERACION-OCCURS  OCCURS  8  TIMES
+                                    INDEXED BY  WX-IX-BSETOPER.
+               04  WX-COD-OPER-TAB               PIC X(25).
+               04  WX-NRO-MAX-OCCURS-TRAMA-TAB    PIC 9(05).
+               04  WX-NRO-MAX-OCCURS-RUTINA-TAB   PIC 9(05).
+               04  WX-LONG-PARTE-FIJA-TRAMA-TAB   PIC 9(05).
+               04  WX-LONG-CADA-OCCUR-TRAMA-TAB   PIC 9(05).
+      *------------------ CAMPOS DE TRABAJO DE LA OPERACION ACTUAL ----*
+       01  WX-CAMPOS-BSETOPER.
+           02  WX-OPERACION-BSETOPER          PIC X(25)  VALUE SPACES.
+           02  WX-SW-FOUND-BSETOPER           PIC X(01)  VALUE 'N'.
+           02  WX-LONG-HEADER-BSETOPER        PIC 9(05)  VALUE 13.
+           02  WX-T-NRO-MAX-OCCURS-TRAMA-OUT  PIC 9(05)  VALUE ZEROS.
+           02  WX-T-NRO-MAX-OCCURS-RUTINA     PIC 9(05)  VALUE ZEROS.
+           02  WX-T-LONG-PARTE-FIJA-TRAMA-OUT PIC 9(05)  VALUE ZEROS.
+           02  WX-T-LONG-CADA-OCCUR-TRAMA-OUT PIC 9(05)  VALUE ZEROS.
