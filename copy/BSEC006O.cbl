@@ -0,0 +1,31 @@
+      *------------------ TRAMA DE SALIDA  CONSULTARDESCTOLETRAFAC ----*
+       01  REG-BSEC006O.
+           02  BSEC006O-NROINT             PIC X(10).
+           02  BSEC006O-NOMACEP            PIC X(40).
+           02  BSEC006O-DIRACEP            PIC X(40).
+           02  BSEC006O-TIPDOCACEP         PIC X(02).
+           02  BSEC006O-NUMDOCACEP         PIC X(11).
+           02  BSEC006O-IMPORI             PIC S9(13)V99.
+           02  BSEC006O-SALACT             PIC S9(13)V99.
+           02  BSEC006O-DESEMBOLSO         PIC 9(08).
+           02  BSEC006O-INTDIFORI          PIC S9(13)V99.
+           02  BSEC006O-INTGANADO          PIC S9(13)V99.
+           02  BSEC006O-STATUS             PIC X(30).
+           02  BSEC006O-DIASORI            PIC 9(05).
+           02  BSEC006O-DIASPEN            PIC 9(05).
+           02  BSEC006O-INTCOMP            PIC S9(13)V99.
+           02  BSEC006O-INTMORA            PIC S9(13)V99.
+           02  BSEC006O-FECING             PIC 9(08).
+           02  BSEC006O-FECVCTO            PIC 9(08).
+           02  BSEC006O-FECCAMBIO          PIC 9(08).
+           02  BSEC006O-FECDEVO            PIC 9(08).
+           02  BSEC006O-FECCANC            PIC 9(08).
+           02  BSEC006O-NUMRENO            PIC 9(03).
+      *    -------- PROYECCION DE CUOTAS SEMANALES A FECVCTO ----------*
+           02  BSEC006O-CANT-CUOTAS-PROY   PIC 9(02).
+           02  BSEC006O-CUOTA-PROY  OCCURS  10  TIMES
+                                    INDEXED BY  BX6.
+               04  BSEC006O-PROY-DIAS      PIC 9(05).
+               04  BSEC006O-PROY-SALDO     PIC S9(13)V99.
+               04  BSEC006O-PROY-INTCOMP   PIC S9(13)V99.
+           02  FILLER                      PIC X(15648).
