@@ -0,0 +1,77 @@
+************************************************************************
+***   * 104525 09/08/26 JCV RUTINA COMPARTIDA DE AUDITORIA DE BSE      *
+104546* 104546 09/08/26 JCV CLAVE UNICA POR TAREA Y REINTENTO EN DUPREC*
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** RUTINA DE AUDITORIA DE TRANSACCIONES DEL BUS DE SERVICIOS  **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEAUDIT.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
+           02  WE-RRN                  PIC S9(08) COMP VALUE ZEROS.
+      *------------------ REGISTRO DEL ARCHIVO DE AUDITORIA -----------*
+       01  REG-AUDITLOG.
+           02  AUDLOG-PROGRAMA         PIC X(08).
+           02  AUDLOG-OPERACION        PIC X(25).
+           02  AUDLOG-USER-ID          PIC X(08).
+           02  AUDLOG-COD-RESPUESTA    PIC 9(02).
+           02  AUDLOG-FECHA            PIC S9(7)  COMP-3.
+           02  AUDLOG-HORA             PIC S9(7)  COMP-3.
+      *------------------ COMMAREA RUTINA BSEAUDIT ---------------------*
+           COPY BSEAUDCA.
+      *---------------*
+       LINKAGE SECTION.
+      *---------------*
+       01  DFHCOMMAREA          PIC X(51).
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+           MOVE DFHCOMMAREA            TO AUD-COMMAREA.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           MOVE AUD-PROGRAMA           TO AUDLOG-PROGRAMA.
+           MOVE AUD-OPERACION          TO AUDLOG-OPERACION.
+           MOVE AUD-USER-ID            TO AUDLOG-USER-ID.
+           MOVE AUD-COD-RESPUESTA      TO AUDLOG-COD-RESPUESTA.
+           MOVE AUD-FECHA              TO AUDLOG-FECHA.
+           MOVE AUD-HORA               TO AUDLOG-HORA.
+104546     EXEC CICS WRITE FILE     ('AUDITLOG')
+104546                    FROM       (REG-AUDITLOG)
+104546                    LENGTH     (LENGTH OF REG-AUDITLOG)
+104546                    RIDFLD     (EIBTASKN)
+104546                    RESP       (WE-RC)
+104546     END-EXEC.
+104546     IF WE-RC = DFHRESP(DUPREC) OR DFHRESP(DUPKEY)
+104546        MOVE EIBTASKN            TO WE-RRN
+104546        ADD  1                   TO WE-RRN
+104546        EXEC CICS WRITE FILE  ('AUDITLOG')
+104546                       FROM    (REG-AUDITLOG)
+104546                       LENGTH  (LENGTH OF REG-AUDITLOG)
+104546                       RIDFLD  (WE-RRN)
+104546                       RESP    (WE-RC)
+104546        END-EXEC
+104546     END-IF.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
