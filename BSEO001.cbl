@@ -1,4 +1,17 @@
 ************************************************************************
+***   * 104547 09/08/26 JCV CACHE SCLO039 TAMBIEN EN PAGINACION NORMAL*
+***   * 104545 09/08/26 JCV INDICE PROPIO PARA HISTORIA DE TARJETA;   **
+***   *               TARJETAS EN EXTRACCION POR LOTE                 **
+***   * 104546 09/08/26 JCV RESET DE CACHE SCLO039 POR CLIENTE EN LOTE*
+***   * 104543 09/08/26 JCV TOPE DE PAGINA SOLICITADO POR EL CANAL    **
+***   * 104539 09/08/26 JCV CACHE DE ACCESO SCLO039 EN CURSOR PERSIST.*
+***   * 104538 09/08/26 JCV WARNINGS AGRUPADOS EN LA RESPUESTA        **
+***   * 104534 09/08/26 JCV CURSOR DE PAGINACION PERSISTENTE POR TOKEN *
+***   * 104530 09/08/26 JCV REGISTRO DE CORTES DE PAGINACION POR OCCURS*
+***   * 104528 09/08/26 JCV TABLA DE ATRIBUTOS DE PRODUCTO (FLAGS)    **
+***   * 104525 09/08/26 JCV AUDITORIA DE TRANSACCIONES BSE            **
+***   * 104513 09/08/26 JCV HISTORIA DE CAMBIOS DE ESTADO DE TARJETA  **
+***   * 104512 09/08/26 JCV RESTRICCION ACCESO EMPLEADO/OFICIAL/DIREC **
 ***   * 100048 04/06/14 PAMH EJRG TARJETA CREDITO CHIP                **
 ***   * 100043 21/08/13 PAMH INDICADOR DE TARJETAS DE CREDITO ACTIVAS  *
 ***   * FO6813 10/07/12 PAMH PROYECTO BUS DE SERVICIO EMPRESARIAL      *
@@ -23,6 +36,7 @@
            02  I                       PIC 9(05)  VALUE ZEROS.
            02  J                       PIC 9(05)  VALUE ZEROS.
            02  K                       PIC 9(05)  VALUE ZEROS.
+104528     02  L                       PIC 9(05)  VALUE ZEROS.
            02  CONTADOR                PIC 9(05)  VALUE ZEROS.
            02  WE-LINK-MAX             PIC 9(05)  VALUE ZEROS.
            02  WE-NUM-ELEM             PIC 9(05)  VALUE ZEROS.
@@ -47,6 +61,20 @@
            02  WE-CR-ATCO070           PIC 9(02)  VALUE ZEROS.
            02  WE-CM-ATCO070           PIC 9(03)  VALUE ZEROS.
            02  WE-DM-ATCO070           PIC X(60)  VALUE SPACES.
+104514     02  WE-CR-MONEDA            PIC 9(02)  VALUE ZEROS.
+104514     02  WE-CM-MONEDA            PIC 9(03)  VALUE ZEROS.
+104514     02  WE-DM-MONEDA            PIC X(60)  VALUE SPACES.
+104528     02  WE-ATRIB-NOMBRE         PIC X(10)  VALUE SPACES.
+104528     02  WE-ATRIB-VALOR          PIC X(01)  VALUE SPACES.
+104534     02  WE-TOKEN-CURSOR         PIC X(20)  VALUE SPACES.
+104539     02  WE-ACCESO-SCLO          PIC X(01)  VALUE SPACES.
+104547     02  WE-CLAVE-SCLO           PIC X(20)  VALUE SPACES.
+104530     02  WE-RUTINA-CORTE         PIC X(08)  VALUE SPACES.
+104538     02  M                       PIC 9(05)  VALUE ZEROS.
+104538     02  WE-WARN-RUTINA          PIC X(08)  VALUE SPACES.
+104538     02  WE-WARN-COD-RESPTA      PIC 9(02)  VALUE ZEROS.
+104538     02  WE-WARN-COD-MENSAJE     PIC 9(03)  VALUE ZEROS.
+104545     02  N                       PIC 9(05)  VALUE ZEROS.
       *
        01  WE-MENSAJE.
            02  FILLER                  PIC X(34)  VALUE
@@ -58,86 +86,18 @@
                03  WE-CANT-NUM         REDEFINES  WE-CANT-ALF
                                        PIC 9(18).
       *------------------ TABLA DE ERRORES ---------------------------*
-       01  WT01-TABLA-MENSAJES.
-           02  FILLER                  PIC X(64)  VALUE
-                '001*TRANSACCION EXITOSA
-      -         '-BSEO001 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '002*ERROR AVISAR A SISTEMAS
-      -         '-BSEO001 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '003*NUMERO SECUENCIA DEBE SER NUMERICO
-      -         '-BSEO001 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '004*OPCION PAGINACION DEBE SER NEXT
-      -         '-BSEO001 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '005*CODIGO UNICO DEL CLIENTE NO VALIDO
-      -         '-BSER004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '006*RC=XX ERROR EN RUTINA
-      -         '-ATCO070 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '007*RC=XX ERROR EN RUTINA
-      -         '-ATCO088 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '008*CODIGO DE CLIENTE NO VALIDO
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '009*CODIGO DE CLIENTE NO EXISTE
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '010*NUMERO DE CUENTA NO EXISTE
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '011*ARCHIVO CERRADO
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '012*ERROR CICS EN RUTINA
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '013*ERROR EN RUTINA
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '014*ERROR EN RUTINA
-      -         '-BSEOUSU '.
-           02  FILLER                  PIC X(64)  VALUE
-                '015*USUARIO NO AUTORIZADO A CONSULTAR EMPLEADOS
-      -         '-BSEO001 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '016*INFORMACION DE PRODUCTOS CON ACCESO RESTRINGIDO
-      -         '-SCLO039 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '017*ERROR CICS EN RUTINA SCLO039
-      -         '-SCLO039 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '018*ERROR DB2 EN RUTINA SCLO039
-      -         '-SCLO039 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '019*ERROR EN RUTINA SCLO039
-      -         '-SCLO039 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '020*ERROR AL LLAMAR PROGRAMA XXXXXXXX
-      -         '-BSEO001 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '021*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
-      -         '-BSEO001 '.
-       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
-           02  FILLER  OCCURS  21  TIMES.
-               04  WT01-COD-MSG        PIC 9(03).
-               04  FILLER              PIC X(01).
-               04  WT01-TXT-MSG.
-                   06  WT01-MSG-DSC    PIC X(51).
-                   06  WT01-MSG-PRG    PIC X(09).
+           COPY BSEM001.
       *------------- TABLA DE MONEDAS --------------------------------*
            COPY CAMWSMON.
       *------------- TABLA DE OPERACIONES ----------------------------*
            COPY BSETOPER.
+      *------------- TABLA DE REGLAS DE ACCESO POR OFICIAL ------------*
+104545     COPY BSETACC.
       *------------- RUTINA SRMR011 (CLIENTES) -----------------------*
        01  WF-COMMAREA-CICS.
            COPY SRMCICS.
       *------------- RUTINA BSEOUSU (SEGURIDAD USUARIO) --------------*
-      *    COPY BSECUSU.
+104512     COPY BSECUSU.
       *------------- RUTINA BSER004 (DOCUMENTOS POR CLIENTE) ---------*
        01  WF-COMMAREA-BSER004C.
            COPY BSEC004R.
@@ -156,6 +116,12 @@
       *------------------ VARIABLE DE CICS ---------------------------*
            COPY DFHAID.
            COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+104525     COPY BSEAUDCA.
+      *------------------ COMMAREA RUTINA BSEOCCLG (CORTES OCCURS) ----*
+104530     COPY BSEOCCCA.
+      *------------------ COMMAREA RUTINA BSEOCURS (CURSOR) -----------*
+104534     COPY BSEOCUCA.
       *---------------*
        LINKAGE SECTION.
       *---------------*
@@ -198,10 +164,97 @@
               MOVE WT01-TXT-MSG (021)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
+      *--- EL CANAL PIDE UNA PAGINA MAS CHICA QUE EL TOPE DE TABLA
+104543     IF BSEC001I-MAX-OCCURS-CANAL > 0 AND
+104543        BSEC001I-MAX-OCCURS-CANAL <= WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543        MOVE BSEC001I-MAX-OCCURS-CANAL
+104543                             TO WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543     END-IF.
       *---------------*
        PROCESAR-RUTINA.
       *---------------*
            PERFORM VALIDAR-DATOS.
+           IF BSEC001I-CANT-CODIGOS > 0
+              PERFORM PROCESAR-LOTE-PRODUCTOS
+           ELSE
+              PERFORM PROCESAR-UN-CLIENTE
+           END-IF.
+      *--- VERIFICAMOS SI EXISTE ALGUN WARNING
+104538     PERFORM ARMAR-WARNINGS.
+           PERFORM ASIGNAR-BSE-DATOS.
+      *----------------*
+104538 ARMAR-WARNINGS.
+      *----------------*
+104538     MOVE 0                      TO BSEC001O-CANT-WARNINGS.
+104538     IF WE-CR-SRMR011 = 01
+104538        MOVE 'SRMR011 '          TO WE-WARN-RUTINA
+104538        MOVE WE-CR-SRMR011       TO WE-WARN-COD-RESPTA
+104538        MOVE WE-CM-SRMR011       TO WE-WARN-COD-MENSAJE
+104538        PERFORM AGREGA-WARNING
+104538        IF BSEC001O-CANT-WARNINGS = 1
+104538           MOVE WE-CR-SRMR011    TO BSE-CODIGO-RESPUESTA
+104538           MOVE WE-CM-SRMR011    TO BSE-CODIGO-MENSAJE
+104538           MOVE WE-DM-SRMR011    TO BSE-DESCR-MENSAJE
+104538        END-IF
+104538     END-IF.
+104538     IF WE-CR-BSER004 = 01
+104538        MOVE 'BSER004 '          TO WE-WARN-RUTINA
+104538        MOVE WE-CR-BSER004       TO WE-WARN-COD-RESPTA
+104538        MOVE WE-CM-BSER004       TO WE-WARN-COD-MENSAJE
+104538        PERFORM AGREGA-WARNING
+104538        IF BSEC001O-CANT-WARNINGS = 1
+104538           MOVE WE-CR-BSER004    TO BSE-CODIGO-RESPUESTA
+104538           MOVE WE-CM-BSER004    TO BSE-CODIGO-MENSAJE
+104538           MOVE WE-DM-BSER004    TO BSE-DESCR-MENSAJE
+104538        END-IF
+104538     END-IF.
+104538     IF WE-CR-ATCO088 = 01
+104538        MOVE 'ATCO088 '          TO WE-WARN-RUTINA
+104538        MOVE WE-CR-ATCO088       TO WE-WARN-COD-RESPTA
+104538        MOVE WE-CM-ATCO088       TO WE-WARN-COD-MENSAJE
+104538        PERFORM AGREGA-WARNING
+104538        IF BSEC001O-CANT-WARNINGS = 1
+104538           MOVE WE-CR-ATCO088    TO BSE-CODIGO-RESPUESTA
+104538           MOVE WE-CM-ATCO088    TO BSE-CODIGO-MENSAJE
+104538           MOVE WE-DM-ATCO088    TO BSE-DESCR-MENSAJE
+104538        END-IF
+104538     END-IF.
+104538     IF WE-CR-ATCO070 = 01
+104538        MOVE 'ATCO070 '          TO WE-WARN-RUTINA
+104538        MOVE WE-CR-ATCO070       TO WE-WARN-COD-RESPTA
+104538        MOVE WE-CM-ATCO070       TO WE-WARN-COD-MENSAJE
+104538        PERFORM AGREGA-WARNING
+104538        IF BSEC001O-CANT-WARNINGS = 1
+104538           MOVE WE-CR-ATCO070    TO BSE-CODIGO-RESPUESTA
+104538           MOVE WE-CM-ATCO070    TO BSE-CODIGO-MENSAJE
+104538           MOVE WE-DM-ATCO070    TO BSE-DESCR-MENSAJE
+104538        END-IF
+104538     END-IF.
+104538     IF WE-CR-MONEDA = 01
+104538        MOVE 'MONEDA  '          TO WE-WARN-RUTINA
+104538        MOVE WE-CR-MONEDA        TO WE-WARN-COD-RESPTA
+104538        MOVE WE-CM-MONEDA        TO WE-WARN-COD-MENSAJE
+104538        PERFORM AGREGA-WARNING
+104538        IF BSEC001O-CANT-WARNINGS = 1
+104538           MOVE WE-CR-MONEDA     TO BSE-CODIGO-RESPUESTA
+104538           MOVE WE-CM-MONEDA     TO BSE-CODIGO-MENSAJE
+104538           MOVE WE-DM-MONEDA     TO BSE-DESCR-MENSAJE
+104538        END-IF
+104538     END-IF.
+      *----------------*
+104538 AGREGA-WARNING.
+      *----------------*
+104538     IF BSEC001O-CANT-WARNINGS < 5
+104538        ADD  1                   TO BSEC001O-CANT-WARNINGS
+104538        MOVE BSEC001O-CANT-WARNINGS TO M
+104538        MOVE WE-WARN-RUTINA      TO BSEC001O-WARN-RUTINA (M)
+104538        MOVE WE-WARN-COD-RESPTA  TO BSEC001O-WARN-COD-RESPTA (M)
+104538        MOVE WE-WARN-COD-MENSAJE
+104538                          TO BSEC001O-WARN-COD-MENSAJE (M)
+104538     END-IF.
+      *------------------*
+       PROCESAR-UN-CLIENTE.
+      *------------------*
            PERFORM VALIDAR-ACCESO-CLIENTE.
       *--- VERIFICAMOS SECUENCIA
            IF WE-SECUENCIA (1:1) = '0'
@@ -214,6 +267,8 @@
               IF WE-NUM-ELEM-FALTAN = 0 OR
                  K = WX-T-NRO-MAX-OCCURS-TRAMA-OUT
                  MOVE 'C'              TO BSEC001O-FLAG-CONTINUIDAD
+104530           MOVE 'BSER004 '       TO WE-RUTINA-CORTE
+104530           PERFORM GRABAR-CORTE-OCCURS
               ELSE
                  MOVE 00000000         TO WE-SECUENCIA
                  PERFORM BUSCAR-TARJETAS
@@ -230,59 +285,92 @@
                  PERFORM TERMINAR-RUTINA
               END-IF
            END-IF.
-      *--- VERIFICAMOS SI EXISTE ALGUN WARNING
-           IF WE-CR-SRMR011 = 01
-              MOVE WE-CR-SRMR011       TO BSE-CODIGO-RESPUESTA
-              MOVE WE-CM-SRMR011       TO BSE-CODIGO-MENSAJE
-              MOVE WE-DM-SRMR011       TO BSE-DESCR-MENSAJE
-           ELSE
-           IF WE-CR-BSER004 = 01
-              MOVE WE-CR-BSER004       TO BSE-CODIGO-RESPUESTA
-              MOVE WE-CM-BSER004       TO BSE-CODIGO-MENSAJE
-              MOVE WE-DM-BSER004       TO BSE-DESCR-MENSAJE
-           ELSE
-           IF WE-CR-ATCO088 = 01
-              MOVE WE-CR-ATCO088       TO BSE-CODIGO-RESPUESTA
-              MOVE WE-CM-ATCO088       TO BSE-CODIGO-MENSAJE
-              MOVE WE-DM-ATCO088       TO BSE-DESCR-MENSAJE
-           ELSE
-           IF WE-CR-ATCO070 = 01
-              MOVE WE-CR-ATCO070       TO BSE-CODIGO-RESPUESTA
-              MOVE WE-CM-ATCO070       TO BSE-CODIGO-MENSAJE
-              MOVE WE-DM-ATCO070       TO BSE-DESCR-MENSAJE
-           END-IF
-           END-IF
-           END-IF
-           END-IF.
-           PERFORM ASIGNAR-BSE-DATOS.
+      *----------------------*
+       PROCESAR-LOTE-PRODUCTOS.
+      *----------------------*
+           MOVE 0                       TO K.
+           MOVE ZEROS                   TO CONTADOR.
+           PERFORM UNTIL CONTADOR >= BSEC001I-CANT-CODIGOS OR
+                         K       >= WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+              ADD  1                    TO CONTADOR
+              PERFORM  PROCESAR-UN-CODIGO-LOTE
+           END-PERFORM.
+           MOVE 'C'                     TO BSEC001O-FLAG-CONTINUIDAD.
+           MOVE K                       TO BSEC001O-CANTIDAD-PRODUCTOS.
+      *-----------------------*
+       PROCESAR-UN-CODIGO-LOTE.
+      *-----------------------*
+104546     MOVE SPACES                  TO WE-ACCESO-SCLO.
+           MOVE BSEC001I-CODIGOS-LOTE (CONTADOR) TO WE-CANT-ALF.
+           EXEC CICS BIF DEEDIT FIELD (WE-CANTIDAD)
+                                LENGTH(18)
+           END-EXEC.
+           MOVE WE-CANT-NUM (9:10)      TO WE-CUNICO.
+           PERFORM VALIDAR-ACCESO-CLIENTE.
+           PERFORM BUSCAR-CLIENTE.
+           MOVE ZEROS                   TO WE-SECUENCIA.
+           MOVE 'NEXT'                  TO WE-NEXT-PREV.
+           MOVE WX-T-NRO-MAX-OCCURS-TRAMA-OUT TO WE-NUM-ELEM-FALTAN.
+           SUBTRACT K                   FROM WE-NUM-ELEM-FALTAN.
+           PERFORM LINK-BSER004.
+104545     MOVE ZEROS                   TO WE-SECUENCIA.
+104545     IF WE-NUM-ELEM-FALTAN > 0
+104545        PERFORM BUSCAR-TARJETAS
+104545     END-IF.
       *-------------*
        VALIDAR-DATOS.
       *-------------*
+      *--- SI ES EXTRACCION POR LOTE, LOS CODIGOS SE VALIDAN UNO A UNO
+      *--- EN PROCESAR-UN-CODIGO-LOTE; LA SECUENCIA Y NEXT-PREV NO
+      *--- APLICAN A ESE MODO
+           IF BSEC001I-CANT-CODIGOS > 0
+104546        IF BSEC001I-CANT-CODIGOS > 10
+104546           MOVE 16                  TO BSE-CODIGO-RESPUESTA
+104546           MOVE WT01-COD-MSG (023)  TO BSE-CODIGO-MENSAJE
+104546           MOVE WT01-TXT-MSG (023)  TO BSE-DESCR-MENSAJE
+104546           PERFORM TERMINAR-RUTINA
+104546        END-IF
+           ELSE
       *--- ASIGNAMOS CODIGO UNICO
-           MOVE BSEC001I-CODIGO-UNICO  TO WE-CANT-ALF.
-           EXEC CICS BIF DEEDIT FIELD (WE-CANTIDAD)
-                                LENGTH(18)
-           END-EXEC.
-           MOVE WE-CANT-NUM (9:10)     TO WE-CUNICO.
+              MOVE BSEC001I-CODIGO-UNICO  TO WE-CANT-ALF
+              EXEC CICS BIF DEEDIT FIELD (WE-CANTIDAD)
+                                   LENGTH(18)
+              END-EXEC
+              MOVE WE-CANT-NUM (9:10)     TO WE-CUNICO
       *--- VALIDAMOS SECUENCIA
-           IF BSEC001I-SECUENCIA IS NOT NUMERIC
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (003)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (003)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
-           MOVE BSEC001I-SECUENCIA     TO WE-SECUENCIA.
+              IF BSEC001I-SECUENCIA IS NOT NUMERIC
+                 MOVE 16                  TO BSE-CODIGO-RESPUESTA
+                 MOVE WT01-COD-MSG (003)  TO BSE-CODIGO-MENSAJE
+                 MOVE WT01-TXT-MSG (003)  TO BSE-DESCR-MENSAJE
+                 PERFORM TERMINAR-RUTINA
+              END-IF
+              MOVE BSEC001I-SECUENCIA     TO WE-SECUENCIA
+      *--- RETOMAMOS CURSOR PERSISTIDO SI CORRESPONDE
+104534        MOVE BSEC001I-TOKEN-CURSOR  TO WE-TOKEN-CURSOR
+104547        MOVE WE-TOKEN-CURSOR        TO WE-CLAVE-SCLO
+104547        IF WE-CLAVE-SCLO = SPACES
+104547           MOVE WE-CUNICO           TO WE-CLAVE-SCLO
+104547        END-IF
+104547        IF NOT (WE-SECUENCIA = 0 AND WE-TOKEN-CURSOR = SPACES)
+104534           PERFORM LEER-CURSOR-PAGINACION
+104547        END-IF
       *--- VALIDAMOS OPCION NEXT-PREV
-           IF BSEC001I-OPCION-NEXT-PREV NOT = 'NEXT'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (004)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (004)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
+              IF BSEC001I-OPCION-NEXT-PREV NOT = 'NEXT'
+                 MOVE 16                  TO BSE-CODIGO-RESPUESTA
+                 MOVE WT01-COD-MSG (004)  TO BSE-CODIGO-MENSAJE
+                 MOVE WT01-TXT-MSG (004)  TO BSE-DESCR-MENSAJE
+                 PERFORM TERMINAR-RUTINA
+              END-IF
+              MOVE BSEC001I-OPCION-NEXT-PREV TO WE-NEXT-PREV
            END-IF.
-           MOVE BSEC001I-OPCION-NEXT-PREV TO WE-NEXT-PREV.
       *----------------------*
        VALIDAR-ACCESO-CLIENTE.
       *----------------------*
+      *--- SI YA SE VALIDO EL ACCESO PARA ESTE TOKEN DE PAGINACION,
+      *--- NO SE REPITE EL LINK EN CADA NEXT DEL MISMO CLIENTE
+104539     IF WE-ACCESO-SCLO = 'T'
+104539        CONTINUE
+104539     ELSE
            INITIALIZE                     WE-COMMAREA-SCLO039.
            MOVE BSE-USER-ID            TO SCL-COD-USUARIO.
            MOVE WE-CUNICO (3:8)        TO SCL-COD-CLIENTE.
@@ -300,7 +388,7 @@
               PERFORM  TERMINAR-RUTINA
            END-IF.
            IF SCL-CRETORNO = '00'
-              CONTINUE
+104539        MOVE 'T'                TO WE-ACCESO-SCLO
            ELSE
               IF SCL-CRETORNO = '01'
                  MOVE 16                 TO BSE-CODIGO-RESPUESTA
@@ -327,7 +415,8 @@
                     END-IF
                  END-IF
               END-IF
-           END-IF.
+           END-IF
+104539     END-IF.
       *--------------*
        BUSCAR-CLIENTE.
       *--------------*
@@ -352,15 +441,17 @@
            EVALUATE RM-RETURN-CODE
               WHEN '00'
                  MOVE 'T'                      TO WE-ACCESO
-100048*          IF RMCMRTCS-OFF-EMP-DIR-CD = 'E' OR 'O' OR 'D'
-100048*             PERFORM VALIDAR-ACCESO
-100048*             IF WE-ACCESO = 'N'
-100048*                MOVE 01                 TO BSE-CODIGO-RESPUESTA
-100048*                MOVE WT01-COD-MSG (015) TO BSE-CODIGO-MENSAJE
-100048*                MOVE WT01-TXT-MSG (015) TO BSE-DESCR-MENSAJE
-100048*                PERFORM TERMINAR-RUTINA
-100048*             END-IF
-100048*          END-IF
+104545           MOVE RMCMRTCS-OFF-EMP-DIR-CD TO WX-OFICIAL-BSETACC
+104545           COPY BSELACC.
+104545           IF WX-T-RESTRINGE-ACCESO = 'S'
+104512              PERFORM VALIDAR-ACCESO
+104512              IF WE-ACCESO = 'N'
+104512                 MOVE 01                 TO BSE-CODIGO-RESPUESTA
+104512                 MOVE WT01-COD-MSG (015) TO BSE-CODIGO-MENSAJE
+104512                 MOVE WT01-TXT-MSG (015) TO BSE-DESCR-MENSAJE
+104512                 PERFORM TERMINAR-RUTINA
+104512              END-IF
+104512           END-IF
               WHEN '01'
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
                  MOVE WT01-COD-MSG (008)    TO BSE-CODIGO-MENSAJE
@@ -398,39 +489,39 @@
                  PERFORM TERMINAR-RUTINA
            END-EVALUATE.
 
-100048*--------------*
-100048*VALIDAR-ACCESO.
-100048*--------------*
-100048*    INITIALIZE                     REG-COMMAREA-USU.
-100048*    MOVE BSE-USER-ID            TO USU-ID-USUARIO.
-100048*    EXEC CICS LINK PROGRAM ('BSEOUSU')
-100048*                   COMMAREA(REG-COMMAREA-USU)
-100048*                   LENGTH  (LENGTH OF REG-COMMAREA-USU)
-100048*                   RESP    (WE-RC)
-100048*    END-EXEC.
-100048*    IF WE-RC NOT = DFHRESP(NORMAL)
-100048*       MOVE 16                  TO BSE-CODIGO-RESPUESTA
-100048*       MOVE WT01-COD-MSG (020)  TO BSE-CODIGO-MENSAJE
-100048*       MOVE WT01-TXT-MSG (020)  TO BSE-DESCR-MENSAJE
-100048*       MOVE 'BSEOUSU '          TO BSE-DESCR-MENSAJE (26:8)
-100048*       PERFORM  TERMINAR-RUTINA
-100048*    END-IF.
-100048*    EVALUATE USU-COD-RETORNO
-100048*        WHEN '00'
-100048*             EVALUATE RMCMRTCS-OFF-EMP-DIR-CD
-100048*                 WHEN 'E' MOVE USU-FLAG-E TO WE-ACCESO
-100048*                 WHEN 'O' MOVE USU-FLAG-O TO WE-ACCESO
-100048*                 WHEN 'D' MOVE USU-FLAG-D TO WE-ACCESO
-100048*             END-EVALUATE
-100048*        WHEN '02'
-100048*             MOVE 'N'                TO WE-ACCESO
-100048*        WHEN OTHER
-100048*             MOVE 16                 TO BSE-CODIGO-RESPUESTA
-100048*             MOVE WT01-COD-MSG (014) TO BSE-CODIGO-MENSAJE
-100048*             MOVE USU-MENSAJE        TO WT01-MSG-DSC (014)
-100048*             MOVE WT01-TXT-MSG (014) TO BSE-DESCR-MENSAJE
-100048*             PERFORM TERMINAR-RUTINA
-100048*    END-EVALUATE.
+      *--------------*
+       VALIDAR-ACCESO.
+      *--------------*
+104512     INITIALIZE                     REG-COMMAREA-USU.
+104512     MOVE BSE-USER-ID            TO USU-ID-USUARIO.
+104512     EXEC CICS LINK PROGRAM ('BSEOUSU')
+104512                    COMMAREA(REG-COMMAREA-USU)
+104512                    LENGTH  (LENGTH OF REG-COMMAREA-USU)
+104512                    RESP    (WE-RC)
+104512     END-EXEC.
+104512     IF WE-RC NOT = DFHRESP(NORMAL)
+104512        MOVE 16                  TO BSE-CODIGO-RESPUESTA
+104512        MOVE WT01-COD-MSG (020)  TO BSE-CODIGO-MENSAJE
+104512        MOVE WT01-TXT-MSG (020)  TO BSE-DESCR-MENSAJE
+104512        MOVE 'BSEOUSU '          TO BSE-DESCR-MENSAJE (26:8)
+104512        PERFORM  TERMINAR-RUTINA
+104512     END-IF.
+104512     EVALUATE USU-COD-RETORNO
+104512         WHEN '00'
+104512              EVALUATE RMCMRTCS-OFF-EMP-DIR-CD
+104512                  WHEN 'E' MOVE USU-FLAG-E TO WE-ACCESO
+104512                  WHEN 'O' MOVE USU-FLAG-O TO WE-ACCESO
+104512                  WHEN 'D' MOVE USU-FLAG-D TO WE-ACCESO
+104512              END-EVALUATE
+104512         WHEN '02'
+104512              MOVE 'N'                TO WE-ACCESO
+104512         WHEN OTHER
+104512              MOVE 16                 TO BSE-CODIGO-RESPUESTA
+104512              MOVE WT01-COD-MSG (014) TO BSE-CODIGO-MENSAJE
+104512              MOVE USU-MENSAJE        TO WT01-MSG-DSC (014)
+104512              MOVE WT01-TXT-MSG (014) TO BSE-DESCR-MENSAJE
+104512              PERFORM TERMINAR-RUTINA
+104512     END-EVALUATE.
 
       *----------------*
        BUSCAR-PRODUCTOS.
@@ -604,6 +695,8 @@
            IF WE-NUM-ELEM-FALTAN < TCL-NUM-ELEMEN
               MOVE 'C'                  TO BSEC001O-FLAG-CONTINUIDAD
               MOVE WE-NUM-ELEM-FALTAN   TO WE-NUM-ELEM
+104530        MOVE 'ATCO088 '           TO WE-RUTINA-CORTE
+104530        PERFORM GRABAR-CORTE-OCCURS
            ELSE
               MOVE TCL-FLG-CONTINUA     TO BSEC001O-FLAG-CONTINUIDAD
               MOVE TCL-NUM-ELEMEN       TO WE-NUM-ELEM
@@ -613,6 +706,7 @@
                          ( J >= WE-NUM-ELEM )
               ADD  1                    TO J
               ADD  1                    TO K
+104528        MOVE 0                    TO BSEC001O-CANT-ATRIB (K)
               IF J = 1
                  MOVE TCL-COD-SECUENC (J) TO BSEC001O-SECUENCIA-PRIMERO
                  MOVE 1             TO BSEC001O-SECUENCIA-PRIMERO (1:1)
@@ -634,6 +728,9 @@
       *------ FLAG EXTRACASH
               IF TCL-FLAG-EXTRA (J) = 'E'
                 MOVE TCL-FLAG-EXTRA (J) TO BSEC001O-NUM-DOCU (K) (11:1)
+104528         MOVE 'EXTRACASH '        TO WE-ATRIB-NOMBRE
+104528         MOVE TCL-FLAG-EXTRA (J)  TO WE-ATRIB-VALOR
+104528         PERFORM AGREGA-ATRIBUTO
               END-IF
               EVALUATE TCL-TIP-PRODUC (J)
                  WHEN '197 ' MOVE 'REF' TO BSEC001O-ESTADO          (K)
@@ -657,6 +754,10 @@
            SET     W1                       TO  1.
            SEARCH  TB-RMONEDAS  AT  END
                    MOVE WE-MONEDA           TO  WE-MONEDA-DESC
+104514            MOVE 01                   TO  WE-CR-MONEDA
+104514            MOVE WT01-COD-MSG (022)   TO  WE-CM-MONEDA
+104514            MOVE WE-MONEDA            TO  WT01-MSG-DSC (022) (8:2)
+104514            MOVE WT01-TXT-MSG (022)   TO  WE-DM-MONEDA
            WHEN    TB-CODIGO (W1)  =  WE-MONEDA
                    MOVE TB-NOMBREM (W1)     TO  WE-MONEDA-DESC.
       *----------------------*
@@ -696,7 +797,11 @@
       *--------- FLAG CHIP
                  IF CTI-DES-TIPO (15:1) = 'S'
                     MOVE 'S'           TO BSEC001O-NUM-DOCU (K) (12:1)
+104528             MOVE 'CHIP      '   TO WE-ATRIB-NOMBRE
+104528             MOVE 'S'            TO WE-ATRIB-VALOR
+104528             PERFORM AGREGA-ATRIBUTO
                  END-IF
+104513           PERFORM ASIGNA-HISTORIA-TARJETA
               WHEN OTHER
                  MOVE 01                 TO WE-CR-ATCO070
                  MOVE WT01-COD-MSG (006) TO WE-CM-ATCO070
@@ -704,6 +809,32 @@
                  MOVE CTI-MSG-RESPTA     TO WT01-MSG-DSC (006) (7:45)
                  MOVE WT01-TXT-MSG (006) TO WE-DM-ATCO070
            END-EVALUATE.
+      *--------------------------*
+104513 ASIGNA-HISTORIA-TARJETA.
+      *--------------------------*
+104513     MOVE CTI-NUM-CAMBIOS      TO BSEC001O-CANT-HIST-ESTADO (K).
+104513     IF CTI-NUM-CAMBIOS > 5
+104513        MOVE 5                 TO BSEC001O-CANT-HIST-ESTADO (K)
+104513     END-IF.
+104545     MOVE 0                    TO N.
+104545     PERFORM UNTIL N >= BSEC001O-CANT-HIST-ESTADO (K)
+104545        ADD  1                 TO N
+104545        MOVE CTI-HIST-FECHA (N)
+104545                     TO BSEC001O-HIST-FECHA-CAMBIO (K N)
+104545        MOVE CTI-HIST-COD-ESTADO (N)
+104545                     TO BSEC001O-HIST-ESTADO-CD    (K N)
+104545        MOVE CTI-HIST-DES-MOTBAJA (N)
+104545                     TO BSEC001O-HIST-MOTIVO       (K N)
+104545     END-PERFORM.
+      *-----------------*
+104528 AGREGA-ATRIBUTO.
+      *-----------------*
+104528     IF BSEC001O-CANT-ATRIB (K) < 8
+104528        ADD  1                 TO BSEC001O-CANT-ATRIB (K)
+104528        MOVE BSEC001O-CANT-ATRIB (K) TO L
+104528        MOVE WE-ATRIB-NOMBRE        TO BSEC001O-ATRIB-NOMBRE (K L)
+104528        MOVE WE-ATRIB-VALOR         TO BSEC001O-ATRIB-VALOR  (K L)
+104528     END-IF.
       *----------------*
        BLOQUEAR-INGRESO.
       *----------------*
@@ -726,14 +857,80 @@
                    WX-LONG-HEADER-BSETOPER        +
                    WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
                   (BSEC001O-CANTIDAD-PRODUCTOS    *
-                   WX-T-LONG-CADA-OCCUR-TRAMA-OUT)
+                   WX-T-LONG-CADA-OCCUR-TRAMA-OUT) +
+104547             86
            END-COMPUTE.
            INSPECT REG-BSEC001O REPLACING ALL LOW-VALUES BY SPACES.
+104534     IF WE-TOKEN-CURSOR NOT = SPACES
+104534        MOVE WE-TOKEN-CURSOR     TO BSEC001O-TOKEN-CURSOR
+104534     END-IF.
+104547     IF WE-CLAVE-SCLO NOT = SPACES
+104547        PERFORM GRABAR-CURSOR-PAGINACION
+104547     END-IF.
            MOVE REG-BSEC001O           TO BSE-DATOS.
       *---------------*
        TERMINAR-RUTINA.
       *---------------*
+104525     PERFORM  GRABAR-AUDITORIA.
            MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+      *-----------------*
+104525 GRABAR-AUDITORIA.
+      *-----------------*
+104525     MOVE 'BSEO001'               TO AUD-PROGRAMA.
+104525     MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+104525     MOVE BSE-USER-ID            TO AUD-USER-ID.
+104525     MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+104525     MOVE EIBDATE                TO AUD-FECHA.
+104525     MOVE EIBTIME                TO AUD-HORA.
+104525     EXEC CICS LINK PROGRAM ('BSEAUDIT')
+104525                    COMMAREA (AUD-COMMAREA)
+104525                    LENGTH   (LENGTH OF AUD-COMMAREA)
+104525                    RESP     (WE-RC)
+104525     END-EXEC.
+      *---------------------*
+104530 GRABAR-CORTE-OCCURS.
+      *---------------------*
+104530     MOVE 'BSEO001 '             TO OCC-PROGRAMA.
+104530     MOVE WE-RUTINA-CORTE        TO OCC-RUTINA.
+104530     MOVE EIBDATE                TO OCC-FECHA.
+104530     MOVE EIBTIME                TO OCC-HORA.
+104530     EXEC CICS LINK PROGRAM ('BSEOCCLG')
+104530                    COMMAREA (OCC-COMMAREA)
+104530                    LENGTH   (LENGTH OF OCC-COMMAREA)
+104530                    RESP     (WE-RC)
+104530     END-EXEC.
+      *------------------------*
+104534 GRABAR-CURSOR-PAGINACION.
+      *------------------------*
+104534     MOVE 'G'                    TO CUR-MODO.
+104547     MOVE WE-CLAVE-SCLO          TO CUR-TOKEN.
+104534     MOVE 'BSEO001 '             TO CUR-PROGRAMA.
+104534     MOVE BSEC001O-SECUENCIA-ULTIMO TO CUR-SECUENCIA.
+104539     MOVE WE-ACCESO-SCLO         TO CUR-ACCESO.
+104534     MOVE EIBDATE                TO CUR-FECHA.
+104534     MOVE EIBTIME                TO CUR-HORA.
+104534     EXEC CICS LINK PROGRAM ('BSEOCURS')
+104534                    COMMAREA (CUR-COMMAREA)
+104534                    LENGTH   (LENGTH OF CUR-COMMAREA)
+104534                    RESP     (WE-RC)
+104534     END-EXEC.
+      *----------------------*
+104534 LEER-CURSOR-PAGINACION.
+      *----------------------*
+104534     MOVE 'L'                    TO CUR-MODO.
+104547     MOVE WE-CLAVE-SCLO          TO CUR-TOKEN.
+104534     MOVE 'BSEO001 '             TO CUR-PROGRAMA.
+104534     EXEC CICS LINK PROGRAM ('BSEOCURS')
+104534                    COMMAREA (CUR-COMMAREA)
+104534                    LENGTH   (LENGTH OF CUR-COMMAREA)
+104534                    RESP     (WE-RC)
+104534     END-EXEC.
+104534     IF WE-RC = DFHRESP(NORMAL) AND CUR-COD-RESPTA = '00'
+104547        IF WE-SECUENCIA = 0
+104547           MOVE CUR-SECUENCIA (1:8) TO WE-SECUENCIA
+104547        END-IF
+104539        MOVE CUR-ACCESO          TO WE-ACCESO-SCLO
+104534     END-IF.
