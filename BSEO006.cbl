@@ -1,4 +1,9 @@
 ************************************************************************
+104547* 104547 09/08/26 JCV ELIMINADO CHEQUEO ID-APLI INALCANZABLE    *
+104546* 104546 09/08/26 JCV VALIDA-ENTIDAD SE LLAMA DESDE RUTINA VIVA  *
+104532* 104532 09/08/26 JCV PROYECCION DE CUOTAS A FECVCTO             *
+104527* 104527 09/08/26 JCV ENTIDADES VALIDAS EN TABLA COMPARTIDA      *
+104525* 104525 09/08/26 JCV AUDITORIA DE TRANSACCIONES BSE             *
 ***   * FO6813 12/07/12 PAMH PROYECTO BUS DE SERVICIO EMPRESARIAL      *
 ************************************************************************
 *IDAPL*BSE
@@ -19,35 +24,17 @@
        01  WE-ESPECIALES.
            02  WE-BLANCO               PIC X(01)  VALUE SPACES.
            02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
+104532     02  WE-SEMANAS-PROY         PIC 9(02)  VALUE ZEROS.
+104532     02  WE-RESTO-PROY           PIC 9(02)  VALUE ZEROS.
+104532     02  WE-CUOTA-SALDO-PROY     PIC S9(13)V99 VALUE ZEROS.
+104532     02  WE-CUOTA-INT-PROY       PIC S9(13)V99 VALUE ZEROS.
+104532     02  WK6                     PIC 9(02)  VALUE ZEROS.
       *------------------ TABLA DE ERRORES ---------------------------*
-       01  WT01-TABLA-MENSAJES.
-           02  FILLER                  PIC X(64)  VALUE
-                '001*TRANSACCION EXITOSA
-      -         '-BSEO006 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '002*ERROR EN RUTINA
-      -         '-BSEO006 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '003*ERROR EN RUTINA
-      -         '-PROCRM29'.
-           02  FILLER                  PIC X(64)  VALUE
-                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
-      -         '-BSEO006 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '005*APLICATIVO DEBE SER $PR
-      -         '-BSEO006 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '006*ENTIDAD DEBE SER 003
-      -         '-BSEO006 '.
-       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
-           02  FILLER  OCCURS   6  TIMES.
-               04  WT01-COD-MSG        PIC 9(03).
-               04  FILLER              PIC X(01).
-               04  WT01-TXT-MSG.
-                   06  WT01-MSG-DSC    PIC X(51).
-                   06  WT01-MSG-PRG    PIC X(09).
+           COPY BSEM006.
       *--- COPY PARA RUTINA CLLOCRM02 ($PR) --------------------------*
            COPY CL02CRM.
+      *------------------ TABLA DE ENTIDADES VALIDAS ------------------*
+104527     COPY CAMWSENT.
       *------------------ COMMAREA -----------------------------------*
            COPY BSECCOM.
       *------------------ ESTRUCTURA DE DATOS DE TRAMAS BSEO006 ------*
@@ -56,6 +43,8 @@
       *------------------ VARIABLE DE CICS ---------------------------*
            COPY DFHAID.
            COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+104525     COPY BSEAUDCA.
       *---------------*
        LINKAGE SECTION.
       *---------------*
@@ -86,26 +75,20 @@
       *---------------*
        PROCESAR-RUTINA.
       *---------------*
-      *    PERFORM  VALIDAR-DATOS.
+104546     PERFORM  VALIDA-ENTIDAD.
            PERFORM  PROCESAR-CONSULTA.
            PERFORM  ASIGNAR-BSE-DATOS.
-      *-------------*
-       VALIDAR-DATOS.
-      *-------------*
-      *--- VALIDAMOS APLICATIVO
-           IF BSEC006I-ID-APLI NOT = '$PR'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (005)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (005)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
-      *--- VALIDAMOS ENTIDAD
-           IF BSEC006I-CODENT NOT = '003'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (006)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (006)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
+      *-----------------*
+104527 VALIDA-ENTIDAD.
+      *-----------------*
+104527     SET     W4                       TO  1.
+104527     SEARCH  TB-RENTIDADES  AT  END
+104527             MOVE 16                  TO  BSE-CODIGO-RESPUESTA
+104527             MOVE WT01-COD-MSG (006)  TO  BSE-CODIGO-MENSAJE
+104527             MOVE WT01-TXT-MSG (006)  TO  BSE-DESCR-MENSAJE
+104527             PERFORM  TERMINAR-RUTINA
+104527     WHEN    TB-ENTIDAD (W4)  =  BSEC006I-CODENT
+104527             CONTINUE.
       *-----------------*
        PROCESAR-CONSULTA.
       *-----------------*
@@ -130,6 +113,9 @@
            EVALUATE  CRM-CO-COD-RETORNO
               WHEN +0000
                     PERFORM ARMAR-TRAMA
+104532             IF BSEC006I-MODO-PROY = 'P'
+104532                PERFORM PROYECTAR-CUOTAS
+104532             END-IF
               WHEN  OTHER
                     MOVE WT01-COD-MSG (003) TO BSE-CODIGO-MENSAJE
                     MOVE CRM-CO-MENSAJE     TO WT01-MSG-DSC (003)
@@ -172,6 +158,42 @@
               END-IF
            END-IF.
            MOVE CRM-CO-NUM-RENOV-29         TO BSEC006O-NUMRENO.
+      *-----------------------*
+104532 PROYECTAR-CUOTAS.
+      *-----------------------*
+104532     MOVE 0                       TO BSEC006O-CANT-CUOTAS-PROY.
+104532     IF BSEC006O-DIASPEN > 0
+104532        DIVIDE BSEC006O-DIASPEN BY 7
+104532                    GIVING    WE-SEMANAS-PROY
+104532                    REMAINDER WE-RESTO-PROY
+104532        IF WE-SEMANAS-PROY = 0
+104532           MOVE 1                 TO WE-SEMANAS-PROY
+104532        END-IF
+104532        IF WE-SEMANAS-PROY > 10
+104532           MOVE 10                TO WE-SEMANAS-PROY
+104532        END-IF
+104532        DIVIDE BSEC006O-SALACT BY WE-SEMANAS-PROY
+104532                    GIVING    WE-CUOTA-SALDO-PROY
+104532        DIVIDE BSEC006O-INTCOMP BY WE-SEMANAS-PROY
+104532                    GIVING    WE-CUOTA-INT-PROY
+104532        MOVE 0                    TO WK6
+104532        PERFORM UNTIL WK6 >= WE-SEMANAS-PROY
+104532           ADD 1                  TO WK6
+104532           ADD 1                  TO BSEC006O-CANT-CUOTAS-PROY
+104532           COMPUTE BSEC006O-PROY-DIAS (WK6) = WK6 * 7
+104532           IF WK6 = WE-SEMANAS-PROY
+104532              MOVE BSEC006O-DIASPEN    TO BSEC006O-PROY-DIAS (WK6)
+104532           END-IF
+104532           COMPUTE BSEC006O-PROY-SALDO   (WK6) =
+104532                   BSEC006O-SALACT - (WE-CUOTA-SALDO-PROY * WK6)
+104532           COMPUTE BSEC006O-PROY-INTCOMP (WK6) =
+104532                   BSEC006O-INTCOMP - (WE-CUOTA-INT-PROY * WK6)
+104532           IF WK6 = WE-SEMANAS-PROY
+104532              MOVE ZEROS            TO BSEC006O-PROY-SALDO   (WK6)
+104532              MOVE ZEROS            TO BSEC006O-PROY-INTCOMP (WK6)
+104532           END-IF
+104532        END-PERFORM
+104532     END-IF.
       *----------------*
        BLOQUEAR-INGRESO.
       *----------------*
@@ -195,7 +217,22 @@
       *---------------*
        TERMINAR-RUTINA.
       *---------------*
+104525     PERFORM  GRABAR-AUDITORIA.
            MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+      *-----------------*
+104525 GRABAR-AUDITORIA.
+      *-----------------*
+104525     MOVE 'BSEO006'               TO AUD-PROGRAMA.
+104525     MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+104525     MOVE BSE-USER-ID            TO AUD-USER-ID.
+104525     MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+104525     MOVE EIBDATE                TO AUD-FECHA.
+104525     MOVE EIBTIME                TO AUD-HORA.
+104525     EXEC CICS LINK PROGRAM ('BSEAUDIT')
+104525                    COMMAREA (AUD-COMMAREA)
+104525                    LENGTH   (LENGTH OF AUD-COMMAREA)
+104525                    RESP     (WE-RC)
+104525     END-EXEC.
