@@ -0,0 +1,165 @@
+************************************************************************
+***   * 104526 09/08/26 JCV CHEQUEO DE DISPONIBILIDAD DE RUTINAS       *
+104546* 104546 09/08/26 JCV CLAVE NATURAL EN GRABAR-ESTADO DE RUTSTAT  *
+104547* 104547 09/08/26 JCV HANDLE CONDITION Y RESP EN AUTORREPROGRAM. *
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** OPERACION CHEQUEARRUTINAS                                  **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEO008.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  WE-INDICE               PIC 9(02)       VALUE ZEROS.
+           02  WE-RC                   PIC S9(08) COMP  VALUE ZEROS.
+           02  WE-RC2                  PIC S9(08) COMP  VALUE ZEROS.
+           02  WE-TRANID               PIC X(04)       VALUE 'BH08'.
+           02  WE-INTERVALO            PIC S9(7)  COMP-3 VALUE 000500.
+           02  WE-LONGITUD-PING        PIC S9(04) COMP  VALUE +500.
+           02  WE-COMMAREA-PING        PIC X(500)      VALUE LOW-VALUES.
+      *------------------ RUTINAS A CHEQUEAR (BUS DE SERVICIOS) -------*
+       01  WE-TABLA-RUTINAS.
+           02  FILLER                  PIC X(08) VALUE 'SRMR011 '.
+           02  FILLER                  PIC X(08) VALUE 'SRMR007 '.
+           02  FILLER                  PIC X(08) VALUE 'SRMR013 '.
+           02  FILLER                  PIC X(08) VALUE 'SRMR031 '.
+           02  FILLER                  PIC X(08) VALUE 'CLOCRM00'.
+           02  FILLER                  PIC X(08) VALUE 'CLOCRM02'.
+           02  FILLER                  PIC X(08) VALUE 'RNCORTC '.
+           02  FILLER                  PIC X(08) VALUE 'BSEOTRJ '.
+           02  FILLER                  PIC X(08) VALUE 'ATCO082 '.
+           02  FILLER                  PIC X(08) VALUE 'ATCO088 '.
+           02  FILLER                  PIC X(08) VALUE 'ATCO070 '.
+           02  FILLER                  PIC X(08) VALUE 'SCLO039 '.
+       01  TB-RRUTINAS  REDEFINES  WE-TABLA-RUTINAS
+                        OCCURS  12  TIMES.
+           02  TB-RUTINA               PIC X(08).
+      *------------------ ULTIMO ESTADO CHEQUEADO POR RUTINA ----------*
+       01  WE-TABLA-ESTADOS.
+           02  WE-ESTADO  OCCURS  12  TIMES  PIC X(08).
+      *------------------ REGISTRO DEL ARCHIVO DE ESTADO DE RUTINAS ---*
+       01  REG-RUTSTAT.
+           02  RUTSTAT-RUTINA          PIC X(08).
+           02  RUTSTAT-ESTADO          PIC X(08).
+           02  RUTSTAT-FECHA           PIC S9(7)  COMP-3.
+           02  RUTSTAT-HORA            PIC S9(7)  COMP-3.
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+104547     EXEC CICS HANDLE CONDITION  ERROR (ERROR-EN-CICS)
+104547                                 END-EXEC.
+           MOVE SPACES                 TO WE-TABLA-ESTADOS.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           MOVE 1                      TO WE-INDICE.
+           PERFORM UNTIL WE-INDICE > 12
+              PERFORM  PINGEAR-RUTINA
+              ADD  1                    TO WE-INDICE
+           END-PERFORM.
+      *---------------*
+       PINGEAR-RUTINA.
+      *---------------*
+           MOVE LOW-VALUES             TO WE-COMMAREA-PING.
+           EXEC CICS LINK PROGRAM  (TB-RUTINA (WE-INDICE))
+                          COMMAREA  (WE-COMMAREA-PING)
+                          LENGTH    (WE-LONGITUD-PING)
+                          RESP      (WE-RC)
+           END-EXEC.
+           IF WE-RC = DFHRESP(NORMAL)
+              MOVE 'ACTIVA  '           TO WE-ESTADO (WE-INDICE)
+           ELSE
+              MOVE 'INACTIVA'           TO WE-ESTADO (WE-INDICE)
+           END-IF.
+           PERFORM  GRABAR-ESTADO.
+      *---------------*
+       GRABAR-ESTADO.
+      *---------------*
+           MOVE TB-RUTINA  (WE-INDICE) TO RUTSTAT-RUTINA.
+           MOVE WE-ESTADO  (WE-INDICE) TO RUTSTAT-ESTADO.
+           MOVE EIBDATE                TO RUTSTAT-FECHA.
+           MOVE EIBTIME                TO RUTSTAT-HORA.
+           EXEC CICS WRITE FILE     ('RUTSTAT')
+                          FROM       (REG-RUTSTAT)
+                          LENGTH     (LENGTH OF REG-RUTSTAT)
+                          RIDFLD     (RUTSTAT-RUTINA)
+                          RESP       (WE-RC2)
+           END-EXEC.
+104546     IF WE-RC2 = DFHRESP(DUPREC) OR DFHRESP(DUPKEY)
+104546        EXEC CICS READ FILE   ('RUTSTAT')
+104546                       INTO   (REG-RUTSTAT)
+104546                       RIDFLD (RUTSTAT-RUTINA)
+104546                       UPDATE
+104546                       RESP   (WE-RC2)
+104546        END-EXEC
+104546        MOVE WE-ESTADO (WE-INDICE) TO RUTSTAT-ESTADO
+104546        MOVE EIBDATE               TO RUTSTAT-FECHA
+104546        MOVE EIBTIME               TO RUTSTAT-HORA
+104546        EXEC CICS REWRITE FILE  ('RUTSTAT')
+104546                       FROM      (REG-RUTSTAT)
+104546                       LENGTH    (LENGTH OF REG-RUTSTAT)
+104546                       RESP      (WE-RC2)
+104546        END-EXEC
+104546     END-IF.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+104547     EXEC CICS START PROGRAM   ('BSEO008')
+104547                    TRANSID    (WE-TRANID)
+104547                    INTERVAL   (WE-INTERVALO)
+104547                    RESP       (WE-RC)
+104547     END-EXEC.
+104547     IF WE-RC NOT = DFHRESP(NORMAL)
+104547        PERFORM  GRABAR-ERROR-REPROGRAMACION
+104547     END-IF.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+      *-------------*
+104547 ERROR-EN-CICS.
+      *-------------*
+104547     PERFORM  TERMINAR-RUTINA.
+      *------------------------------*
+104547 GRABAR-ERROR-REPROGRAMACION.
+      *------------------------------*
+104547     MOVE 'BSEO008 '             TO RUTSTAT-RUTINA.
+104547     MOVE 'ERRSCHED'             TO RUTSTAT-ESTADO.
+104547     MOVE EIBDATE                TO RUTSTAT-FECHA.
+104547     MOVE EIBTIME                TO RUTSTAT-HORA.
+104547     EXEC CICS WRITE FILE     ('RUTSTAT')
+104547                    FROM       (REG-RUTSTAT)
+104547                    LENGTH     (LENGTH OF REG-RUTSTAT)
+104547                    RIDFLD     (RUTSTAT-RUTINA)
+104547                    RESP       (WE-RC2)
+104547     END-EXEC.
+104547     IF WE-RC2 = DFHRESP(DUPREC) OR DFHRESP(DUPKEY)
+104547        EXEC CICS READ FILE   ('RUTSTAT')
+104547                       INTO   (REG-RUTSTAT)
+104547                       RIDFLD (RUTSTAT-RUTINA)
+104547                       UPDATE
+104547                       RESP   (WE-RC2)
+104547        END-EXEC
+104547        MOVE 'ERRSCHED'            TO RUTSTAT-ESTADO
+104547        MOVE EIBDATE               TO RUTSTAT-FECHA
+104547        MOVE EIBTIME               TO RUTSTAT-HORA
+104547        EXEC CICS REWRITE FILE  ('RUTSTAT')
+104547                       FROM      (REG-RUTSTAT)
+104547                       LENGTH    (LENGTH OF REG-RUTSTAT)
+104547                       RESP      (WE-RC2)
+104547        END-EXEC
+104547     END-IF.
