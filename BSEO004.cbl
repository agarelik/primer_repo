@@ -1,4 +1,16 @@
 ************************************************************************
+104547* 104547 09/08/26 JCV TOPE DE PAGINA APLICADO AL LOTE            *
+104545* 104545 09/08/26 JCV UN CODIGO FALLIDO YA NO ABORTA TODO EL LOTE*
+104546* 104546 09/08/26 JCV TOPE DE CODIGOS EN LOTE Y CONTADOR REAL    *
+104543* 104543 09/08/26 JCV TOPE DE PAGINA SOLICITADO POR EL CANAL     *
+104541* 104541 09/08/26 JCV TIPO Y ESTADO DE PRODUCTO EN TARJETAS      *
+104537* 104537 09/08/26 JCV TIPO DE DOCUMENTO DE IDENTIDAD INVALIDO    *
+104535* 104535 09/08/26 JCV BUSQUEDA MASIVA DE CODIGOS UNICOS EN LOTE  *
+104529* 104529 09/08/26 JCV CORREO Y TELEFONOS ADICIONALES (SRMR007)   *
+104525* 104525 09/08/26 JCV AUDITORIA DE TRANSACCIONES BSE             *
+104519* 104519 09/08/26 JCV VALIDACION LOCAL DE NUMERO DE TARJETA      *
+104518* 104518 09/08/26 JCV AMPLIA TOPE DE COTITULARES DE 4 A 10       *
+104517* 104517 09/08/26 JCV ACTUALIZACION DE DOMICILIO EMAPER (SRMR007)*
 800270* 800072 23/01/18 WCM   BSE ACTUALIZACION SEGMENTO CLIENTE VPC  *
 ***   * 104231 09/07/14 WCHM SISTEMA DE ATENCION IMAGINE SEGMENTACION *
 ***   * 102982 29/10/13 MENC CARGA INICIAL RATIONAL                   **
@@ -26,8 +38,10 @@
            02  J                       PIC 9(05)       VALUE ZEROS.
            02  K                       PIC 9(05)       VALUE ZEROS.
            02  WE-CONT                 PIC 9(05)       VALUE ZEROS.
+104535     02  CONTADOR                PIC 9(05)       VALUE ZEROS.
            02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
            02  SW-OK                   PIC X(01)       VALUE SPACES.
+104545     02  WE-SW-LOTE-SRMR011      PIC X(01)       VALUE SPACES.
            02  WE-BLANCO               PIC X(01)       VALUE SPACES.
            02  WE-CUNICO               PIC X(10)       VALUE SPACES.
            02  WE-BANCO                PIC X(04)       VALUE SPACES.
@@ -39,146 +53,22 @@
            02  WE-TARJDEBI             PIC X(16)       VALUE SPACES.
 FO6174     02  WE-TIPDOC               PIC X(01)       VALUE SPACES.
 FO6174     02  WE-NUMDOC               PIC X(11)       VALUE SPACES.
+      *    ------------- VALIDACION LOCAL DE TARJETA (LUHN) -----------*
+104519     02  WE-TARJ-PAN             PIC X(16)       VALUE SPACES.
+104519     02  WE-TARJ-CONT            PIC 9(02)       VALUE ZEROS.
+104519     02  WE-TARJ-IDX             PIC 9(02)       VALUE ZEROS.
+104519     02  WE-TARJ-DIGITO          PIC 9(01)       VALUE ZEROS.
+104519     02  WE-TARJ-DOBLE           PIC 9(02)       VALUE ZEROS.
+104519     02  WE-TARJ-PAR             PIC 9(01)       VALUE ZEROS.
+104519     02  WE-TARJ-SUMA            PIC 9(05)       VALUE ZEROS.
+104519     02  WE-TARJ-RESIDUO         PIC 9(01)       VALUE ZEROS.
       *    ----------------- CAMPOS PARA BIF DEEDIT -----------------*
            02  WE-CANTIDAD.
                03  WE-CANT-ALF         PIC X(18).
                03  WE-CANT-NUM         REDEFINES  WE-CANT-ALF
                                        PIC 9(18).
       *------------------ TABLA DE ERRORES ---------------------------*
-       01  WT01-TABLA-MENSAJES.
-           02  FILLER                  PIC X(64)  VALUE
-                '001*TRANSACCION EXITOSA
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '002*OPCION NO VALIDA
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '003*ERROR CICS EN RUTINA
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '004*CODIGO DE CLIENTE NO VALIDO
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '005*CODIGO DE CLIENTE NO EXISTE
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '006*NUMERO DE CUENTA NO EXISTE
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '007*ARCHIVO CERRADO
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '008*ERROR CICS EN RUTINA
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '009*ERROR EN RUTINA
-      -         '-SRMR011 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '010*CODIGO DE CLIENTE NO VALIDO
-      -         '-SRMR007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '011*CLIENTE NO TIENE DIRECCION DE CORREO
-      -         '-SRMR007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '012*ARCHIVO CERRADO
-      -         '-SRMR007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '013*ERROR CICS EN RUTINA
-      -         '-SRMR007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '014*ERROR EN RUTINA
-      -         '-SRMR007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '015*NUMERO DE CUENTA NO VALIDA
-      -         '-SRMR013 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '016*NUMERO DE CUENTA NO EXISTE
-      -         '-SRMR013 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '017*ARCHIVO CERRADO
-      -         '-SRMR013 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '018*ERROR CICS EN RUTINA
-      -         '-SRMR013 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '019*ERROR EN RUTINA
-      -         '-SRMR013 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '020*CUENTA EXISTE PERO SIN CLIENTES
-      -         '-SRMR013 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '021*ERROR EN RUTINA
-      -         '-CLOCRM00'.
-           02  FILLER                  PIC X(64)  VALUE
-                '022*DOCUMENTO EXISTE PERO SIN CLIENTES
-      -         '-CLOCRM00'.
-           02  FILLER                  PIC X(64)  VALUE
-                '023*DOCUMENTO INGRESADO NO ES PAGARE
-      -         '-CLOCRM00'.
-           02  FILLER                  PIC X(64)  VALUE
-                '024*DOCUMENTO INGRESADO NO ES LEASING
-      -         '-CLOCRM00'.
-           02  FILLER                  PIC X(64)  VALUE
-                '025*ERROR EN RUTINA
-      -         '-RNCORTC '.
-           02  FILLER                  PIC X(64)  VALUE
-                '026*TARJETA DE CREDITO EXISTE PERO SIN CLIENTES
-      -         '-RNCORTC '.
-           02  FILLER                  PIC X(64)  VALUE
-                '027*ERROR EN RUTINA
-      -         '-BSEOTRJ '.
-           02  FILLER                  PIC X(64)  VALUE
-                '028*TARJETA DE DEBITO EXISTE PERO SIN CLIENTES
-      -         '-BSEOTRJ '.
-           02  FILLER                  PIC X(64)  VALUE
-                '029*ERROR EN RUTINA
-      -         '-BSEOUSU '.
-           02  FILLER                  PIC X(64)  VALUE
-                '030*USUARIO NO AUTORIZADO A CONSULTAR EMPLEADOS
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '031*SE EXCLUYERON EMPLEADOS TITULARES DE LA CUENTA
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '032*TIPO DE DOCUMENTO INVALIDO
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '033*ERROR AL LLAMAR PROGRAMA XXXXXXXX
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '034*NUMERO SECUENCIA DEBE SER NUMERICO
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '035*OPCION PAGINACION DEBE SER NEXT O PREV
-      -         '-BSEO004 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '036*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
-      -         '-BSEO004 '.
-FO6174     02  FILLER                  PIC X(64)  VALUE
-FO6174          '037*CONTROLES NO NUMERICOS
-FO6174-         '-SRMR031 '.
-FO6174     02  FILLER                  PIC X(64)  VALUE
-FO6174          '038*CODIGO UNICO NO EXISTE
-FO6174-         '-SRMR031 '.
-FO6174     02  FILLER                  PIC X(64)  VALUE
-FO6174          '039*DOCUMENTO DE IDENTIDAD NO EXISTE
-FO6174-         '-SRMR031 '.
-FO6174     02  FILLER                  PIC X(64)  VALUE
-FO6174          '040*ERROR CICS EN RUTINA
-FO6174-         '-SRMR031 '.
-FO6174     02  FILLER                  PIC X(64)  VALUE
-FO6174          '041*ERROR EN RUTINA
-FO6174-         '-SRMR031 '.
-FO6174     02  FILLER                  PIC X(64)  VALUE
-FO6174          '042*DOCUMENTO DE IDENTIDAD EXISTE PERO SIN CLIENTES
-FO6174-         '-SRMR031 '.
-       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
-FO6174     02  FILLER  OCCURS   42  TIMES.
-               04  WT01-COD-MSG        PIC 9(03).
-               04  FILLER              PIC X(01).
-               04  WT01-TXT-MSG.
-                   06  WT01-MSG-DSC    PIC X(51).
-                   06  WT01-MSG-PRG    PIC X(09).
+           COPY BSEM004.
       *------------- TABLA DE OPERACIONES ----------------------------*
            COPY BSETOPER.
       *------------- RUTINA SRMR011 (CLIENTES) -----------------------*
@@ -209,6 +99,8 @@ FO6174     COPY SRMCDOCU.
       *------------------ VARIABLE DE CICS ---------------------------*
            COPY DFHAID.
            COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+104525     COPY BSEAUDCA.
       *---------------*
        LINKAGE SECTION.
       *---------------*
@@ -250,10 +142,20 @@ FO6174     COPY SRMCDOCU.
               MOVE WT01-TXT-MSG (036)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
+      *--- EL CANAL PIDE UNA PAGINA MAS CHICA QUE EL TOPE DE TABLA
+104543     IF BSEC004I-MAX-OCCURS-CANAL > 0 AND
+104543        BSEC004I-MAX-OCCURS-CANAL <= WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543        MOVE BSEC004I-MAX-OCCURS-CANAL
+104543                             TO WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543     END-IF.
       *---------------*
        PROCESAR-RUTINA.
       *---------------*
-           PERFORM  PROCESAR-CONSULTA.
+104517     IF BSEC004I-MODO-OPERACION = 'A'
+104517        PERFORM  PROCESAR-ACTUALIZACION-CONTACTO
+104517     ELSE
+              PERFORM  PROCESAR-CONSULTA
+104517     END-IF.
            PERFORM  ASIGNAR-BSE-DATOS.
       *-----------------*
        PROCESAR-CONSULTA.
@@ -291,13 +193,44 @@ FO6174              PERFORM CONSULTA-DOCUMENTO-IDENTIDAD
       *---------------------*
        CONSULTA-CODIGO-UNICO.
       *---------------------*
-           MOVE BSEC004I-DATO-BUSQUEDA TO WE-CANT-ALF.
-           EXEC  CICS  BIF DEEDIT      FIELD  (WE-CANTIDAD)
-                                       LENGTH (18)
-                                       END-EXEC.
-           MOVE WE-CANT-NUM (9:10)     TO WE-CUNICO
-           MOVE 1                      TO I.
-           PERFORM LLAMAR-SRMR011.
+104535     IF BSEC004I-CANT-CODIGOS > 0
+104546        IF BSEC004I-CANT-CODIGOS > 20
+104546           MOVE 16                  TO BSE-CODIGO-RESPUESTA
+104546           MOVE WT01-COD-MSG (046)  TO BSE-CODIGO-MENSAJE
+104546           MOVE WT01-TXT-MSG (046)  TO BSE-DESCR-MENSAJE
+104546           PERFORM TERMINAR-RUTINA
+104546        END-IF
+104535        PERFORM PROCESAR-LOTE-CODIGOS-UNICOS
+104535     ELSE
+              MOVE BSEC004I-DATO-BUSQUEDA TO WE-CANT-ALF
+              EXEC  CICS  BIF DEEDIT      FIELD  (WE-CANTIDAD)
+                                          LENGTH (18)
+                                          END-EXEC
+              MOVE WE-CANT-NUM (9:10)     TO WE-CUNICO
+              MOVE 1                      TO I
+              PERFORM LLAMAR-SRMR011
+104535     END-IF.
+      *----------------------------*
+104535 PROCESAR-LOTE-CODIGOS-UNICOS.
+      *----------------------------*
+104535     MOVE 0                      TO I.
+104535     MOVE ZEROS                  TO CONTADOR.
+104535     PERFORM UNTIL CONTADOR >= BSEC004I-CANT-CODIGOS OR
+104547                   CONTADOR >= WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104535        ADD  1                   TO CONTADOR
+104535        PERFORM PROCESAR-UN-CODIGO-UNICO-LOTE
+104535     END-PERFORM.
+      *----------------------------*
+104535 PROCESAR-UN-CODIGO-UNICO-LOTE.
+      *----------------------------*
+104545     MOVE 'S'                    TO WE-SW-LOTE-SRMR011.
+104535     ADD  1                      TO I.
+104535     MOVE BSEC004I-CODIGOS-LOTE (CONTADOR) TO WE-CANT-ALF.
+104535     EXEC  CICS  BIF DEEDIT      FIELD  (WE-CANTIDAD)
+104535                                 LENGTH (18)
+104535                                 END-EXEC.
+104535     MOVE WE-CANT-NUM (9:10)     TO WE-CUNICO.
+104535     PERFORM LLAMAR-SRMR011.
       *----------------------*
        CONSULTA-NUMERO-CUENTA.
       *----------------------*
@@ -383,19 +316,75 @@ FO6174              PERFORM CONSULTA-DOCUMENTO-IDENTIDAD
       *------------------------*
        CONSULTA-TARJETA-CREDITO.
       *------------------------*
+104519     PERFORM VALIDA-DATO-TARJETA.
+104519     IF WE-TARJ-RESIDUO NOT = 0
+104519        MOVE 16                 TO BSE-CODIGO-RESPUESTA
+104519        MOVE WT01-COD-MSG (044) TO BSE-CODIGO-MENSAJE
+104519        MOVE WT01-TXT-MSG (044) TO BSE-DESCR-MENSAJE
+104519        PERFORM TERMINAR-RUTINA
+104519     END-IF.
            MOVE BSEC004I-DATO-BUSQUEDA (1:16) TO WE-TARJCRED.
            PERFORM LLAMAR-RNCORTC.
       *-----------------------*
        CONSULTA-TARJETA-DEBITO.
       *-----------------------*
+104519     PERFORM VALIDA-DATO-TARJETA.
+104519     IF WE-TARJ-RESIDUO NOT = 0
+104519        MOVE 16                 TO BSE-CODIGO-RESPUESTA
+104519        MOVE WT01-COD-MSG (044) TO BSE-CODIGO-MENSAJE
+104519        MOVE WT01-TXT-MSG (044) TO BSE-DESCR-MENSAJE
+104519        PERFORM TERMINAR-RUTINA
+104519     END-IF.
            MOVE BSEC004I-DATO-BUSQUEDA (1:16) TO WE-TARJDEBI.
            PERFORM LLAMAR-BSEOTRJ.
+      *-----------------------*
+104519 VALIDA-DATO-TARJETA.
+      *-----------------------*
+104519     MOVE 1 TO WE-TARJ-RESIDUO.
+104519     IF BSEC004I-DATO-BUSQUEDA (1:16) IS NUMERIC
+104519        MOVE BSEC004I-DATO-BUSQUEDA (1:16) TO WE-TARJ-PAN
+104519        MOVE ZEROS TO WE-TARJ-SUMA
+104519        MOVE 1     TO WE-TARJ-CONT
+104519        PERFORM UNTIL WE-TARJ-CONT > 16
+104519           COMPUTE WE-TARJ-IDX = 17 - WE-TARJ-CONT
+104519           MOVE WE-TARJ-PAN (WE-TARJ-IDX:1) TO WE-TARJ-DIGITO
+104519           DIVIDE WE-TARJ-CONT BY 2 GIVING K REMAINDER WE-TARJ-PAR
+104519           IF WE-TARJ-PAR = 0
+104519              COMPUTE WE-TARJ-DOBLE = WE-TARJ-DIGITO * 2
+104519              IF WE-TARJ-DOBLE > 9
+104519                 SUBTRACT 9 FROM WE-TARJ-DOBLE
+104519              END-IF
+104519              ADD WE-TARJ-DOBLE TO WE-TARJ-SUMA
+104519           ELSE
+104519              ADD WE-TARJ-DIGITO TO WE-TARJ-SUMA
+104519           END-IF
+104519           ADD 1 TO WE-TARJ-CONT
+104519        END-PERFORM
+104519        DIVIDE WE-TARJ-SUMA BY 10
+104519           GIVING K REMAINDER WE-TARJ-RESIDUO
+104519     END-IF.
 FO6174*----------------------------*
 FO6174 CONSULTA-DOCUMENTO-IDENTIDAD.
 FO6174*----------------------------*
 FO6174     MOVE BSEC004I-TIPO-DOC-IDENTIDAD (2:1) TO WE-TIPDOC.
 FO6174     MOVE BSEC004I-DATO-BUSQUEDA (1:11)     TO WE-NUMDOC.
+104537     PERFORM VALIDA-TIPO-DOC-IDENTIDAD.
 FO6174     PERFORM LLAMAR-SRMR031.
+      *-----------------------------*
+104537 VALIDA-TIPO-DOC-IDENTIDAD.
+      *-----------------------------*
+104537     EVALUATE WE-TIPDOC
+104537        WHEN  '1'
+104537        WHEN  '2'
+104537        WHEN  '3'
+104537        WHEN  '4'
+104537              CONTINUE
+104537        WHEN  OTHER
+104537              MOVE 16                 TO BSE-CODIGO-RESPUESTA
+104537              MOVE WT01-COD-MSG (045) TO BSE-CODIGO-MENSAJE
+104537              MOVE WT01-TXT-MSG (045) TO BSE-DESCR-MENSAJE
+104537              PERFORM TERMINAR-RUTINA
+104537     END-EVALUATE.
       *--------------*
        LLAMAR-SRMR011.
       *--------------*
@@ -435,22 +424,22 @@ FO6174     PERFORM LLAMAR-SRMR031.
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
                  MOVE WT01-COD-MSG (004)    TO BSE-CODIGO-MENSAJE
                  MOVE WT01-TXT-MSG (004)    TO BSE-DESCR-MENSAJE
-                 PERFORM TERMINAR-RUTINA
+104545           PERFORM DECIDIR-ABORTAR-O-CONTINUAR
               WHEN '02'
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
                  MOVE WT01-COD-MSG (005)    TO BSE-CODIGO-MENSAJE
                  MOVE WT01-TXT-MSG (005)    TO BSE-DESCR-MENSAJE
-                 PERFORM TERMINAR-RUTINA
+104545           PERFORM DECIDIR-ABORTAR-O-CONTINUAR
               WHEN '03'
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
                  MOVE WT01-COD-MSG (006)    TO BSE-CODIGO-MENSAJE
                  MOVE WT01-TXT-MSG (006)    TO BSE-DESCR-MENSAJE
-                 PERFORM TERMINAR-RUTINA
+104545           PERFORM DECIDIR-ABORTAR-O-CONTINUAR
               WHEN '97'
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
                  MOVE WT01-COD-MSG (007)    TO BSE-CODIGO-MENSAJE
                  MOVE WT01-TXT-MSG (007)    TO BSE-DESCR-MENSAJE
-                 PERFORM TERMINAR-RUTINA
+104545           PERFORM DECIDIR-ABORTAR-O-CONTINUAR
               WHEN '98'
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
                  IF RM-RETURN-CODE-NOTOPEN IN WF-COMMAREA-CICS = '97'
@@ -460,13 +449,22 @@ FO6174     PERFORM LLAMAR-SRMR031.
                     MOVE WT01-COD-MSG (008) TO BSE-CODIGO-MENSAJE
                     MOVE WT01-TXT-MSG (008) TO BSE-DESCR-MENSAJE
                  END-IF
-                 PERFORM TERMINAR-RUTINA
+104545           PERFORM DECIDIR-ABORTAR-O-CONTINUAR
               WHEN OTHER
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
                  MOVE WT01-COD-MSG (009)    TO BSE-CODIGO-MENSAJE
                  MOVE WT01-TXT-MSG (009)    TO BSE-DESCR-MENSAJE
-                 PERFORM TERMINAR-RUTINA
+104545           PERFORM DECIDIR-ABORTAR-O-CONTINUAR
            END-EVALUATE.
+      *--------------------------*
+104545 DECIDIR-ABORTAR-O-CONTINUAR.
+      *--------------------------*
+104545     IF WE-SW-LOTE-SRMR011 = 'S'
+104545        SUBTRACT 1 FROM I
+104545        ADD      1 TO   WE-CONT
+104545     ELSE
+104545        PERFORM  TERMINAR-RUTINA
+104545     END-IF.
       *--------------*
       *LLAMAR-BSEOUSU.
       *--------------*
@@ -600,6 +598,9 @@ FO6174     PERFORM LLAMAR-SRMR031.
            MOVE RMCMRTCS-CUST-QUAL-CD IN WF-COMMAREA-CICS
                                    TO BSEC004O-TIPO-CALIF-CLIENTE (I).
            MOVE SPACES             TO BSEC004O-EMAIL              (I).
+104529     MOVE SPACES             TO BSEC004O-EMAIL-TRABAJO      (I).
+104529     MOVE SPACES             TO BSEC004O-TELEFONO-CASA      (I).
+104529     MOVE SPACES             TO BSEC004O-TELEFONO-OFICINA   (I).
            MOVE RMCMRTCS-ADDED-DT IN WF-COMMAREA-CICS
                                    TO BSEC004O-FECHA-CLIENTE-IB   (I).
 
@@ -629,10 +630,23 @@ FO6174     PERFORM LLAMAR-SRMR031.
                  MOVE 0                     TO K
                  PERFORM UNTIL ( K >= RM7-QTY-DOMICILIOS )
                     ADD 1 TO K
-      *------------ SOLO ASIGNAMOS EL CORREO PERSONAL
-                    IF RM7-TIPO-DOMICILIO (K) = 'EMAPER'
-                       MOVE RM7-DIRECCION (K) TO BSEC004O-EMAIL (I)
-                    END-IF
+      *------------ ASIGNAMOS CORREO Y TELEFONOS SEGUN TIPO DE DOMICILIO
+104529              EVALUATE RM7-TIPO-DOMICILIO (K)
+104529                 WHEN 'EMAPER'
+104529                    MOVE RM7-DIRECCION (K)
+104529                                    TO BSEC004O-EMAIL (I)
+104529                 WHEN 'EMACOM'
+104529                    MOVE RM7-DIRECCION (K)
+104529                                 TO BSEC004O-EMAIL-TRABAJO (I)
+104529                 WHEN 'TELCAS'
+104529                    MOVE RM7-DIRECCION (K)
+104529                                 TO BSEC004O-TELEFONO-CASA (I)
+104529                 WHEN 'TELOFI'
+104529                    MOVE RM7-DIRECCION (K)
+104529                              TO BSEC004O-TELEFONO-OFICINA (I)
+104529                 WHEN OTHER
+104529                    CONTINUE
+104529              END-EVALUATE
                  END-PERFORM
               WHEN '01'
                  MOVE 16                    TO BSE-CODIGO-RESPUESTA
@@ -657,6 +671,62 @@ FO6174     PERFORM LLAMAR-SRMR031.
                  MOVE WT01-TXT-MSG (014)    TO BSE-DESCR-MENSAJE
                  PERFORM TERMINAR-RUTINA
            END-EVALUATE.
+      *--------------------------*
+104517 PROCESAR-ACTUALIZACION-CONTACTO.
+      *--------------------------*
+104517     MOVE BSEC004I-DATO-BUSQUEDA TO WE-CANT-ALF.
+104517     EXEC  CICS  BIF DEEDIT      FIELD  (WE-CANTIDAD)
+104517                                LENGTH (18)
+104517                                END-EXEC.
+104517     MOVE WE-CANT-NUM (9:10)     TO WE-CUNICO.
+104517     PERFORM LLAMAR-SRMR007-ACTUALIZAR.
+      *--------------------------*
+104517 LLAMAR-SRMR007-ACTUALIZAR.
+      *--------------------------*
+104517     INITIALIZE WF-COMMAREA-007C.
+104517     MOVE 'A'                 TO RM7-ACCION.
+104517     MOVE '0003000000000000' TO RM7-CUST-CTLS.
+104517     MOVE '0000'             TO RM7-CUST-NBR (1:4).
+104517     MOVE WE-CUNICO          TO RM7-CUST-NBR (5:10).
+104517     MOVE 'EMAPER'           TO RM7-TIPO-DOM-ACTUALIZAR.
+104517     MOVE BSEC004I-EMAIL-NUEVO
+104517                             TO RM7-DIR-ACTUALIZAR.
+104517     EXEC CICS LINK         PROGRAM ('SRMR007')
+104517                            COMMAREA(WF-COMMAREA-007C)
+104517                            LENGTH  (LENGTH OF WF-COMMAREA-007C)
+104517                            RESP    (WE-RC)
+104517     END-EXEC.
+104517     IF WE-RC NOT = DFHRESP(NORMAL)
+104517        MOVE 16                  TO BSE-CODIGO-RESPUESTA
+104517        MOVE WT01-COD-MSG (033)  TO BSE-CODIGO-MENSAJE
+104517        MOVE WT01-TXT-MSG (033)  TO BSE-DESCR-MENSAJE
+104517        MOVE 'SRMR007 '          TO BSE-DESCR-MENSAJE (26:8)
+104517        PERFORM  TERMINAR-RUTINA
+104517     END-IF.
+104517     EVALUATE RM7-RETURN-CODE
+104517        WHEN '00'
+104517           MOVE 'S'              TO BSEC004O-COD-ACTUALIZACION
+104517        WHEN '01'
+104517           MOVE 16                    TO BSE-CODIGO-RESPUESTA
+104517           MOVE WT01-COD-MSG (010)    TO BSE-CODIGO-MENSAJE
+104517           MOVE WT01-TXT-MSG (010)    TO BSE-DESCR-MENSAJE
+104517           PERFORM TERMINAR-RUTINA
+104517        WHEN '97'
+104517           MOVE 16                    TO BSE-CODIGO-RESPUESTA
+104517           MOVE WT01-COD-MSG (012)    TO BSE-CODIGO-MENSAJE
+104517           MOVE WT01-TXT-MSG (012)    TO BSE-DESCR-MENSAJE
+104517           PERFORM TERMINAR-RUTINA
+104517        WHEN '98'
+104517           MOVE 16                    TO BSE-CODIGO-RESPUESTA
+104517           MOVE WT01-COD-MSG (013)    TO BSE-CODIGO-MENSAJE
+104517           MOVE WT01-TXT-MSG (013)    TO BSE-DESCR-MENSAJE
+104517           PERFORM TERMINAR-RUTINA
+104517        WHEN OTHER
+104517           MOVE 16                    TO BSE-CODIGO-RESPUESTA
+104517           MOVE WT01-COD-MSG (043)    TO BSE-CODIGO-MENSAJE
+104517           MOVE WT01-TXT-MSG (043)    TO BSE-DESCR-MENSAJE
+104517           PERFORM TERMINAR-RUTINA
+104517     END-EVALUATE.
       *--------------*
        LLAMAR-SRMR013.
       *--------------*
@@ -706,7 +776,7 @@ FO6174     PERFORM LLAMAR-SRMR031.
               WHEN '00'
                  MOVE 0 TO I
                  MOVE 1 TO J
-                 PERFORM UNTIL ( J > 4)
+104518           PERFORM UNTIL ( J > 10)
                     MOVE RMCMACRL-CUST-KEY
                  IN RM-REL-CUSTOMER-FOR-ACCOUNT(J) (21:10) TO WE-CUNICO
                     IF WE-CUNICO > '0000000000'
@@ -839,6 +909,12 @@ FO6174     PERFORM LLAMAR-SRMR031.
                     ADD 1 TO I
                     PERFORM LLAMAR-SRMR011
                  END-IF
+104541           IF I > 0
+104541              MOVE TRC-TIPO-PRODUCTO
+104541                             TO BSEC004O-TIPO-PRODUCTO-TARJ (I)
+104541              MOVE TRC-ESTADO
+104541                             TO BSEC004O-ESTADO-TARJETA     (I)
+104541           END-IF
                  IF I = 0 AND WE-CONT = 00
                     MOVE 01                 TO BSE-CODIGO-RESPUESTA
                     MOVE WT01-COD-MSG (026) TO BSE-CODIGO-MENSAJE
@@ -892,6 +968,12 @@ FO6174     PERFORM LLAMAR-SRMR031.
                     ADD 1 TO I
                     PERFORM LLAMAR-SRMR011
                  END-IF
+104541           IF I > 0
+104541              MOVE TRJ-TIPO-PRODUCTO
+104541                             TO BSEC004O-TIPO-PRODUCTO-TARJ (I)
+104541              MOVE TRJ-ESTADO
+104541                             TO BSEC004O-ESTADO-TARJETA     (I)
+104541           END-IF
                  IF I = 0 AND WE-CONT = 00
                     MOVE 01                 TO BSE-CODIGO-RESPUESTA
                     MOVE WT01-COD-MSG (028) TO BSE-CODIGO-MENSAJE
@@ -1012,7 +1094,22 @@ FO6174     END-EVALUATE.
       *---------------*
        TERMINAR-RUTINA.
       *---------------*
+104525     PERFORM  GRABAR-AUDITORIA.
            MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+      *-----------------*
+104525 GRABAR-AUDITORIA.
+      *-----------------*
+104525     MOVE 'BSEO004'               TO AUD-PROGRAMA.
+104525     MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+104525     MOVE BSE-USER-ID            TO AUD-USER-ID.
+104525     MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+104525     MOVE EIBDATE                TO AUD-FECHA.
+104525     MOVE EIBTIME                TO AUD-HORA.
+104525     EXEC CICS LINK PROGRAM ('BSEAUDIT')
+104525                    COMMAREA (AUD-COMMAREA)
+104525                    LENGTH   (LENGTH OF AUD-COMMAREA)
+104525                    RESP     (WE-RC)
+104525     END-EXEC.
