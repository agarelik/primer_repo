@@ -0,0 +1,278 @@
+************************************************************************
+104545* 104545 09/08/26 JCV CALCULO DE LONGITUD DE SALIDA (BSETOPER)   *
+104533* 104533 09/08/26 JCV PROYECTO BUS DE SERVICIO EMPRESARIAL       *
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** OPERACION CONSULTARCLIENTE360                              **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEO009.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  I                       PIC 9(05)       VALUE ZEROS.
+           02  K                       PIC 9(05)       VALUE ZEROS.
+           02  WE-BLANCO               PIC X(01)       VALUE SPACES.
+           02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
+      *------------------ TABLA DE ERRORES ---------------------------*
+           COPY BSEM009.
+      *------------------ TABLA DE OPERACIONES -----------------------*
+           COPY BSETOPER.
+      *------------------ COMMAREA -----------------------------------*
+           COPY BSECCOM.
+      *------------------ ESTRUCTURA DE DATOS DE TRAMAS BSEO009 ------*
+           COPY BSEC009I.
+           COPY BSEC009O.
+      *------------------ BUFFER PARA LLAMADAS INTERNAS AL BUS --------*
+      *    MISMO LAYOUT DE REG-COMMAREA-BSE (COPY BSECCOM), USADO PARA
+      *    ENCADENAR LAS LLAMADAS A BSEO004 Y BSEO001 SIN PISAR LA
+      *    COMMAREA PROPIA DE ESTA RUTINA.
+       01  WK-COMMAREA-BSE.
+           02  WK-CODIGO-OPERACION     PIC X(25).
+           02  WK-USER-ID              PIC X(08).
+           02  WK-CODIGO-RESPUESTA     PIC 9(02).
+           02  WK-CODIGO-MENSAJE       PIC 9(03).
+           02  WK-DESCR-MENSAJE        PIC X(60).
+           02  WK-LONGITUD-OUTPUT      PIC 9(05).
+           02  WK-DATOS                PIC X(16281).
+      *------------------ TRAMAS DE LAS RUTINAS ENCADENADAS -----------*
+           COPY BSEC004I.
+           COPY BSEC004O.
+           COPY BSEC001I.
+           COPY BSEC001O.
+      *------------------ VARIABLE DE CICS ---------------------------*
+           COPY DFHAID.
+           COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+           COPY BSEAUDCA.
+      *---------------*
+       LINKAGE SECTION.
+      *---------------*
+       01  DFHCOMMAREA          PIC X(16384).
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+           EXEC CICS HANDLE CONDITION  ERROR (ERROR-EN-CICS)
+                                       END-EXEC.
+           IF EIBCALEN = 0
+              PERFORM  BLOQUEAR-INGRESO
+           END-IF.
+           INSPECT DFHCOMMAREA REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE DFHCOMMAREA            TO REG-COMMAREA-BSE.
+           MOVE BSE-DATOS              TO REG-BSEC009I.
+           MOVE SPACES                 TO BSE-DATOS.
+
+           INITIALIZE                     REG-BSEC009O.
+
+           MOVE 00                     TO BSE-CODIGO-RESPUESTA.
+           MOVE WT01-COD-MSG (001)     TO BSE-CODIGO-MENSAJE.
+           MOVE WT01-TXT-MSG (001)     TO BSE-DESCR-MENSAJE.
+
+      *--- BUSCA LA OPERACION DE LA TRAMA INPUT EN LA TABLA OPERACIONES
+           MOVE BSE-CODIGO-OPERACION   TO WX-OPERACION-BSETOPER.
+           COPY BSELOPER.
+           IF WX-SW-FOUND-BSETOPER = 'N'
+              MOVE 16                  TO BSE-CODIGO-RESPUESTA
+              MOVE WT01-COD-MSG (003)  TO BSE-CODIGO-MENSAJE
+              MOVE WT01-TXT-MSG (003)  TO BSE-DESCR-MENSAJE
+              PERFORM TERMINAR-RUTINA
+           END-IF.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           PERFORM  LLAMAR-BSEO004.
+           PERFORM  LLAMAR-BSEO001.
+           PERFORM  ASIGNAR-BSE-DATOS.
+      *----------------*
+       LLAMAR-BSEO004.
+      *----------------*
+           INITIALIZE                  WK-COMMAREA-BSE.
+           MOVE 'CONSULTARLISTACLIENTES'   TO WK-CODIGO-OPERACION.
+           MOVE BSE-USER-ID             TO WK-USER-ID.
+           INITIALIZE                  REG-BSEC004I.
+           MOVE BSEC009I-TIPO-DATO-BUSQUEDA
+                                        TO BSEC004I-TIPO-DATO-BUSQUEDA.
+           MOVE BSEC009I-DATO-BUSQUEDA  TO BSEC004I-DATO-BUSQUEDA.
+           MOVE BSEC009I-TIPO-DOC-PRODUCTO
+                                        TO BSEC004I-TIPO-DOC-PRODUCTO.
+           MOVE BSEC009I-TIPO-DOC-IDENTIDAD
+                                        TO BSEC004I-TIPO-DOC-IDENTIDAD.
+           MOVE REG-BSEC004I            TO WK-DATOS.
+           EXEC CICS LINK PROGRAM ('BSEO004')
+                          COMMAREA (WK-COMMAREA-BSE)
+                          LENGTH   (LENGTH OF WK-COMMAREA-BSE)
+                          RESP     (WE-RC)
+           END-EXEC.
+           IF WE-RC NOT = DFHRESP(NORMAL)
+              MOVE 16                  TO BSE-CODIGO-RESPUESTA
+              MOVE WT01-COD-MSG (004)  TO BSE-CODIGO-MENSAJE
+              MOVE WT01-TXT-MSG (004)  TO BSE-DESCR-MENSAJE
+              MOVE 'BSEO004 '          TO BSE-DESCR-MENSAJE (26:8)
+              PERFORM  TERMINAR-RUTINA
+           END-IF.
+           MOVE WK-DATOS                TO REG-BSEC004O.
+           IF WK-CODIGO-RESPUESTA = 16
+              MOVE 16                  TO BSE-CODIGO-RESPUESTA
+              MOVE WK-CODIGO-MENSAJE   TO BSE-CODIGO-MENSAJE
+              MOVE WK-DESCR-MENSAJE    TO BSE-DESCR-MENSAJE
+              PERFORM  TERMINAR-RUTINA
+           END-IF.
+           IF BSEC004O-CANTIDAD-CLIENTES = 0
+              MOVE 16                  TO BSE-CODIGO-RESPUESTA
+              MOVE WT01-COD-MSG (005)  TO BSE-CODIGO-MENSAJE
+              MOVE WT01-TXT-MSG (005)  TO BSE-DESCR-MENSAJE
+              PERFORM  TERMINAR-RUTINA
+           END-IF.
+           PERFORM  ASIGNA-CLIENTE.
+      *----------------*
+       ASIGNA-CLIENTE.
+      *----------------*
+           MOVE BSEC004O-CODIGO-UNICO   (1) TO BSEC009O-CODIGO-UNICO.
+           MOVE BSEC004O-TIPO-PERSONA   (1) TO BSEC009O-TIPO-PERSONA.
+           MOVE BSEC004O-APELLIDO-PATERNO   (1)
+                                     TO BSEC009O-APELLIDO-PATERNO.
+           MOVE BSEC004O-APELLIDO-MATERNO   (1)
+                                     TO BSEC009O-APELLIDO-MATERNO.
+           MOVE BSEC004O-PRIMER-NOMBRE      (1)
+                                     TO BSEC009O-PRIMER-NOMBRE.
+           MOVE BSEC004O-SEGUNDO-NOMBRE     (1)
+                                     TO BSEC009O-SEGUNDO-NOMBRE.
+           MOVE BSEC004O-NOMBRE-EMPRESA     (1)
+                                     TO BSEC009O-NOMBRE-EMPRESA.
+           MOVE BSEC004O-TIPO-DOC-IDENTIDAD (1)
+                                     TO BSEC009O-TIPO-DOC-IDENTIDAD.
+           MOVE BSEC004O-NUME-DOC-IDENTIDAD (1)
+                                     TO BSEC009O-NUME-DOC-IDENTIDAD.
+           MOVE BSEC004O-EMAIL              (1) TO BSEC009O-EMAIL.
+      *----------------*
+       LLAMAR-BSEO001.
+      *----------------*
+           INITIALIZE                  WK-COMMAREA-BSE.
+           MOVE 'CONSULTARPRODUCTOS'   TO WK-CODIGO-OPERACION.
+           MOVE BSE-USER-ID             TO WK-USER-ID.
+           INITIALIZE                  REG-BSEC001I.
+           MOVE BSEC009O-CODIGO-UNICO   TO BSEC001I-CODIGO-UNICO.
+           MOVE '00000000'              TO BSEC001I-SECUENCIA.
+           MOVE 'NEXT'                  TO BSEC001I-OPCION-NEXT-PREV.
+           MOVE REG-BSEC001I            TO WK-DATOS.
+           EXEC CICS LINK PROGRAM ('BSEO001')
+                          COMMAREA (WK-COMMAREA-BSE)
+                          LENGTH   (LENGTH OF WK-COMMAREA-BSE)
+                          RESP     (WE-RC)
+           END-EXEC.
+           IF WE-RC NOT = DFHRESP(NORMAL)
+              MOVE 16                  TO BSE-CODIGO-RESPUESTA
+              MOVE WT01-COD-MSG (004)  TO BSE-CODIGO-MENSAJE
+              MOVE WT01-TXT-MSG (004)  TO BSE-DESCR-MENSAJE
+              MOVE 'BSEO001 '          TO BSE-DESCR-MENSAJE (26:8)
+              PERFORM  TERMINAR-RUTINA
+           END-IF.
+           MOVE WK-DATOS                TO REG-BSEC001O.
+           IF WK-CODIGO-RESPUESTA = 16
+              MOVE 16                  TO BSE-CODIGO-RESPUESTA
+              MOVE WK-CODIGO-MENSAJE   TO BSE-CODIGO-MENSAJE
+              MOVE WK-DESCR-MENSAJE    TO BSE-DESCR-MENSAJE
+              PERFORM  TERMINAR-RUTINA
+           END-IF.
+           MOVE BSEC001O-FLAG-CONTINUIDAD
+                                    TO BSEC009O-FLAG-CONTINUIDAD.
+           MOVE BSEC001O-SECUENCIA-PRIMERO
+                                    TO BSEC009O-SECUENCIA-PRIMERO.
+           MOVE BSEC001O-SECUENCIA-ULTIMO
+                                    TO BSEC009O-SECUENCIA-ULTIMO.
+           PERFORM  ASIGNA-PRODUCTOS.
+      *------------------*
+       ASIGNA-PRODUCTOS.
+      *------------------*
+           MOVE 0                      TO I.
+           MOVE 0                      TO K.
+           PERFORM UNTIL ( I >= BSEC001O-CANTIDAD-PRODUCTOS ) OR
+                         ( K >= 50 )
+              ADD  1                   TO I
+              ADD  1                   TO K
+              MOVE BSEC001O-ID-APLI          (I)
+                                    TO BSEC009O-ID-APLI          (K)
+              MOVE BSEC001O-ID-DOCU          (I)
+                                    TO BSEC009O-ID-DOCU          (K)
+              MOVE BSEC001O-SECUENCIA-OCCURS (I)
+                                    TO BSEC009O-SECUENCIA-OCCURS (K)
+              MOVE BSEC001O-CODIGO-PRODUCTO  (I)
+                                    TO BSEC009O-CODIGO-PRODUCTO  (K)
+              MOVE BSEC001O-TIPO-PRODUCTO    (I)
+                                    TO BSEC009O-TIPO-PRODUCTO    (K)
+              MOVE BSEC001O-ESTADO           (I)
+                                    TO BSEC009O-ESTADO           (K)
+              MOVE BSEC001O-SI-DOCU          (I)
+                                    TO BSEC009O-SI-DOCU          (K)
+              MOVE BSEC001O-SI-CNTA          (I)
+                                    TO BSEC009O-SI-CNTA          (K)
+              MOVE BSEC001O-SI-DOCU-APLI     (I)
+                                    TO BSEC009O-SI-DOCU-APLI     (K)
+              MOVE BSEC001O-NUM-DOCU         (I)
+                                    TO BSEC009O-NUM-DOCU         (K)
+              MOVE BSEC001O-MONEDA-DESC      (I)
+                                    TO BSEC009O-MONEDA-DESC      (K)
+           END-PERFORM.
+           MOVE K                      TO BSEC009O-CANTIDAD-PRODUCTOS.
+      *----------------*
+       BLOQUEAR-INGRESO.
+      *----------------*
+           EXEC CICS SEND TEXT FROM   (WE-BLANCO)
+                               LENGTH (01)
+                               ERASE
+           END-EXEC.
+           GOBACK.
+      *-------------*
+       ERROR-EN-CICS.
+      *-------------*
+           MOVE 16                     TO BSE-CODIGO-RESPUESTA.
+           MOVE WT01-COD-MSG (002)     TO BSE-CODIGO-MENSAJE.
+           MOVE WT01-TXT-MSG (002)     TO BSE-DESCR-MENSAJE.
+           PERFORM  TERMINAR-RUTINA.
+      *-----------------*
+       ASIGNAR-BSE-DATOS.
+      *-----------------*
+104545     COMPUTE BSE-LONGITUD-OUTPUT =
+104545             WX-LONG-HEADER-BSETOPER        +
+104545             WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
+104545            (BSEC009O-CANTIDAD-PRODUCTOS    *
+104545             WX-T-LONG-CADA-OCCUR-TRAMA-OUT)
+104545     END-COMPUTE.
+           INSPECT REG-BSEC009O REPLACING ALL LOW-VALUES BY SPACES.
+           MOVE REG-BSEC009O           TO BSE-DATOS.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+           PERFORM  GRABAR-AUDITORIA.
+           MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+      *-----------------*
+       GRABAR-AUDITORIA.
+      *-----------------*
+           MOVE 'BSEO009'               TO AUD-PROGRAMA.
+           MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+           MOVE BSE-USER-ID            TO AUD-USER-ID.
+           MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+           MOVE EIBDATE                TO AUD-FECHA.
+           MOVE EIBTIME                TO AUD-HORA.
+           EXEC CICS LINK PROGRAM ('BSEAUDIT')
+                          COMMAREA (AUD-COMMAREA)
+                          LENGTH   (LENGTH OF AUD-COMMAREA)
+                          RESP     (WE-RC)
+           END-EXEC.
