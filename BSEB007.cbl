@@ -0,0 +1,198 @@
+************************************************************************
+104545* 104545 09/08/26 JCV RESGUARDA CLIENTE SIN TARJETAS DEVUELTAS   *
+***   * 104536 09/08/26 JCV PROCESO BATCH TARJETAS PROXIMAS A VENCER  **
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** PROCESO EXTRACREPORTETARJVCTO - LOTE                       **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEB007.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARCH-PARM           ASSIGN TO PARM
+                                        ORGANIZATION IS SEQUENTIAL.
+           SELECT  ARCH-CARTERA        ASSIGN TO CARTERA
+                                        ORGANIZATION IS SEQUENTIAL.
+           SELECT  ARCH-EXTRACTO       ASSIGN TO EXTRACTO
+                                        ORGANIZATION IS SEQUENTIAL.
+      *=============*
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------------ PARAMETROS DE LA VENTANA DE VENCIMIENTO -----*
+       FD  ARCH-PARM
+           RECORDING MODE IS F.
+       01  REG-PARM.
+           02  PARM-FEC-PROCESO            PIC 9(08).
+           02  PARM-FEC-LIMITE             PIC 9(08).
+      *------------------ CARTERA DE CLIENTES A BARRER ----------------*
+       FD  ARCH-CARTERA
+           RECORDING MODE IS F.
+       01  REG-CARTERA.
+           02  CART-COD-UNICO              PIC X(10).
+      *------------------ EXTRACTO DE TARJETAS PROX A VENCER ----------*
+       FD  ARCH-EXTRACTO
+           RECORDING MODE IS F.
+       01  REG-EXTRACTO.
+           02  EXT-COD-UNICO               PIC X(10).
+           02  EXT-NUM-CTATAR              PIC X(07).
+           02  EXT-PAN                     PIC X(16).
+           02  EXT-COD-PRODUC              PIC X(04).
+           02  EXT-TIP-PRODUC              PIC X(04).
+           02  EXT-COD-MONCTA              PIC X(05).
+           02  EXT-FEC-VCTO                PIC 9(08).
+      *=======================*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  WE-EOF-CARTERA              PIC X(01)  VALUE SPACES.
+           02  WE-NEXT-PREV                PIC X(04)  VALUE SPACES.
+           02  WE-SECUENCIA                PIC 9(08)  VALUE ZEROS.
+           02  WE-FEC-PROCESO              PIC 9(08)  VALUE ZEROS.
+           02  WE-FEC-LIMITE               PIC 9(08)  VALUE ZEROS.
+           02  WE-CONT-CLIENTES            PIC 9(07)  VALUE ZEROS.
+           02  WE-CONT-TARJETAS            PIC 9(07)  VALUE ZEROS.
+           02  WE-CONT-GRABADOS            PIC 9(07)  VALUE ZEROS.
+           02  WE-CONT-ERRORES             PIC 9(07)  VALUE ZEROS.
+           02  J                           PIC 9(05)  VALUE ZEROS.
+      *--- COPY PARA RUTINA ATCO088 ($SAT) ----------------------------*
+           COPY ATC88TCL.
+      *--- COPY PARA RUTINA ATCO070 ($SAT) ----------------------------*
+           COPY ATC70CTI.
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+           OPEN INPUT   ARCH-PARM.
+           READ ARCH-PARM
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE PARM-FEC-PROCESO   TO WE-FEC-PROCESO
+                   MOVE PARM-FEC-LIMITE    TO WE-FEC-LIMITE
+           END-READ.
+           CLOSE  ARCH-PARM.
+           OPEN INPUT   ARCH-CARTERA.
+           OPEN OUTPUT  ARCH-EXTRACTO.
+           PERFORM  LEER-CARTERA.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           PERFORM UNTIL WE-EOF-CARTERA = 'S'
+              ADD  1                    TO WE-CONT-CLIENTES
+              PERFORM  BARRER-TARJETAS-CLIENTE
+              PERFORM  LEER-CARTERA
+           END-PERFORM.
+      *--------------*
+       LEER-CARTERA.
+      *--------------*
+           READ ARCH-CARTERA
+                AT END
+                   MOVE 'S'              TO WE-EOF-CARTERA
+           END-READ.
+      *-------------------------*
+       BARRER-TARJETAS-CLIENTE.
+      *-------------------------*
+           MOVE ZEROS                  TO WE-SECUENCIA.
+           MOVE SPACES                 TO TCL-FLG-CONTINUA.
+           MOVE 00                     TO TCL-COD-RESPTA.
+           MOVE 'NEXT'                 TO WE-NEXT-PREV.
+           PERFORM UNTIL TCL-FLG-CONTINUA = 'U' OR
+                         TCL-COD-RESPTA NOT = 00
+              PERFORM  LLAMAR-ATCO088
+           END-PERFORM.
+      *------------*
+       LLAMAR-ATCO088.
+      *------------*
+           INITIALIZE                     ATC88TCL.
+           MOVE  'SAT'                 TO TCL-IDE-APP.
+           MOVE  003                   TO TCL-COD-ENTIDA.
+           MOVE  CART-COD-UNICO        TO TCL-COD-UNICO.
+           MOVE  WE-SECUENCIA (2:7)    TO TCL-IDE-SECUENC.
+           MOVE  WE-NEXT-PREV          TO TCL-FLG-LECTURA.
+           CALL 'ATCO088'  USING       ATC88TCL.
+           EVALUATE TCL-COD-RESPTA
+              WHEN 00
+                 PERFORM PROCESAR-TARJETAS-CLIENTE
+              WHEN OTHER
+                 ADD  1                TO WE-CONT-ERRORES
+           END-EVALUATE.
+      *---------------------------*
+       PROCESAR-TARJETAS-CLIENTE.
+      *---------------------------*
+           MOVE 0                       TO J.
+           PERFORM UNTIL J >= TCL-NUM-ELEMEN
+              ADD  1                    TO J
+              ADD  1                    TO WE-CONT-TARJETAS
+              PERFORM  EVALUAR-TARJETA
+           END-PERFORM.
+104545     IF TCL-NUM-ELEMEN > 0
+104545        MOVE TCL-COD-SECUENC (TCL-NUM-ELEMEN) TO WE-SECUENCIA
+104545     END-IF.
+      *----------------*
+       EVALUAR-TARJETA.
+      *----------------*
+           INITIALIZE                     ATC70CTI.
+           MOVE 'SAT'                  TO CTI-IDE-APP.
+           MOVE 003                    TO CTI-COD-ENTIDA.
+           MOVE TCL-NUM-CTATAR (J)     TO CTI-NUM-CTATAR.
+           MOVE TCL-PAN        (J)     TO CTI-PAN.
+           CALL 'ATCO070'  USING       ATC70CTI.
+           IF CTI-COD-RESPTA = 00
+              PERFORM  FILTRAR-TARJETA-VCTO
+           ELSE
+              ADD  1                   TO WE-CONT-ERRORES
+           END-IF.
+      *-------------------------*
+       FILTRAR-TARJETA-VCTO.
+      *-------------------------*
+           INSPECT CTI-FEC-BAJCTA  REPLACING ALL X'00' BY X'F0'.
+           INSPECT CTI-FEC-BAJCTA  REPLACING ALL X'40' BY X'F0'.
+           INSPECT CTI-COD-MOTBAJA REPLACING ALL X'00' BY X'F0'.
+           INSPECT CTI-COD-MOTBAJA REPLACING ALL X'40' BY X'F0'.
+           INSPECT CTI-DES-MOTBAJA REPLACING ALL X'00' BY X'40'.
+           IF CTI-FEC-BAJCTA          NOT > 00010101 AND
+              CTI-COD-MOTBAJA             = '00'     AND
+              CTI-DES-MOTBAJA             = SPACES   AND
+              TCL-FEC-VCTO (J)     NOT = ZEROS       AND
+              TCL-FEC-VCTO (J)         >= WE-FEC-PROCESO AND
+              TCL-FEC-VCTO (J)         <= WE-FEC-LIMITE
+              PERFORM  ARMAR-REGISTRO-SALIDA
+              PERFORM  GRABAR-EXTRACTO
+           END-IF.
+      *-----------------------*
+       ARMAR-REGISTRO-SALIDA.
+      *-----------------------*
+           MOVE CART-COD-UNICO         TO EXT-COD-UNICO.
+           MOVE TCL-NUM-CTATAR (J)     TO EXT-NUM-CTATAR.
+           MOVE TCL-PAN        (J)     TO EXT-PAN.
+           MOVE TCL-COD-PRODUC (J)     TO EXT-COD-PRODUC.
+           MOVE TCL-TIP-PRODUC (J)     TO EXT-TIP-PRODUC.
+           MOVE TCL-COD-MONCTA (J)     TO EXT-COD-MONCTA.
+           MOVE TCL-FEC-VCTO   (J)     TO EXT-FEC-VCTO.
+      *-----------------*
+       GRABAR-EXTRACTO.
+      *-----------------*
+           WRITE REG-EXTRACTO.
+           ADD  1                       TO WE-CONT-GRABADOS.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+           CLOSE  ARCH-CARTERA.
+           CLOSE  ARCH-EXTRACTO.
+           DISPLAY 'BSEB007 CLIENTES  BARRIDOS  = ' WE-CONT-CLIENTES.
+           DISPLAY 'BSEB007 TARJETAS  EVALUADAS = ' WE-CONT-TARJETAS.
+           DISPLAY 'BSEB007 TARJETAS  GRABADAS  = ' WE-CONT-GRABADOS.
+           DISPLAY 'BSEB007 LLAMADAS  EN ERROR  = ' WE-CONT-ERRORES.
+           STOP RUN.
