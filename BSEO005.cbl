@@ -1,4 +1,13 @@
 ************************************************************************
+104545* 104545 09/08/26 JCV FLAG DE RESUMEN INCOMPLETO POR TOPE OCCURS *
+104543* 104543 09/08/26 JCV TOPE DE PAGINA SOLICITADO POR EL CANAL     *
+104542* 104542 09/08/26 JCV PAGINACION HACIA ATRAS CON OPCION PREV     *
+104534* 104534 09/08/26 JCV CURSOR DE PAGINACION PERSISTENTE POR TOKEN *
+104530* 104530 09/08/26 JCV REGISTRO DE CORTES DE PAGINACION POR OCCURS*
+104527* 104527 09/08/26 JCV ENTIDADES VALIDAS EN TABLA COMPARTIDA      *
+104525* 104525 09/08/26 JCV AUDITORIA DE TRANSACCIONES BSE             *
+104521* 104521 09/08/26 JCV VALIDA EXISTENCIA DE GRUPO DE LIQUIDACION  *
+104520* 104520 09/08/26 JCV RESUMEN POR FECHACIERRE DE GRUPO LIQUIDAC. *
 ***   * 101022 01/04/13 PAMH AJUSTES VARIOS AL PROGRAMA                *
 ***   * FO6813 11/07/12 PAMH PROYECTO BUS DE SERVICIO EMPRESARIAL      *
 ************************************************************************
@@ -26,48 +35,12 @@
            02  WE-SECUENCIA            PIC X(24)       VALUE SPACES.
            02  WE-BLANCO               PIC X(01)       VALUE SPACES.
            02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
+104520     02  J                       PIC 9(05)       VALUE ZEROS.
+104520     02  WE-SW-ENCONTRO          PIC X(01)       VALUE SPACES.
+104530     02  WE-RUTINA-CORTE         PIC X(08)       VALUE SPACES.
+104534     02  WE-TOKEN-CURSOR         PIC X(20)       VALUE SPACES.
       *------------------ TABLA DE ERRORES ---------------------------*
-       01  WT01-TABLA-MENSAJES.
-           02  FILLER                  PIC X(64)  VALUE
-                '001*TRANSACCION EXITOSA
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '002*ERROR AVISAR A SISTEMAS
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '003*RC=XX ERROR EN RUTINA
-      -         '-ATCO082 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '005*APLICATIVO DEBE SER SAT
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '006*ENTIDAD DEBE SER NUMERICO
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '007*ENTIDAD DEBE SER 003
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '008*GRUPO LIQUIDACION DEBE SER NUMERICO
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '009*NUMERO SECUENCIA DEBE SER NUMERICO
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '010*OPCION PAGINACION DEBE SER NEXT
-      -         '-BSEO005 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '011*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
-      -         '-BSEO005 '.
-       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
-           02  FILLER  OCCURS  11  TIMES.
-               04  WT01-COD-MSG        PIC 9(03).
-               04  FILLER              PIC X(01).
-               04  WT01-TXT-MSG.
-                   06  WT01-MSG-DSC    PIC X(51).
-                   06  WT01-MSG-PRG    PIC X(09).
+           COPY BSEM005.
       *------------------ TABLA DE OPERACIONES -----------------------*
            COPY BSETOPER.
       *------------------ COMMAREA -----------------------------------*
@@ -77,9 +50,19 @@
            COPY BSEC005O.
       *------------------ RUTINA ATCO082 -----------------------------*
            COPY ATC82CGC.
+      *------------------ TABLA DE GRUPOS DE LIQUIDACION -------------*
+           COPY CAMWSGLQ.
+      *------------------ TABLA DE ENTIDADES VALIDAS ------------------*
+104527     COPY CAMWSENT.
       *------------------ VARIABLE DE CICS ---------------------------*
            COPY DFHAID.
            COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+104525     COPY BSEAUDCA.
+      *------------------ COMMAREA RUTINA BSEOCCLG (CORTES OCCURS) ----*
+104530     COPY BSEOCCCA.
+      *------------------ COMMAREA RUTINA BSEOCURS (CURSOR) -----------*
+104534     COPY BSEOCUCA.
       *---------------*
        LINKAGE SECTION.
       *---------------*
@@ -122,11 +105,21 @@
               MOVE WT01-TXT-MSG (011)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
+      *--- EL CANAL PIDE UNA PAGINA MAS CHICA QUE EL TOPE DE TABLA
+104543     IF BSEC005I-MAX-OCCURS-CANAL > 0 AND
+104543        BSEC005I-MAX-OCCURS-CANAL <= WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543        MOVE BSEC005I-MAX-OCCURS-CANAL
+104543                             TO WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543     END-IF.
       *---------------*
        PROCESAR-RUTINA.
       *---------------*
            PERFORM  VALIDAR-DATOS.
-           PERFORM  LLAMAR-ATCO082.
+104520     IF BSEC005I-MODO-RESUMEN = 'S'
+104520        PERFORM  LLAMAR-ATCO082-RESUMEN
+104520     ELSE
+              PERFORM  LLAMAR-ATCO082
+104520     END-IF.
            PERFORM  ASIGNAR-BSE-DATOS.
       *-------------*
        VALIDAR-DATOS.
@@ -145,12 +138,7 @@
               MOVE WT01-TXT-MSG (006)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
-           IF BSEC005I-CODENT NOT = 003
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (007)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (007)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
+104527     PERFORM  VALIDA-ENTIDAD.
       *--- VALIDAMOS GRUPO LIQUIDACION
            IF BSEC005I-GRUPOLIQ IS NOT NUMERIC
               MOVE 16                  TO BSE-CODIGO-RESPUESTA
@@ -158,6 +146,7 @@
               MOVE WT01-TXT-MSG (008)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
+104521     PERFORM  VALIDA-GRUPOLIQ.
       *--- VALIDAMOS SECUENCIA
       *    IF BSEC005I-SECUENCIA-SAT IS NOT NUMERIC
       *       MOVE 16                  TO BSE-CODIGO-RESPUESTA
@@ -166,13 +155,41 @@
       *       PERFORM TERMINAR-RUTINA
       *    END-IF.
            MOVE BSEC005I-SECUENCIA-SAT TO WE-SECUENCIA.
+      *--- RETOMAMOS CURSOR PERSISTIDO SI CORRESPONDE
+104534     MOVE BSEC005I-TOKEN-CURSOR  TO WE-TOKEN-CURSOR.
+104534     IF WE-SECUENCIA = SPACES AND WE-TOKEN-CURSOR NOT = SPACES
+104542                            AND BSEC005I-OPCION-NEXT-PREV = 'NEXT'
+104534        PERFORM LEER-CURSOR-PAGINACION
+104534     END-IF.
       *--- VALIDAMOS OPCION NEXT-PREV
-           IF BSEC005I-OPCION-NEXT-PREV NOT = 'NEXT'
+104542     IF BSEC005I-OPCION-NEXT-PREV NOT = 'NEXT' AND 'PREV'
               MOVE 16                  TO BSE-CODIGO-RESPUESTA
               MOVE WT01-COD-MSG (010)  TO BSE-CODIGO-MENSAJE
               MOVE WT01-TXT-MSG (010)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
+      *-----------------*
+104527 VALIDA-ENTIDAD.
+      *-----------------*
+104527     SET     W4                       TO  1.
+104527     SEARCH  TB-RENTIDADES  AT  END
+104527             MOVE 16                  TO  BSE-CODIGO-RESPUESTA
+104527             MOVE WT01-COD-MSG (007)  TO  BSE-CODIGO-MENSAJE
+104527             MOVE WT01-TXT-MSG (007)  TO  BSE-DESCR-MENSAJE
+104527             PERFORM  TERMINAR-RUTINA
+104527     WHEN    TB-ENTIDAD (W4)  =  BSEC005I-CODENT
+104527             CONTINUE.
+      *-----------------*
+104521 VALIDA-GRUPOLIQ.
+      *-----------------*
+104521     SET     W2                       TO  1.
+104521     SEARCH  TB-RGRUPOLIQ  AT  END
+104521             MOVE 16                  TO  BSE-CODIGO-RESPUESTA
+104521             MOVE WT01-COD-MSG (012)  TO  BSE-CODIGO-MENSAJE
+104521             MOVE WT01-TXT-MSG (012)  TO  BSE-DESCR-MENSAJE
+104521             PERFORM  TERMINAR-RUTINA
+104521     WHEN    TB-GRUPOLIQ (W2)  =  BSEC005I-GRUPOLIQ
+104521             CONTINUE.
       *--------------*
        LLAMAR-ATCO082.
       *--------------*
@@ -248,7 +265,13 @@
               MOVE CGC-FEC-CIERRE(I)   TO BSEC005O-FECHACIERRE     (K)
               MOVE CGC-FEC-PAGO  (I)   TO BSEC005O-FECHAPAGO       (K)
            END-PERFORM.
-           MOVE CGC-FLG-CONTINUA       TO BSEC005O-FLAG-CONTINUIDAD.
+104530     IF K >= WX-T-NRO-MAX-OCCURS-TRAMA-OUT AND I < CGC-NUM-ELEMEN
+104530        MOVE 'C'                 TO BSEC005O-FLAG-CONTINUIDAD
+104530        MOVE 'ATCO082 '          TO WE-RUTINA-CORTE
+104530        PERFORM GRABAR-CORTE-OCCURS
+104530     ELSE
+104530        MOVE CGC-FLG-CONTINUA    TO BSEC005O-FLAG-CONTINUIDAD
+104530     END-IF.
            MOVE CGC-SEC-INICIAL        TO BSEC005O-SECUENCIA-PRIMERO.
            MOVE CGC-SEC-FINAL          TO BSEC005O-SECUENCIA-ULTIMO.
            IF BSEC005I-OPCION-NEXT-PREV = 'NEXT'
@@ -260,6 +283,93 @@
            COMPUTE WE-NUM-ELEM-FALTAN =
                    WX-T-NRO-MAX-OCCURS-TRAMA-OUT - K
            END-COMPUTE.
+      *------------------------*
+104520 LLAMAR-ATCO082-RESUMEN.
+      *------------------------*
+104520     MOVE SPACES                 TO WE-SECUENCIA.
+104520     MOVE SPACES                 TO CGC-FLG-CONTINUA.
+104520     MOVE 00                     TO CGC-COD-RESPTA.
+104520     MOVE ZEROS                  TO BSEC005O-CANT-RESUMEN.
+104520     MOVE ZEROS                  TO BSEC005O-RESUMEN-TOTAL.
+104520     PERFORM UNTIL CGC-FLG-CONTINUA = 'U' OR
+104520                   CGC-COD-RESPTA   NOT = 00
+104520        PERFORM  LINK-ATCO082-RESUMEN
+104520     END-PERFORM.
+      *-----------------------*
+104520 LINK-ATCO082-RESUMEN.
+      *-----------------------*
+104520     INITIALIZE                     ATC82CGC.
+104520     MOVE BSEC005I-ID-APL        TO CGC-IDE-APP.
+104520     MOVE BSEC005I-CODENT        TO CGC-COD-ENTIDA.
+104520     IF BSEC005I-NU-CNTA-SA NOT NUMERIC
+104520        MOVE ZEROS               TO BSEC005I-NU-CNTA-SA
+104520     END-IF.
+104520     MOVE BSEC005I-ID-DOCU       TO CGC-IDE-DOCUME.
+104520     MOVE BSEC005I-GRUPOLIQ      TO CGC-COD-GRULIQ.
+104520     MOVE WE-SECUENCIA           TO CGC-IDE-SECUENC.
+104520     MOVE 'NEXT'                 TO CGC-FLG-LECTURA.
+104520     EXEC CICS LINK PROGRAM  ('ATCO082')
+104520                    COMMAREA (ATC82CGC)
+104520                    LENGTH   (LENGTH OF ATC82CGC)
+104520                    RESP     (WE-RC)
+104520     END-EXEC.
+104520     IF WE-RC NOT = DFHRESP(NORMAL)
+104520        MOVE 16                  TO BSE-CODIGO-RESPUESTA
+104520        MOVE WT01-COD-MSG (004)  TO BSE-CODIGO-MENSAJE
+104520        MOVE WT01-TXT-MSG (004)  TO BSE-DESCR-MENSAJE
+104520        MOVE 'ATCO082 '          TO BSE-DESCR-MENSAJE (26:8)
+104520        PERFORM  TERMINAR-RUTINA
+104520     END-IF.
+104520     EVALUATE CGC-COD-RESPTA
+104520        WHEN 00
+104520           PERFORM ACUMULA-RESUMEN
+104520           MOVE CGC-SEC-FINAL    TO WE-SECUENCIA
+104520        WHEN 10
+104520           MOVE 01                 TO BSE-CODIGO-RESPUESTA
+104520           MOVE WT01-COD-MSG (003) TO BSE-CODIGO-MENSAJE
+104520           MOVE CGC-COD-RESPTA     TO WT01-MSG-DSC (003) (4:2)
+104520           MOVE CGC-MSG-RESPTA     TO WT01-MSG-DSC (003) (7:45)
+104520           MOVE WT01-TXT-MSG (003) TO BSE-DESCR-MENSAJE
+104520        WHEN OTHER
+104520           MOVE 16                 TO BSE-CODIGO-RESPUESTA
+104520           MOVE WT01-COD-MSG (003) TO BSE-CODIGO-MENSAJE
+104520           MOVE CGC-COD-RESPTA     TO WT01-MSG-DSC (003) (4:2)
+104520           MOVE CGC-MSG-RESPTA     TO WT01-MSG-DSC (003) (7:45)
+104520           MOVE WT01-TXT-MSG (003) TO BSE-DESCR-MENSAJE
+104520           PERFORM  TERMINAR-RUTINA
+104520     END-EVALUATE.
+      *-----------------*
+104520 ACUMULA-RESUMEN.
+      *-----------------*
+104520     MOVE 0 TO I.
+104520     PERFORM UNTIL ( I >= CGC-NUM-ELEMEN ) OR ( I >= 25 )
+104520        ADD  1                   TO I
+104520        ADD  1                   TO BSEC005O-RESUMEN-TOTAL
+104520        MOVE SPACES              TO WE-SW-ENCONTRO
+104520        MOVE 0                   TO J
+104520        PERFORM UNTIL ( J >= BSEC005O-CANT-RESUMEN ) OR
+104520                      ( WE-SW-ENCONTRO = 'S' )
+104520           ADD  1                TO J
+104520           IF BSEC005O-RESUMEN-FECHACIERRE (J) =
+104520                                             CGC-FEC-CIERRE (I)
+104520              ADD 1              TO BSEC005O-RESUMEN-CANTIDAD (J)
+104520              MOVE 'S'           TO WE-SW-ENCONTRO
+104520           END-IF
+104520        END-PERFORM
+104520        IF WE-SW-ENCONTRO NOT = 'S' AND BSEC005O-CANT-RESUMEN < 10
+104520           ADD 1                 TO BSEC005O-CANT-RESUMEN
+104520           MOVE CGC-FEC-CIERRE (I)
+104520                        TO BSEC005O-RESUMEN-FECHACIERRE
+104520                                     (BSEC005O-CANT-RESUMEN)
+104520           MOVE 1
+104520                        TO BSEC005O-RESUMEN-CANTIDAD
+104520                                     (BSEC005O-CANT-RESUMEN)
+104545        ELSE
+104545           IF WE-SW-ENCONTRO NOT = 'S'
+104545              MOVE 'S'           TO BSEC005O-RESUMEN-INCOMPLETO
+104545           END-IF
+104520        END-IF
+104520     END-PERFORM.
       *----------------*
        BLOQUEAR-INGRESO.
       *----------------*
@@ -278,18 +388,87 @@
       *-----------------*
        ASIGNAR-BSE-DATOS.
       *-----------------*
-           COMPUTE BSE-LONGITUD-OUTPUT =
-                   WX-LONG-HEADER-BSETOPER        +
-                   WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
-                  (BSEC005O-CANLIQ                *
-                   WX-T-LONG-CADA-OCCUR-TRAMA-OUT)
-           END-COMPUTE.
+104520     IF BSEC005I-MODO-RESUMEN = 'S'
+104520        COMPUTE BSE-LONGITUD-OUTPUT =
+104520                WX-LONG-HEADER-BSETOPER        +
+104520                WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
+104520               (BSEC005O-CANT-RESUMEN          * 13) +
+104547                26
+104520        END-COMPUTE
+104520     ELSE
+              COMPUTE BSE-LONGITUD-OUTPUT =
+                      WX-LONG-HEADER-BSETOPER        +
+                      WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
+                     (BSEC005O-CANLIQ                *
+                      WX-T-LONG-CADA-OCCUR-TRAMA-OUT) +
+104547                26
+              END-COMPUTE
+104520     END-IF.
            INSPECT REG-BSEC005O REPLACING ALL LOW-VALUES BY SPACES.
+104534     IF WE-TOKEN-CURSOR NOT = SPACES
+104534        MOVE WE-TOKEN-CURSOR     TO BSEC005O-TOKEN-CURSOR
+104534        PERFORM GRABAR-CURSOR-PAGINACION
+104534     END-IF.
            MOVE REG-BSEC005O           TO BSE-DATOS.
       *---------------*
        TERMINAR-RUTINA.
       *---------------*
+104525     PERFORM  GRABAR-AUDITORIA.
            MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+      *-----------------*
+104525 GRABAR-AUDITORIA.
+      *-----------------*
+104525     MOVE 'BSEO005'               TO AUD-PROGRAMA.
+104525     MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+104525     MOVE BSE-USER-ID            TO AUD-USER-ID.
+104525     MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+104525     MOVE EIBDATE                TO AUD-FECHA.
+104525     MOVE EIBTIME                TO AUD-HORA.
+104525     EXEC CICS LINK PROGRAM ('BSEAUDIT')
+104525                    COMMAREA (AUD-COMMAREA)
+104525                    LENGTH   (LENGTH OF AUD-COMMAREA)
+104525                    RESP     (WE-RC)
+104525     END-EXEC.
+      *---------------------*
+104530 GRABAR-CORTE-OCCURS.
+      *---------------------*
+104530     MOVE 'BSEO005 '             TO OCC-PROGRAMA.
+104530     MOVE WE-RUTINA-CORTE        TO OCC-RUTINA.
+104530     MOVE EIBDATE                TO OCC-FECHA.
+104530     MOVE EIBTIME                TO OCC-HORA.
+104530     EXEC CICS LINK PROGRAM ('BSEOCCLG')
+104530                    COMMAREA (OCC-COMMAREA)
+104530                    LENGTH   (LENGTH OF OCC-COMMAREA)
+104530                    RESP     (WE-RC)
+104530     END-EXEC.
+      *------------------------*
+104534 GRABAR-CURSOR-PAGINACION.
+      *------------------------*
+104534     MOVE 'G'                    TO CUR-MODO.
+104534     MOVE WE-TOKEN-CURSOR        TO CUR-TOKEN.
+104534     MOVE 'BSEO005 '             TO CUR-PROGRAMA.
+104534     MOVE BSEC005O-SECUENCIA-ULTIMO TO CUR-SECUENCIA.
+104534     MOVE EIBDATE                TO CUR-FECHA.
+104534     MOVE EIBTIME                TO CUR-HORA.
+104534     EXEC CICS LINK PROGRAM ('BSEOCURS')
+104534                    COMMAREA (CUR-COMMAREA)
+104534                    LENGTH   (LENGTH OF CUR-COMMAREA)
+104534                    RESP     (WE-RC)
+104534     END-EXEC.
+      *----------------------*
+104534 LEER-CURSOR-PAGINACION.
+      *----------------------*
+104534     MOVE 'L'                    TO CUR-MODO.
+104534     MOVE WE-TOKEN-CURSOR        TO CUR-TOKEN.
+104534     MOVE 'BSEO005 '             TO CUR-PROGRAMA.
+104534     EXEC CICS LINK PROGRAM ('BSEOCURS')
+104534                    COMMAREA (CUR-COMMAREA)
+104534                    LENGTH   (LENGTH OF CUR-COMMAREA)
+104534                    RESP     (WE-RC)
+104534     END-EXEC.
+104534     IF WE-RC = DFHRESP(NORMAL) AND CUR-COD-RESPTA = '00'
+104534        MOVE CUR-SECUENCIA        TO WE-SECUENCIA
+104534     END-IF.
