@@ -0,0 +1,73 @@
+************************************************************************
+***   * 104530 09/08/26 JCV RUTINA COMPARTIDA DE CORTES POR OCCURS    **
+104546* 104546 09/08/26 JCV CLAVE UNICA POR TAREA Y REINTENTO EN DUPREC*
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** RUTINA DE REGISTRO DE CORTES DE PAGINACION POR TOPE OCCURS **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEOCCLG.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       DATA DIVISION.
+      *=============*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
+           02  WE-RRN                  PIC S9(08) COMP VALUE ZEROS.
+      *------------------ REGISTRO DEL ARCHIVO DE CORTES OCCURS -------*
+       01  REG-OCCLOG.
+           02  OCCLOG-PROGRAMA         PIC X(08).
+           02  OCCLOG-RUTINA           PIC X(08).
+           02  OCCLOG-FECHA            PIC S9(7)  COMP-3.
+           02  OCCLOG-HORA             PIC S9(7)  COMP-3.
+      *------------------ COMMAREA RUTINA BSEOCCLG --------------------*
+           COPY BSEOCCCA.
+      *---------------*
+       LINKAGE SECTION.
+      *---------------*
+       01  DFHCOMMAREA          PIC X(24).
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+           MOVE DFHCOMMAREA            TO OCC-COMMAREA.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           MOVE OCC-PROGRAMA           TO OCCLOG-PROGRAMA.
+           MOVE OCC-RUTINA             TO OCCLOG-RUTINA.
+           MOVE OCC-FECHA              TO OCCLOG-FECHA.
+           MOVE OCC-HORA               TO OCCLOG-HORA.
+104546     EXEC CICS WRITE FILE     ('OCCLOG')
+104546                    FROM       (REG-OCCLOG)
+104546                    LENGTH     (LENGTH OF REG-OCCLOG)
+104546                    RIDFLD     (EIBTASKN)
+104546                    RESP       (WE-RC)
+104546     END-EXEC.
+104546     IF WE-RC = DFHRESP(DUPREC) OR DFHRESP(DUPKEY)
+104546        MOVE EIBTASKN            TO WE-RRN
+104546        ADD  1                   TO WE-RRN
+104546        EXEC CICS WRITE FILE  ('OCCLOG')
+104546                       FROM    (REG-OCCLOG)
+104546                       LENGTH  (LENGTH OF REG-OCCLOG)
+104546                       RIDFLD  (WE-RRN)
+104546                       RESP    (WE-RC)
+104546        END-EXEC
+104546     END-IF.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
