@@ -1,5 +1,14 @@
 ************************************************************************
 ***   * FO6813 12/07/12 PAMH PROYECTO BUS DE SERVICIO EMPRESARIAL      *
+104546* 104546 09/08/26 JCV VALIDAR-DATOS SE LLAMA DESDE RUTINA VIVA   *
+104543* 104543 09/08/26 JCV TOPE DE PAGINA SOLICITADO POR EL CANAL     *
+104544* 104544 09/08/26 JCV MOTIVO DE RETENCION JUNTO AL FLAG DE RETEN *
+104534* 104534 09/08/26 JCV CURSOR DE PAGINACION PERSISTENTE POR TOKEN *
+104530* 104530 09/08/26 JCV REGISTRO DE CORTES DE PAGINACION POR OCCURS*
+104527* 104527 09/08/26 JCV ENTIDADES VALIDAS EN TABLA COMPARTIDA      *
+104525* 104525 09/08/26 JCV AUDITORIA DE TRANSACCIONES BSE             *
+104524* 104524 09/08/26 JCV BUSQUEDA POR NOMBRE DE ACEPTANTE           *
+104523* 104523 09/08/26 JCV EXPOSICION AGREGADA POR ACEPTANTE          *
 ************************************************************************
 *IDAPL*BSE
 *OBJET*****************************************************************
@@ -31,46 +40,16 @@
                03  WE-CANT-ALF         PIC X(18).
                03  WE-CANT-NUM         REDEFINES  WE-CANT-ALF
                                        PIC 9(18).
+104530     02  WE-RUTINA-CORTE         PIC X(08)       VALUE SPACES.
+104534     02  WE-TOKEN-CURSOR         PIC X(20)       VALUE SPACES.
       *------------------ TABLA DE ERRORES ---------------------------*
-       01  WT01-TABLA-MENSAJES.
-           02  FILLER                  PIC X(64)  VALUE
-                '001*TRANSACCION EXITOSA
-      -         '-BSEO007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '002*ERROR EN RUTINA
-      -         '-BSEO007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '003*ERROR EN RUTINA
-      -         '-PROCRM30'.
-           02  FILLER                  PIC X(64)  VALUE
-                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
-      -         '-BSEO007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '005*APLICATIVO DEBE SER $PR
-      -         '-BSEO007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '006*ENTIDAD DEBE SER 003
-      -         '-BSEO007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '007*NUMERO SECUENCIA DEBE SER NUMERICO
-      -         '-BSEO007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '008*OPCION PAGINACION DEBE SER NEXT O PREV
-      -         '-BSEO007 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '009*LA OPERACION DE LA TRAMA NO EXISTE EN TABLA
-      -         '-BSEO007 '.
-       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
-           02  FILLER  OCCURS   9  TIMES.
-               04  WT01-COD-MSG        PIC 9(03).
-               04  FILLER              PIC X(01).
-               04  WT01-TXT-MSG.
-                   06  WT01-MSG-DSC    PIC X(51).
-                   06  WT01-MSG-PRG    PIC X(09).
+           COPY BSEM007.
       *------------------ TABLA DE OPERACIONES -----------------------*
            COPY BSETOPER.
       *------------------ COPY PARA RUTINA CLOCRM02 ($PR) -----------*
            COPY CL02CRM.
+      *------------------ TABLA DE ENTIDADES VALIDAS ------------------*
+104527     COPY CAMWSENT.
       *------------------ COMMAREA -----------------------------------*
            COPY BSECCOM.
       *------------------ ESTRUCTURA DE DATOS DE TRAMAS BSEO007 ------*
@@ -79,6 +58,12 @@
       *------------------ VARIABLE DE CICS ---------------------------*
            COPY DFHAID.
            COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+104525     COPY BSEAUDCA.
+      *------------------ COMMAREA RUTINA BSEOCCLG (CORTES OCCURS) ----*
+104530     COPY BSEOCCCA.
+      *------------------ COMMAREA RUTINA BSEOCURS (CURSOR) -----------*
+104534     COPY BSEOCUCA.
       *---------------*
        LINKAGE SECTION.
       *---------------*
@@ -116,11 +101,21 @@
               MOVE WT01-TXT-MSG (009)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
+      *--- EL CANAL PIDE UNA PAGINA MAS CHICA QUE EL TOPE DE TABLA
+104543     IF BSEC007I-MAX-OCCURS-CANAL > 0 AND
+104543        BSEC007I-MAX-OCCURS-CANAL <= WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543        MOVE BSEC007I-MAX-OCCURS-CANAL
+104543                             TO WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104543     END-IF.
       *---------------*
        PROCESAR-RUTINA.
       *---------------*
-      *    PERFORM  VALIDAR-DATOS.
-           PERFORM  LLAMAR-CLOCRM02.
+104546     PERFORM  VALIDAR-DATOS.
+104523     IF BSEC007I-MODO-EXPOSICION = 'S'
+104523        PERFORM  LLAMAR-CLOCRM02-EXPOSICION
+104523     ELSE
+              PERFORM  LLAMAR-CLOCRM02
+104523     END-IF.
            PERFORM  ASIGNAR-BSE-DATOS.
       *-------------*
        VALIDAR-DATOS.
@@ -133,12 +128,7 @@
               PERFORM TERMINAR-RUTINA
            END-IF.
       *--- VALIDAMOS ENTIDAD
-           IF BSEC007I-CODENT NOT = '003'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (006)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (006)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
+104527     PERFORM  VALIDA-ENTIDAD.
       *--- VALIDAMOS SECUENCIA
            IF BSEC007I-SECUENCIA-PR IS NOT NUMERIC
               MOVE 16                  TO BSE-CODIGO-RESPUESTA
@@ -147,6 +137,12 @@
               PERFORM TERMINAR-RUTINA
            END-IF.
            MOVE BSEC007I-SECUENCIA-PR  TO WE-SECUENCIA.
+      *--- RETOMAMOS CURSOR PERSISTIDO SI CORRESPONDE
+104534     MOVE BSEC007I-TOKEN-CURSOR  TO WE-TOKEN-CURSOR.
+104534     IF WE-SECUENCIA = 0 AND WE-TOKEN-CURSOR NOT = SPACES
+104534                            AND BSEC007I-OPCION-NEXT-PREV = 'NEXT'
+104534        PERFORM LEER-CURSOR-PAGINACION
+104534     END-IF.
       *--- VALIDAMOS OPCION NEXT-PREV
            IF BSEC007I-OPCION-NEXT-PREV NOT = 'NEXT' AND 'PREV'
               MOVE 16                  TO BSE-CODIGO-RESPUESTA
@@ -154,6 +150,17 @@
               MOVE WT01-TXT-MSG (008)  TO BSE-DESCR-MENSAJE
               PERFORM TERMINAR-RUTINA
            END-IF.
+      *-----------------*
+104527 VALIDA-ENTIDAD.
+      *-----------------*
+104527     SET     W4                       TO  1.
+104527     SEARCH  TB-RENTIDADES  AT  END
+104527             MOVE 16                  TO  BSE-CODIGO-RESPUESTA
+104527             MOVE WT01-COD-MSG (006)  TO  BSE-CODIGO-MENSAJE
+104527             MOVE WT01-TXT-MSG (006)  TO  BSE-DESCR-MENSAJE
+104527             PERFORM  TERMINAR-RUTINA
+104527     WHEN    TB-ENTIDAD (W4)  =  BSEC007I-CODENT
+104527             CONTINUE.
       *---------------*
        LLAMAR-CLOCRM02.
       *---------------*
@@ -181,6 +188,13 @@
            MOVE BSEC007I-CODENT        TO CRM-CO-ID-BANCO.
            MOVE BSEC007I-TI-DOCU-PR    TO CRM-CO-TIPDOC.
            MOVE BSEC007I-NU-DOCU-PR    TO CRM-CO-NUMERO.
+104524     IF BSEC007I-MODO-BUSQUEDA = 'N'
+104524        MOVE 'N'                 TO CRM-CO-TIPO-BUSQ-30
+104524        MOVE BSEC007I-NOMBRE-ACEPTANTE
+104524                                 TO CRM-CO-NOMACEP-BUSQ-30
+104524     ELSE
+104524        MOVE 'D'                 TO CRM-CO-TIPO-BUSQ-30
+104524     END-IF.
            MOVE BSEC007I-CODIGO-UNICO  TO WE-CANT-ALF.
            EXEC CICS  BIF DEEDIT       FIELD  (WE-CANTIDAD)
                                        LENGTH (14)
@@ -231,8 +245,17 @@
               MOVE CRM-CO-SITUAC-30     (I) TO BSEC007O-SITUACION (K)
               MOVE CRM-CO-SALDO-30      (I) TO BSEC007O-SALACT    (K)
               MOVE CRM-CO-FLAG-RETEN-30 (I) TO BSEC007O-FLAGRET   (K)
+104544        MOVE CRM-CO-MOTIVO-RETEN-30 (I)
+104544                             TO BSEC007O-MOTIVO-RETEN (K)
            END-PERFORM.
-           MOVE CRM-CO-FLAG-CONT       TO BSEC007O-FLAG-CONTINUIDAD.
+104530     IF I >= WX-T-NRO-MAX-OCCURS-TRAMA-OUT
+104530        AND I < CRM-CO-NRO-DCTOS
+104530        MOVE 'C'                 TO BSEC007O-FLAG-CONTINUIDAD
+104530        MOVE 'CLOCRM02'          TO WE-RUTINA-CORTE
+104530        PERFORM GRABAR-CORTE-OCCURS
+104530     ELSE
+104530        MOVE CRM-CO-FLAG-CONT    TO BSEC007O-FLAG-CONTINUIDAD
+104530     END-IF.
            MOVE CRM-CO-SECUENC-INI-30  TO BSEC007O-SECUENCIA-PRIMERO.
            MOVE CRM-CO-SECUENC-FIN-30  TO BSEC007O-SECUENCIA-ULTIMO.
            IF BSEC007I-OPCION-NEXT-PREV = 'NEXT'
@@ -244,6 +267,82 @@
            COMPUTE WE-NUM-ELEM-FALTAN =
                    WX-T-NRO-MAX-OCCURS-TRAMA-OUT - K
            END-COMPUTE.
+      *--------------------------*
+104523 LLAMAR-CLOCRM02-EXPOSICION.
+      *--------------------------*
+104523     MOVE SPACES                 TO WE-SECUENCIA.
+104523     MOVE SPACES                 TO CRM-CO-FLAG-CONT.
+104523     MOVE +0000                  TO CRM-CO-COD-RETORNO.
+104523     MOVE ZEROS                  TO BSEC007O-EXPOSICION-TOTAL.
+104523     MOVE ZEROS                  TO BSEC007O-EXPOSICION-CANT.
+104523     PERFORM UNTIL CRM-CO-FLAG-CONT   = 'U' OR
+104523                   CRM-CO-COD-RETORNO NOT = +0000
+104523        PERFORM  LINK-CLOCRM02-EXPOSICION
+104523     END-PERFORM.
+      *-------------------------*
+104523 LINK-CLOCRM02-EXPOSICION.
+      *-------------------------*
+104523     INITIALIZE                     CRM-CO-COMMAREA.
+104523     MOVE 030                    TO CRM-CO-NRO-TRAMA.
+104523     MOVE BSEC007I-ID-APLI       TO CRM-CO-ID-APLI.
+104523     MOVE BSEC007I-CODENT        TO CRM-CO-ID-BANCO.
+104523     MOVE BSEC007I-TI-DOCU-PR    TO CRM-CO-TIPDOC.
+104523     MOVE BSEC007I-NU-DOCU-PR    TO CRM-CO-NUMERO.
+104524     IF BSEC007I-MODO-BUSQUEDA = 'N'
+104524        MOVE 'N'                 TO CRM-CO-TIPO-BUSQ-30
+104524        MOVE BSEC007I-NOMBRE-ACEPTANTE
+104524                                 TO CRM-CO-NOMACEP-BUSQ-30
+104524     ELSE
+104524        MOVE 'D'                 TO CRM-CO-TIPO-BUSQ-30
+104524     END-IF.
+104523     MOVE BSEC007I-CODIGO-UNICO  TO WE-CANT-ALF.
+104523     EXEC CICS  BIF DEEDIT       FIELD  (WE-CANTIDAD)
+104523                                LENGTH (14)
+104523                                END-EXEC.
+104523     MOVE WE-CANT-NUM            TO WE-CUNICO.
+104523     MOVE WE-CUNICO (5:10)       TO CRM-CO-CODUNICO-30.
+104523     MOVE WE-SECUENCIA           TO CRM-CO-SECUEN-30.
+104523     MOVE 'NEXT'                 TO CRM-CO-FLAGLEC-30.
+104523     EXEC CICS LINK PROGRAM ('CLOCRM02')
+104523                    COMMAREA(CRM-CO-COMMAREA)
+104523                    LENGTH  (LENGTH OF CRM-CO-COMMAREA)
+104523                    RESP    (WE-RC)
+104523     END-EXEC.
+104523     IF WE-RC NOT = DFHRESP(NORMAL)
+104523        MOVE 16                  TO BSE-CODIGO-RESPUESTA
+104523        MOVE WT01-COD-MSG (004)  TO BSE-CODIGO-MENSAJE
+104523        MOVE WT01-TXT-MSG (004)  TO BSE-DESCR-MENSAJE
+104523        MOVE 'CLOCRM02'          TO BSE-DESCR-MENSAJE (26:8)
+104523        PERFORM  TERMINAR-RUTINA
+104523     END-IF.
+104523     EVALUATE  CRM-CO-COD-RETORNO
+104523        WHEN +0000
+104523              PERFORM ACUMULA-EXPOSICION
+104523              MOVE CRM-CO-SECUENC-FIN-30 TO WE-SECUENCIA
+104523        WHEN  OTHER
+104523              MOVE WT01-COD-MSG (003) TO BSE-CODIGO-MENSAJE
+104523              MOVE CRM-CO-MENSAJE     TO WT01-MSG-DSC (003)
+104523              MOVE WT01-TXT-MSG (003) TO BSE-DESCR-MENSAJE
+104523              IF CRM-CO-MENSAJE (1:18) = 'REGISTRO NO EXISTE' OR
+104523                 CRM-CO-MENSAJE (1:21) = 'DOCUMENTOS NO EXISTEN'
+104523                 MOVE 01              TO BSE-CODIGO-RESPUESTA
+104523              ELSE
+104523                 MOVE 16              TO BSE-CODIGO-RESPUESTA
+104523                 PERFORM  TERMINAR-RUTINA
+104523              END-IF
+104523     END-EVALUATE.
+      *--------------------*
+104523 ACUMULA-EXPOSICION.
+      *--------------------*
+104523     MOVE 0 TO I.
+104523     PERFORM UNTIL ( I >= CRM-CO-NRO-DCTOS ) OR ( I >= 20 )
+104523        ADD  1                   TO I
+104523        IF BSEC007I-FILTRO-SITUACION = SPACES OR
+104523           CRM-CO-SITUAC-30 (I) = BSEC007I-FILTRO-SITUACION
+104523           ADD CRM-CO-SALDO-30 (I)  TO BSEC007O-EXPOSICION-TOTAL
+104523           ADD 1                    TO BSEC007O-EXPOSICION-CANT
+104523        END-IF
+104523     END-PERFORM.
       *----------------*
        BLOQUEAR-INGRESO.
       *----------------*
@@ -262,18 +361,87 @@
       *-----------------*
        ASIGNAR-BSE-DATOS.
       *-----------------*
-           COMPUTE BSE-LONGITUD-OUTPUT =
-                   WX-LONG-HEADER-BSETOPER        +
-                   WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
-                  (BSEC007O-CANTIDAD-ACEP         *
-                   WX-T-LONG-CADA-OCCUR-TRAMA-OUT)
-           END-COMPUTE.
+104523     IF BSEC007I-MODO-EXPOSICION = 'S'
+104523        COMPUTE BSE-LONGITUD-OUTPUT =
+104523                WX-LONG-HEADER-BSETOPER        +
+104523                WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
+104523                20                             +
+104547                20
+104523        END-COMPUTE
+104523     ELSE
+              COMPUTE BSE-LONGITUD-OUTPUT =
+                      WX-LONG-HEADER-BSETOPER        +
+                      WX-T-LONG-PARTE-FIJA-TRAMA-OUT +
+                     (BSEC007O-CANTIDAD-ACEP         *
+                      WX-T-LONG-CADA-OCCUR-TRAMA-OUT) +
+104547                20
+              END-COMPUTE
+104523     END-IF.
            INSPECT REG-BSEC007O REPLACING ALL LOW-VALUES BY SPACES.
+104534     IF WE-TOKEN-CURSOR NOT = SPACES
+104534        MOVE WE-TOKEN-CURSOR     TO BSEC007O-TOKEN-CURSOR
+104534        PERFORM GRABAR-CURSOR-PAGINACION
+104534     END-IF.
            MOVE REG-BSEC007O           TO BSE-DATOS.
       *---------------*
        TERMINAR-RUTINA.
       *---------------*
+104525     PERFORM  GRABAR-AUDITORIA.
            MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+      *-----------------*
+104525 GRABAR-AUDITORIA.
+      *-----------------*
+104525     MOVE 'BSEO007'               TO AUD-PROGRAMA.
+104525     MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+104525     MOVE BSE-USER-ID            TO AUD-USER-ID.
+104525     MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+104525     MOVE EIBDATE                TO AUD-FECHA.
+104525     MOVE EIBTIME                TO AUD-HORA.
+104525     EXEC CICS LINK PROGRAM ('BSEAUDIT')
+104525                    COMMAREA (AUD-COMMAREA)
+104525                    LENGTH   (LENGTH OF AUD-COMMAREA)
+104525                    RESP     (WE-RC)
+104525     END-EXEC.
+      *---------------------*
+104530 GRABAR-CORTE-OCCURS.
+      *---------------------*
+104530     MOVE 'BSEO007 '             TO OCC-PROGRAMA.
+104530     MOVE WE-RUTINA-CORTE        TO OCC-RUTINA.
+104530     MOVE EIBDATE                TO OCC-FECHA.
+104530     MOVE EIBTIME                TO OCC-HORA.
+104530     EXEC CICS LINK PROGRAM ('BSEOCCLG')
+104530                    COMMAREA (OCC-COMMAREA)
+104530                    LENGTH   (LENGTH OF OCC-COMMAREA)
+104530                    RESP     (WE-RC)
+104530     END-EXEC.
+      *------------------------*
+104534 GRABAR-CURSOR-PAGINACION.
+      *------------------------*
+104534     MOVE 'G'                    TO CUR-MODO.
+104534     MOVE WE-TOKEN-CURSOR        TO CUR-TOKEN.
+104534     MOVE 'BSEO007 '             TO CUR-PROGRAMA.
+104534     MOVE BSEC007O-SECUENCIA-ULTIMO TO CUR-SECUENCIA.
+104534     MOVE EIBDATE                TO CUR-FECHA.
+104534     MOVE EIBTIME                TO CUR-HORA.
+104534     EXEC CICS LINK PROGRAM ('BSEOCURS')
+104534                    COMMAREA (CUR-COMMAREA)
+104534                    LENGTH   (LENGTH OF CUR-COMMAREA)
+104534                    RESP     (WE-RC)
+104534     END-EXEC.
+      *----------------------*
+104534 LEER-CURSOR-PAGINACION.
+      *----------------------*
+104534     MOVE 'L'                    TO CUR-MODO.
+104534     MOVE WE-TOKEN-CURSOR        TO CUR-TOKEN.
+104534     MOVE 'BSEO007 '             TO CUR-PROGRAMA.
+104534     EXEC CICS LINK PROGRAM ('BSEOCURS')
+104534                    COMMAREA (CUR-COMMAREA)
+104534                    LENGTH   (LENGTH OF CUR-COMMAREA)
+104534                    RESP     (WE-RC)
+104534     END-EXEC.
+104534     IF WE-RC = DFHRESP(NORMAL) AND CUR-COD-RESPTA = '00'
+104534        MOVE CUR-SECUENCIA (1:10) TO WE-SECUENCIA
+104534     END-IF.
