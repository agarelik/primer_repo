@@ -1,4 +1,10 @@
 ************************************************************************
+***   * 104547 09/08/26 JCV ELIMINADO CHEQUEO ID-APLI INALCANZABLE   **
+***   * 104546 09/08/26 JCV VALIDA-ENTIDAD SE LLAMA DESDE RUTINA VIVA **
+***   * 104531 09/08/26 JCV BUSQUEDA ALTERNA POR NUMERO DE CUENTA     **
+***   * 104527 09/08/26 JCV ENTIDADES VALIDAS EN TABLA COMPARTIDA     **
+***   * 104525 09/08/26 JCV AUDITORIA DE TRANSACCIONES BSE            **
+***   * 104515 09/08/26 JCV HISTORIA DE ESTADOS DE COBRANZA JUDICIAL  **
 ***   * FO6813 10/07/12 PAMH PROYECTO BUS DE SERVICIO EMPRESARIAL      *
 ************************************************************************
 *IDAPL*BSE
@@ -20,35 +26,13 @@
        01  WE-ESPECIALES.
            02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
            02  WE-BLANCO               PIC X(01)  VALUE SPACES.
+104515     02  J                       PIC 9(05)  VALUE ZEROS.
       *------------------ TABLA DE ERRORES ---------------------------*
-       01  WT01-TABLA-MENSAJES.
-           02  FILLER                  PIC X(64)  VALUE
-                '001*TRANSACCION EXITOSA
-      -         '-BSEO002 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '002*ERROR EN RUTINA
-      -         '-BSEO002 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '003*ERROR EN RUTINA
-      -         '-CLOCRM36'.
-           02  FILLER                  PIC X(64)  VALUE
-                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
-      -         '-BSEO002 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '005*APLICATIVO DEBE SER $CL
-      -         '-BSEO002 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '006*ENTIDAD DEBE SER 003
-      -         '-BSEO002 '.
-       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
-           02  FILLER  OCCURS   6  TIMES.
-               04  WT01-COD-MSG        PIC 9(03).
-               04  FILLER              PIC X(01).
-               04  WT01-TXT-MSG.
-                   06  WT01-MSG-DSC    PIC X(51).
-                   06  WT01-MSG-PRG    PIC X(09).
+           COPY BSEM002.
       *--- COPY PARA RUTINA CLOCRM02 ($CL) ---------------------------*
            COPY CL02CRM.
+      *------------------ TABLA DE ENTIDADES VALIDAS ------------------*
+104527     COPY CAMWSENT.
       *------------------ COMMAREA -----------------------------------*
            COPY BSECCOM.
       *------------------ ESTRUCTURA DE DATOS DE TRAMAS BSEO002 ------*
@@ -57,6 +41,8 @@
       *------------------ VARIABLE DE CICS ---------------------------*
            COPY DFHAID.
            COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+104525     COPY BSEAUDCA.
       *---------------*
        LINKAGE SECTION.
       *---------------*
@@ -87,26 +73,20 @@
       *---------------*
        PROCESAR-RUTINA.
       *---------------*
-      *    PERFORM  VALIDAR-DATOS.
+104546     PERFORM  VALIDA-ENTIDAD.
            PERFORM  PROCESAR-CONSULTA.
            PERFORM  ASIGNAR-BSE-DATOS.
-      *-------------*
-       VALIDAR-DATOS.
-      *-------------*
-      *--- VALIDAMOS APLICATIVO
-           IF BSEC002I-ID-APLI NOT = '$CL'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (005)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (005)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
-      *--- VALIDAMOS ENTIDAD
-           IF BSEC002I-CODENT NOT = '003'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (006)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (006)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
+      *-----------------*
+104527 VALIDA-ENTIDAD.
+      *-----------------*
+104527     SET     W4                       TO  1.
+104527     SEARCH  TB-RENTIDADES  AT  END
+104527             MOVE 16                  TO  BSE-CODIGO-RESPUESTA
+104527             MOVE WT01-COD-MSG (006)  TO  BSE-CODIGO-MENSAJE
+104527             MOVE WT01-TXT-MSG (006)  TO  BSE-DESCR-MENSAJE
+104527             PERFORM  TERMINAR-RUTINA
+104527     WHEN    TB-ENTIDAD (W4)  =  BSEC002I-CODENT
+104527             CONTINUE.
       *-----------------*
        PROCESAR-CONSULTA.
       *-----------------*
@@ -114,8 +94,7 @@
            MOVE 036                    TO CRM-CO-NRO-TRAMA.
            MOVE BSEC002I-ID-APLI       TO CRM-CO-ID-APLI.
            MOVE BSEC002I-CODENT        TO CRM-CO-ID-BANCO.
-           MOVE BSEC002I-TI-DOCU-CL    TO CRM-CO-TIPDOC.
-           MOVE BSEC002I-NU-DOCU-CL    TO CRM-CO-NUMERO.
+104531     PERFORM  ASIGNA-CLAVE-BUSQUEDA.
            EXEC CICS LINK PROGRAM ('CLOCRM02')
                           COMMAREA(CRM-CO-COMMAREA)
                           LENGTH  (LENGTH OF CRM-CO-COMMAREA)
@@ -143,6 +122,17 @@
                        PERFORM  TERMINAR-RUTINA
                     END-IF
            END-EVALUATE.
+      *-----------------------*
+104531 ASIGNA-CLAVE-BUSQUEDA.
+      *-----------------------*
+104531     IF BSEC002I-CTAAFI NOT = SPACES
+104531        MOVE 'C'                 TO CRM-CO-TIPO-BUSQ
+104531        MOVE BSEC002I-CTAAFI     TO CRM-CO-CUENTA-BUSQ
+104531     ELSE
+104531        MOVE 'D'                 TO CRM-CO-TIPO-BUSQ
+104531        MOVE BSEC002I-TI-DOCU-CL TO CRM-CO-TIPDOC
+104531        MOVE BSEC002I-NU-DOCU-CL TO CRM-CO-NUMERO
+104531     END-IF.
       *-----------*
        ARMAR-TRAMA.
       *-----------*
@@ -174,6 +164,26 @@
            MOVE CRM-CO-FEC-VEN-36      TO BSEC002O-FECVENCIM.
            MOVE CRM-CO-MONEDA-36       TO BSEC002O-SIMMONEDA.
            MOVE CRM-CO-DESCR-MON-36    TO BSEC002O-DESMONEDA.
+104515     PERFORM ASIGNA-HISTORIA-COBRANZA.
+      *--------------------------*
+104515 ASIGNA-HISTORIA-COBRANZA.
+      *--------------------------*
+104515     MOVE CRM-CO-NUM-HIST-SIT  TO BSEC002O-CANT-HIST-SIT.
+104515     IF CRM-CO-NUM-HIST-SIT > 5
+104515        MOVE 5                 TO BSEC002O-CANT-HIST-SIT
+104515     END-IF.
+104515     MOVE 0                    TO J.
+104515     PERFORM UNTIL J >= BSEC002O-CANT-HIST-SIT
+104515        ADD  1                 TO J
+104515        MOVE CRM-CO-HIST-FECHA (J)
+104515                     TO BSEC002O-HIST-FECHA     (J)
+104515        MOVE CRM-CO-HIST-CODSIT (J)
+104515                     TO BSEC002O-HIST-CODSIT    (J)
+104515        MOVE CRM-CO-HIST-DESCODSIT (J)
+104515                     TO BSEC002O-HIST-DESCODSIT (J)
+104515        MOVE CRM-CO-HIST-SALACT (J)
+104515                     TO BSEC002O-HIST-SALACT    (J)
+104515     END-PERFORM.
       *----------------*
        BLOQUEAR-INGRESO.
       *----------------*
@@ -197,7 +207,22 @@
       *---------------*
        TERMINAR-RUTINA.
       *---------------*
+104525     PERFORM  GRABAR-AUDITORIA.
            MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+      *-----------------*
+104525 GRABAR-AUDITORIA.
+      *-----------------*
+104525     MOVE 'BSEO002'               TO AUD-PROGRAMA.
+104525     MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+104525     MOVE BSE-USER-ID            TO AUD-USER-ID.
+104525     MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+104525     MOVE EIBDATE                TO AUD-FECHA.
+104525     MOVE EIBTIME                TO AUD-HORA.
+104525     EXEC CICS LINK PROGRAM ('BSEAUDIT')
+104525                    COMMAREA (AUD-COMMAREA)
+104525                    LENGTH   (LENGTH OF AUD-COMMAREA)
+104525                    RESP     (WE-RC)
+104525     END-EXEC.
