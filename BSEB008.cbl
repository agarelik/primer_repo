@@ -0,0 +1,122 @@
+************************************************************************
+***   * 104540 09/08/26 JCV RECONCILIA TIPO DE DOCUMENTO CON CLOCRM00 *
+************************************************************************
+*IDAPL*BSE
+*OBJET*****************************************************************
+*OBJET*** PROCESO RECONTIPODOC - LOTE                                 **
+*OBJET*****************************************************************
+      *=======================*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID. BSEB008.
+      *====================*
+       ENVIRONMENT DIVISION.
+      *====================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARCH-LEDGER         ASSIGN TO LEDGER
+                                        ORGANIZATION IS SEQUENTIAL.
+           SELECT  ARCH-DISCREP        ASSIGN TO DISCREP
+                                        ORGANIZATION IS SEQUENTIAL.
+      *=============*
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------------ LEDGER DE DOCUMENTOS A RECONCILIAR ----------*
+       FD  ARCH-LEDGER
+           RECORDING MODE IS F.
+       01  REG-LEDGER.
+           02  LED-NRODOCA                 PIC X(08).
+           02  LED-TIPO-REGISTRADO         PIC X(02).
+      *------------------ DISCREPANCIAS DE TIPO DE DOCUMENTO ----------*
+       FD  ARCH-DISCREP
+           RECORDING MODE IS F.
+       01  REG-DISCREP.
+           02  DISC-NRODOCA                PIC X(08).
+           02  DISC-CODUNI                 PIC X(10).
+           02  DISC-TIPO-REGISTRADO        PIC X(02).
+           02  DISC-TIPO-REAL              PIC X(02).
+           02  DISC-RETORNO                PIC X(02).
+           02  DISC-MENSAJE                PIC X(60).
+      *=======================*
+       WORKING-STORAGE SECTION.
+      *=======================*
+       01  WE-ESPECIALES.
+           02  WE-EOF-LEDGER               PIC X(01)  VALUE SPACES.
+           02  WE-CONT-LEIDOS              PIC 9(07)  VALUE ZEROS.
+           02  WE-CONT-DISCREP             PIC 9(07)  VALUE ZEROS.
+           02  WE-CONT-ERRORES             PIC 9(07)  VALUE ZEROS.
+      *--- COPY PARA RUTINA CLOCRM00 ($PR) ----------------------------*
+           COPY CL01CRM.
+      *------------------*
+       PROCEDURE DIVISION.
+      *------------------*
+           PERFORM  INICIAR-RUTINA.
+           PERFORM  PROCESAR-RUTINA.
+           PERFORM  TERMINAR-RUTINA.
+      *--------------*
+       INICIAR-RUTINA.
+      *--------------*
+           OPEN INPUT   ARCH-LEDGER.
+           OPEN OUTPUT  ARCH-DISCREP.
+           PERFORM  LEER-LEDGER.
+      *---------------*
+       PROCESAR-RUTINA.
+      *---------------*
+           PERFORM UNTIL WE-EOF-LEDGER = 'S'
+              PERFORM  LLAMAR-CLOCRM00
+              PERFORM  LEER-LEDGER
+           END-PERFORM.
+      *--------------*
+       LEER-LEDGER.
+      *--------------*
+           READ ARCH-LEDGER
+                AT END
+                   MOVE 'S'              TO WE-EOF-LEDGER
+                NOT AT END
+                   ADD  1                TO WE-CONT-LEIDOS
+           END-READ.
+      *-----------------*
+       LLAMAR-CLOCRM00.
+      *-----------------*
+           INITIALIZE                     REGCL-CRM-NIVEL1.
+           MOVE LED-TIPO-REGISTRADO    TO CRM-CL1-TIPO.
+           MOVE LED-NRODOCA            TO CRM-CL1-NRODOCA.
+           CALL 'CLOCRM00'  USING      REGCL-CRM-NIVEL1.
+           EVALUATE  CRM-CL1-RETORNO
+              WHEN '00'
+              WHEN '04'
+                    PERFORM  COMPARAR-TIPO
+              WHEN  OTHER
+                    ADD  1                TO WE-CONT-ERRORES
+           END-EVALUATE.
+      *-----------------*
+       COMPARAR-TIPO.
+      *-----------------*
+           IF CRM-CL1-TIPO NOT = LED-TIPO-REGISTRADO
+              PERFORM  ARMAR-REGISTRO-DISCREP
+              PERFORM  GRABAR-DISCREP
+           END-IF.
+      *-----------------------*
+       ARMAR-REGISTRO-DISCREP.
+      *-----------------------*
+           MOVE LED-NRODOCA            TO DISC-NRODOCA.
+           MOVE CRM-CL1-CODUNI         TO DISC-CODUNI.
+           MOVE LED-TIPO-REGISTRADO    TO DISC-TIPO-REGISTRADO.
+           MOVE CRM-CL1-TIPO           TO DISC-TIPO-REAL.
+           MOVE CRM-CL1-RETORNO        TO DISC-RETORNO.
+           MOVE CRM-CL1-MENSAJE        TO DISC-MENSAJE.
+      *-----------------*
+       GRABAR-DISCREP.
+      *-----------------*
+           WRITE REG-DISCREP.
+           ADD  1                       TO WE-CONT-DISCREP.
+      *---------------*
+       TERMINAR-RUTINA.
+      *---------------*
+           CLOSE  ARCH-LEDGER.
+           CLOSE  ARCH-DISCREP.
+           DISPLAY 'BSEB008 DOCUMENTOS LEIDOS      = ' WE-CONT-LEIDOS.
+           DISPLAY 'BSEB008 DISCREPANCIAS GRABADAS = ' WE-CONT-DISCREP.
+           DISPLAY 'BSEB008 DOCUMENTOS EN ERROR    = ' WE-CONT-ERRORES.
+           STOP RUN.
