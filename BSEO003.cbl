@@ -1,4 +1,10 @@
 ************************************************************************
+***   * 104547 09/08/26 JCV ELIMINADO CHEQUEO ID-APLI INALCANZABLE    *
+***   * 104546 09/08/26 JCV VALIDA-ENTIDAD SE LLAMA DESDE RUTINA VIVA  *
+***   * 104531 09/08/26 JCV BUSQUEDA ALTERNA POR NUMERO DE CUENTA      *
+***   * 104527 09/08/26 JCV ENTIDADES VALIDAS EN TABLA COMPARTIDA      *
+***   * 104525 09/08/26 JCV AUDITORIA DE TRANSACCIONES BSE             *
+***   * 104516 09/08/26 JCV PROYECCION MULTI-FECHA DE AMORTIZACION     *
 ***   * FO6813 11/07/12 PAMH PROYECTO BUS DE SERVICIO EMPRESARIAL      *
 ************************************************************************
 *IDAPL*BSE
@@ -19,35 +25,13 @@
        01  WE-ESPECIALES.
            02  WE-RC                   PIC S9(08) COMP VALUE ZEROS.
            02  WE-BLANCO               PIC X(01)  VALUE SPACES.
+104516     02  CONTADOR                PIC 9(05)  VALUE ZEROS.
       *------------------ TABLA DE ERRORES ---------------------------*
-       01  WT01-TABLA-MENSAJES.
-           02  FILLER                  PIC X(64)  VALUE
-                '001*TRANSACCION EXITOSA
-      -         '-BSEO003 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '002*ERROR EN RUTINA
-      -         '-BSEO003 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '003*ERROR EN RUTINA
-      -         '-CLOCRM37'.
-           02  FILLER                  PIC X(64)  VALUE
-                '004*ERROR AL LLAMAR PROGRAMA XXXXXXXX
-      -         '-BSEO003 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '005*APLICATIVO DEBE SER $CL
-      -         '-BSEO003 '.
-           02  FILLER                  PIC X(64)  VALUE
-                '006*ENTIDAD DEBE SER 003
-      -         '-BSEO003 '.
-       01  FILLER  REDEFINES  WT01-TABLA-MENSAJES.
-           02  FILLER  OCCURS   6  TIMES.
-               04  WT01-COD-MSG        PIC 9(03).
-               04  FILLER              PIC X(01).
-               04  WT01-TXT-MSG.
-                   06  WT01-MSG-DSC    PIC X(51).
-                   06  WT01-MSG-PRG    PIC X(09).
+           COPY BSEM003.
       *--- COPY PARA RUTINA CLLOCRM02 ($CL) --------------------------*
            COPY CL02CRM.
+      *------------------ TABLA DE ENTIDADES VALIDAS ------------------*
+104527     COPY CAMWSENT.
       *------------------ COMMAREA -----------------------------------*
            COPY BSECCOM.
       *------------------ ESTRUCTURA DE DATOS DE TRAMAS BSEO003 ------*
@@ -56,6 +40,8 @@
       *------------------ VARIABLE DE CICS ---------------------------*
            COPY DFHAID.
            COPY DFHBMSCA.
+      *------------------ COMMAREA RUTINA BSEAUDIT (AUDITORIA) --------*
+104525     COPY BSEAUDCA.
       *---------------*
        LINKAGE SECTION.
       *---------------*
@@ -86,26 +72,24 @@
       *---------------*
        PROCESAR-RUTINA.
       *---------------*
-      *    PERFORM  VALIDAR-DATOS.
-           PERFORM  PROCESAR-CONSULTA.
+104546     PERFORM  VALIDA-ENTIDAD.
+104516     IF BSEC003I-CANT-FECHAS > 0
+104516        PERFORM  PROCESAR-MULTIPLES-FECHAS
+104516     ELSE
+              PERFORM  PROCESAR-CONSULTA
+104516     END-IF.
            PERFORM  ASIGNAR-BSE-DATOS.
-      *-------------*
-       VALIDAR-DATOS.
-      *-------------*
-      *--- VALIDAMOS APLICATIVO
-           IF BSEC003I-ID-APLI NOT = '$CL'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (005)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (005)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
-      *--- VALIDAMOS ENTIDAD
-           IF BSEC003I-CODENT NOT = '003'
-              MOVE 16                  TO BSE-CODIGO-RESPUESTA
-              MOVE WT01-COD-MSG (006)  TO BSE-CODIGO-MENSAJE
-              MOVE WT01-TXT-MSG (006)  TO BSE-DESCR-MENSAJE
-              PERFORM TERMINAR-RUTINA
-           END-IF.
+      *-----------------*
+104527 VALIDA-ENTIDAD.
+      *-----------------*
+104527     SET     W4                       TO  1.
+104527     SEARCH  TB-RENTIDADES  AT  END
+104527             MOVE 16                  TO  BSE-CODIGO-RESPUESTA
+104527             MOVE WT01-COD-MSG (006)  TO  BSE-CODIGO-MENSAJE
+104527             MOVE WT01-TXT-MSG (006)  TO  BSE-DESCR-MENSAJE
+104527             PERFORM  TERMINAR-RUTINA
+104527     WHEN    TB-ENTIDAD (W4)  =  BSEC003I-CODENT
+104527             CONTINUE.
       *-----------------*
        PROCESAR-CONSULTA.
       *-----------------*
@@ -113,8 +97,7 @@
            MOVE 037                    TO CRM-CO-NRO-TRAMA
            MOVE BSEC003I-ID-APLI       TO CRM-CO-ID-APLI
            MOVE BSEC003I-CODENT        TO CRM-CO-ID-BANCO
-           MOVE BSEC003I-TI-DOCU-CL    TO CRM-CO-TIPDOC
-           MOVE BSEC003I-NU-DOCU-CL    TO CRM-CO-NUMERO
+104531     PERFORM  ASIGNA-CLAVE-BUSQUEDA
            MOVE BSEC003I-FECPREL       TO CRM-CO-FECHA-PRQ
            MOVE BSEC003I-TIPPREL       TO CRM-CO-TIP-PRLQ
            MOVE BSEC003I-NVOIMP        TO CRM-CO-IMP-PAGO
@@ -145,6 +128,17 @@
                        PERFORM  TERMINAR-RUTINA
                     END-IF
            END-EVALUATE.
+      *-----------------------*
+104531 ASIGNA-CLAVE-BUSQUEDA.
+      *-----------------------*
+104531     IF BSEC003I-CTAAFI NOT = SPACES
+104531        MOVE 'C'                 TO CRM-CO-TIPO-BUSQ
+104531        MOVE BSEC003I-CTAAFI     TO CRM-CO-CUENTA-BUSQ
+104531     ELSE
+104531        MOVE 'D'                 TO CRM-CO-TIPO-BUSQ
+104531        MOVE BSEC003I-TI-DOCU-CL TO CRM-CO-TIPDOC
+104531        MOVE BSEC003I-NU-DOCU-CL TO CRM-CO-NUMERO
+104531     END-IF.
       *----------------*
        ARMAR-TRAMA.
       *----------------*
@@ -159,6 +153,72 @@
            MOVE CRM-CO-HONPRO-37       TO BSEC003O-HONPRO.
            MOVE CRM-CO-IGV-37          TO BSEC003O-IGV.
            MOVE CRM-CO-TOTPAG-37       TO BSEC003O-TOTPAGAR.
+      *--------------------------*
+104516 PROCESAR-MULTIPLES-FECHAS.
+      *--------------------------*
+104516     MOVE 0                    TO CONTADOR.
+104516     MOVE 0                    TO BSEC003O-CANT-PROYECCION.
+104516     PERFORM UNTIL CONTADOR >= BSEC003I-CANT-FECHAS OR
+104516                   CONTADOR >= 10
+104516        ADD  1                 TO CONTADOR
+104516        PERFORM  PROCESAR-UNA-FECHA
+104516     END-PERFORM.
+      *--------------------------*
+104516 PROCESAR-UNA-FECHA.
+      *--------------------------*
+104516     INITIALIZE                     CRM-CO-COMMAREA.
+104516     MOVE 037                    TO CRM-CO-NRO-TRAMA.
+104516     MOVE BSEC003I-ID-APLI       TO CRM-CO-ID-APLI.
+104516     MOVE BSEC003I-CODENT        TO CRM-CO-ID-BANCO.
+104531     PERFORM  ASIGNA-CLAVE-BUSQUEDA.
+104516     MOVE BSEC003I-FECHAS-LOTE (CONTADOR)
+104516                                 TO CRM-CO-FECHA-PRQ.
+104516     MOVE BSEC003I-TIPPREL       TO CRM-CO-TIP-PRLQ.
+104516     MOVE BSEC003I-NVOIMP        TO CRM-CO-IMP-PAGO.
+104516     EXEC CICS LINK PROGRAM ('CLOCRM02')
+104516                    COMMAREA(CRM-CO-COMMAREA)
+104516                    LENGTH  (LENGTH OF CRM-CO-COMMAREA)
+104516                    RESP    (WE-RC)
+104516     END-EXEC.
+104516     IF WE-RC NOT = DFHRESP(NORMAL)
+104516        MOVE 16                  TO BSE-CODIGO-RESPUESTA
+104516        MOVE WT01-COD-MSG (004)  TO BSE-CODIGO-MENSAJE
+104516        MOVE WT01-TXT-MSG (004)  TO BSE-DESCR-MENSAJE
+104516        MOVE 'CLOCRM02'          TO BSE-DESCR-MENSAJE (26:8)
+104516        PERFORM  TERMINAR-RUTINA
+104516     END-IF.
+104516     EVALUATE  CRM-CO-COD-RETORNO
+104516        WHEN +0000
+104516              PERFORM ARMAR-TRAMA-FECHA
+104516        WHEN  OTHER
+104516              MOVE WT01-COD-MSG (003) TO BSE-CODIGO-MENSAJE
+104516              MOVE CRM-CO-MENSAJE     TO WT01-MSG-DSC (003)
+104516              MOVE WT01-TXT-MSG (003) TO BSE-DESCR-MENSAJE
+104516              IF CRM-CO-MENSAJE (1:16) = 'PAGARE NO EXISTE' OR
+104516                 CRM-CO-MENSAJE (1:18) = 'REGISTRO NO EXISTE'
+104516                 MOVE 01              TO BSE-CODIGO-RESPUESTA
+104516              ELSE
+104516                 MOVE 16              TO BSE-CODIGO-RESPUESTA
+104516                 PERFORM  TERMINAR-RUTINA
+104516              END-IF
+104516     END-EVALUATE.
+      *--------------------------*
+104516 ARMAR-TRAMA-FECHA.
+      *--------------------------*
+104516     MOVE BSEC003I-FECHAS-LOTE (CONTADOR)
+104516                     TO BSEC003O-FECHA-PROYECTADA (CONTADOR).
+104516     MOVE CRM-CO-AMORTI-37  TO BSEC003O-AMORTIZ-P    (CONTADOR).
+104516     MOVE CRM-CO-INTVIG-37  TO BSEC003O-INTVIGENTE-P (CONTADOR).
+104516     MOVE CRM-CO-INTMOR-37  TO BSEC003O-INTMORAT-P   (CONTADOR).
+104516     MOVE CRM-CO-INTCOM-37  TO BSEC003O-INTCOMPEN-P  (CONTADOR).
+104516     MOVE CRM-CO-DIASVIG-37 TO BSEC003O-DIASVIG-P    (CONTADOR).
+104516     MOVE CRM-CO-DIASVEN-37 TO BSEC003O-DIASVEN-P    (CONTADOR).
+104516     MOVE CRM-CO-GASPRT-37  TO BSEC003O-PROTCOBJ-P   (CONTADOR).
+104516     MOVE CRM-CO-GASTOS-37  TO BSEC003O-GASTOS-P     (CONTADOR).
+104516     MOVE CRM-CO-HONPRO-37  TO BSEC003O-HONPRO-P     (CONTADOR).
+104516     MOVE CRM-CO-IGV-37     TO BSEC003O-IGV-P        (CONTADOR).
+104516     MOVE CRM-CO-TOTPAG-37  TO BSEC003O-TOTPAGAR-P   (CONTADOR).
+104516     ADD  1                 TO BSEC003O-CANT-PROYECCION.
       *----------------*
        BLOQUEAR-INGRESO.
       *----------------*
@@ -182,7 +242,22 @@
       *---------------*
        TERMINAR-RUTINA.
       *---------------*
+104525     PERFORM  GRABAR-AUDITORIA.
            MOVE REG-COMMAREA-BSE       TO DFHCOMMAREA.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+      *-----------------*
+104525 GRABAR-AUDITORIA.
+      *-----------------*
+104525     MOVE 'BSEO003'               TO AUD-PROGRAMA.
+104525     MOVE BSE-CODIGO-OPERACION   TO AUD-OPERACION.
+104525     MOVE BSE-USER-ID            TO AUD-USER-ID.
+104525     MOVE BSE-CODIGO-RESPUESTA   TO AUD-COD-RESPUESTA.
+104525     MOVE EIBDATE                TO AUD-FECHA.
+104525     MOVE EIBTIME                TO AUD-HORA.
+104525     EXEC CICS LINK PROGRAM ('BSEAUDIT')
+104525                    COMMAREA (AUD-COMMAREA)
+104525                    LENGTH   (LENGTH OF AUD-COMMAREA)
+104525                    RESP     (WE-RC)
+104525     END-EXEC.
